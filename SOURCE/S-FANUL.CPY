@@ -0,0 +1,6 @@
+           SELECT FitxerAnulacions ASSIGN TO RANDOM "ANULACIO.AGV"
+            ORGANIZATION IS INDEXED
+            RECORD KEY IS NumeroAnulacio
+            ALTERNATE RECORD KEY IS ClauAnulacio WITH DUPLICATES
+            ACCESS MODE IS DYNAMIC
+            FILE STATUS IS EstatFitxerAnulacions.
