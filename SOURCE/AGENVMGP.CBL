@@ -1,117 +1,255 @@
-       IDENTIFICATION DIVISION.
-         PROGRAM-ID. A-ViatgesModulGestioPassword.
-         AUTHOR. Eduard-Fabra-Bori-/-Emilio-J-Cendrero.
-
-       ENVIRONMENT DIVISION.
-         COPY CONFIG-S.CPY.
-
-         INPUT-OUTPUT SECTION.
-          FILE-CONTROL.
-            COPY S-FPWORD.CPY.
-
-       DATA DIVISION.
-        FILE SECTION.
-          COPY FD-PWORD.CPY.
-
-         WORKING-STORAGE SECTION.
-
-          77 EstatFitxerPassword PIC XX VALUE "00".
-          77 Estat-Shell         PIC 9.
-          77 Errorlevel          PIC 999.
-          77 Parametres          PIC X(50).
-          77 Programa            PIC X(50).
-          77 NomComprobar        PIC X(15).
-          77 PasswordComp        PIC X(5).
-          77 Correcte            PIC XX VALUE "NO".
-          77 Tecla               PIC X.
-
-         LINKAGE SECTION.
-          77 Parametre           PIC X(5).
-          77 Acces               PIC XX.
-
-         SCREEN SECTION.
-
-          01 Pantalla AUTO REQUIRED SECURE BACKGROUND IS WHITE
-               FOREGROUND IS GREY.
-            02 LINE 10 COL 38 PIC X(7) USING NomComprobar.
-            02 LINE 13 COL 38 PIC X(5) USING PasswordComp FULL.
-
-       PROCEDURE DIVISION USING Parametre Acces.
-        DECLARATIVES.
-          PRIMERA SECTION.
-             USE AFTER STANDARD ERROR PROCEDURE ON
-                 FitxerPassword.
-         END DECLARATIVES.
-        SEGUNDA SECTION.
-
-          PRINCIPAL.
-            OPEN I-O FitxerPassword.
-            IF EstatFitxerPassword NOT EQUAL "00" THEN
-              OPEN OUTPUT FitxerPassword
-              CLOSE FitxerPassword
-              OPEN I-O FitxerPassword
-              PERFORM Entrar-Claus
-              PERFORM Sortir
-            END-IF.
-            IF Parametre = "CL" THEN PERFORM Entrar-Claus.
-            IF EstatFitxerPassword = 00 PERFORM Preguntar-Claus.
-            STOP RUN.
-
-          Preguntar-Claus.
-            DISPLAY SPACES ERASE.
-            MOVE "RESTAURA.EXE" TO Programa.
-            MOVE "SCR\PPASSWRD.SCR 5 5 15 75" TO Parametres.
-            CALL "COBDOS\COBDOS.EXE" USING
-                    Estat-Shell Errorlevel Programa Parametres
-            CANCEL "COBDOS\COBDOS.EXE".
-            DISPLAY Pantalla.
-            MOVE "NO" TO Correcte.
-            PERFORM Comprobar-Claus UNTIL Correcte = "SI".
-            IF NomUsuari = "EMPLEAT" THEN MOVE "SI" TO Acces
-            ELSE IF NomUsuari NOT EQUAL "EMPLEAT" MOVE "NO" TO Acces.
-
-          Comprobar-Claus.
-            ACCEPT Pantalla.
-            MOVE PasswordComp TO Password.
-            READ FitxerPassword, NEXT RECORD.
-            IF EstatFitxerPassword NOT EQUAL "23"
-              IF NomComprobar = NomUsuari MOVE "SI" TO Correcte
-            END-IF.
-            IF EstatFitxerPassword = "23"
-              MOVE "GRABA.EXE" TO Programa
-              MOVE "DEFAULT.SCR 7 5 12 75" TO Parametres
-              CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-              CANCEL "COBDOS\COBDOS.EXE"
-              MOVE "RESTAURA.EXE" TO Programa
-              MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
-              CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-              CANCEL "COBDOS\COBDOS.EXE"
-              DISPLAY "ERROR!!! Password NO registrat" BEEP LINE 11
-              POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
-              ACCEPT Tecla NO BEEP
-              MOVE "RESTAURA.EXE" TO Programa
-              MOVE "DEFAULT.SCR 7 5 12 75" TO Parametres
-              CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-              CANCEL "COBDOS\COBDOS.EXE"
-            END-IF.
-
-          Entrar-Claus.
-            DISPLAY SPACES ERASE.
-            MOVE "RESTAURA.EXE" TO Programa.
-            MOVE "SCR\PPASSWRD.SCR 5 5 15 75" TO Parametres.
-            CALL "COBDOS\COBDOS.EXE" USING
-                    Estat-Shell Errorlevel Programa Parametres
-            CANCEL "COBDOS\COBDOS.EXE".
-            DISPLAY Pantalla.
-            ACCEPT Pantalla.
-            MOVE NomComprobar TO NomUsuari.
-            MOVE PasswordComp TO Password.
-            WRITE Clau.
-            IF NomUsuari = "EMPLEAT" THEN MOVE "SI" TO Acces
-            ELSE IF NomUsuari NOT EQUAL "EMPLEAT" MOVE "NO" TO Acces.
-
-          Sortir.
-            EXIT PROGRAM.
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. A-ViatgesModulGestioPassword.
+         AUTHOR. Eduard-Fabra-Bori-/-Emilio-J-Cendrero.
+
+       ENVIRONMENT DIVISION.
+         COPY CONFIG-S.CPY.
+
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+            COPY S-FPWORD.CPY.
+            COPY S-FAUDIT.CPY.
+
+       DATA DIVISION.
+        FILE SECTION.
+          COPY FD-PWORD.CPY.
+          COPY FD-FAUDIT.CPY.
+
+         WORKING-STORAGE SECTION.
+
+          77 EstatFitxerPassword PIC XX VALUE "00".
+          77 EstatFitxerAuditoria PIC XX VALUE "00".
+          77 Estat-Shell         PIC 9.
+          77 Errorlevel          PIC 999.
+          77 Parametres          PIC X(50).
+          77 Programa            PIC X(50).
+          77 NomComprobar        PIC X(15).
+          77 PasswordComp        PIC X(5).
+          77 Correcte            PIC XX VALUE "NO".
+          77 Tecla               PIC X.
+          77 RolComp              PIC X VALUE SPACE.
+          77 ComptadorDigits      PIC 99 VALUE 0.
+          77 WS-DataCanviConv    PIC X(10).
+          77 WS-DiaCanvi          PIC 99.
+          77 WS-MesCanvi          PIC 99.
+          77 WS-AnyCanvi          PIC 9(4).
+          77 DiesCanvi            PIC S9(6).
+          77 DiesActual           PIC S9(6).
+          77 DiesTranscorreguts  PIC S9(6).
+          77 PasswordCaducada    PIC X VALUE "N".
+          77 VolCanviar           PIC X VALUE "N".
+          COPY SESSIO-W.CPY.
+          01 WS-DataSistema      PIC 9(8).
+          01 WS-DataSistemaR REDEFINES WS-DataSistema.
+            02 WS-AnySistema     PIC 9(4).
+            02 WS-MesSistema     PIC 99.
+            02 WS-DiaSistema     PIC 99.
+          01 WS-HoraSistema      PIC 9(8).
+          01 WS-HoraSistemaR REDEFINES WS-HoraSistema.
+            02 WS-HoresSistema   PIC 99.
+            02 WS-MinutsSistema  PIC 99.
+            02 WS-SegonsSistema  PIC 99.
+            02 WS-Centesimes     PIC 99.
+
+         LINKAGE SECTION.
+          77 Parametre           PIC X(5).
+          77 Acces               PIC XX.
+          77 RolAcces            PIC X.
+
+         SCREEN SECTION.
+
+          01 Pantalla AUTO REQUIRED SECURE BACKGROUND IS WHITE
+               FOREGROUND IS GREY.
+            02 LINE 10 COL 38 PIC X(7) USING NomComprobar.
+            02 LINE 13 COL 38 PIC X(5) USING PasswordComp FULL.
+
+       PROCEDURE DIVISION USING Parametre Acces RolAcces.
+        DECLARATIVES.
+          PRIMERA SECTION.
+             USE AFTER STANDARD ERROR PROCEDURE ON
+                 FitxerPassword.
+         END DECLARATIVES.
+        SEGUNDA SECTION.
+
+          PRINCIPAL.
+            OPEN I-O FitxerPassword.
+            IF EstatFitxerPassword NOT EQUAL "00" THEN
+              OPEN OUTPUT FitxerPassword
+              CLOSE FitxerPassword
+              OPEN I-O FitxerPassword
+              PERFORM Entrar-Claus
+              PERFORM Sortir
+            END-IF.
+            OPEN EXTEND FitxerAuditoria.
+            IF EstatFitxerAuditoria NOT EQUAL "00"
+              OPEN OUTPUT FitxerAuditoria
+              CLOSE FitxerAuditoria
+              OPEN EXTEND FitxerAuditoria
+            END-IF.
+            IF Parametre = "CL" THEN PERFORM Entrar-Claus.
+            IF EstatFitxerPassword = 00 PERFORM Preguntar-Claus.
+            CLOSE FitxerAuditoria.
+            CLOSE FitxerPassword.
+            EXIT PROGRAM.
+
+          Preguntar-Claus.
+            DISPLAY SPACES ERASE.
+            MOVE "RESTAURA.EXE" TO Programa.
+            MOVE "SCR\PPASSWRD.SCR 5 5 15 75" TO Parametres.
+            CALL "COBDOS\COBDOS.EXE" USING
+                    Estat-Shell Errorlevel Programa Parametres
+            CANCEL "COBDOS\COBDOS.EXE".
+            DISPLAY Pantalla.
+            MOVE "NO" TO Correcte.
+            PERFORM Comprobar-Claus UNTIL Correcte = "SI".
+            PERFORM ComprobarCaducitat.
+            IF PasswordCaducada = "S"
+              PERFORM ForcarCanviPassword
+            ELSE
+              PERFORM PreguntarCanviVoluntari
+            END-IF.
+            MOVE Rol TO RolAcces.
+            MOVE Rol TO WS-RolSessio.
+            IF RolAdministrador OR RolEmpleat OR RolConsulta
+              MOVE "SI" TO Acces
+            ELSE
+              MOVE "NO" TO Acces
+            END-IF.
+
+          Comprobar-Claus.
+            ACCEPT Pantalla.
+            MOVE PasswordComp TO Password.
+            READ FitxerPassword, NEXT RECORD.
+            IF EstatFitxerPassword NOT EQUAL "23"
+              IF NomComprobar = NomUsuari MOVE "SI" TO Correcte
+            END-IF.
+            IF Correcte = "SI"
+              MOVE "CORRECTE" TO AU-Resultat
+              PERFORM RegistrarAuditoria
+            END-IF.
+            IF EstatFitxerPassword = "23"
+              MOVE "GRABA.EXE" TO Programa
+              MOVE "DEFAULT.SCR 7 5 12 75" TO Parametres
+              CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+              CANCEL "COBDOS\COBDOS.EXE"
+              MOVE "RESTAURA.EXE" TO Programa
+              MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
+              CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+              CANCEL "COBDOS\COBDOS.EXE"
+              DISPLAY "ERROR!!! Password NO registrat" BEEP LINE 11
+              POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+              ACCEPT Tecla NO BEEP
+              MOVE "RESTAURA.EXE" TO Programa
+              MOVE "DEFAULT.SCR 7 5 12 75" TO Parametres
+              CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+              CANCEL "COBDOS\COBDOS.EXE"
+              MOVE "DENEGAT" TO AU-Resultat
+              PERFORM RegistrarAuditoria
+            END-IF.
+
+          RegistrarAuditoria.
+            ACCEPT WS-DataSistema FROM DATE YYYYMMDD.
+            ACCEPT WS-HoraSistema FROM TIME.
+            MOVE NomComprobar TO AU-NomUsuari.
+            STRING WS-DiaSistema DELIMITED BY SIZE "/" DELIMITED BY
+              SIZE WS-MesSistema DELIMITED BY SIZE "/" DELIMITED BY
+              SIZE WS-AnySistema DELIMITED BY SIZE INTO AU-Data.
+            STRING WS-HoresSistema DELIMITED BY SIZE ":" DELIMITED BY
+              SIZE WS-MinutsSistema DELIMITED BY SIZE ":" DELIMITED BY
+              SIZE WS-SegonsSistema DELIMITED BY SIZE INTO AU-Hora.
+            WRITE LiniaAuditoria.
+
+          ComprobarCaducitat.
+            MOVE "N" TO PasswordCaducada.
+            IF DataCanviPassword NOT EQUAL SPACES
+              MOVE DataCanviPassword TO WS-DataCanviConv
+              UNSTRING WS-DataCanviConv DELIMITED BY "/" INTO
+                WS-DiaCanvi WS-MesCanvi WS-AnyCanvi
+              ACCEPT WS-DataSistema FROM DATE YYYYMMDD
+              COMPUTE DiesCanvi = WS-AnyCanvi * 360 + WS-MesCanvi * 30
+                + WS-DiaCanvi
+              COMPUTE DiesActual = WS-AnySistema * 360 + WS-MesSistema
+                * 30 + WS-DiaSistema
+              COMPUTE DiesTranscorreguts = DiesActual - DiesCanvi
+              IF DiesTranscorreguts >= 90 MOVE "S" TO PasswordCaducada
+            END-IF.
+
+          ValidarComplexitatPassword.
+            MOVE 0 TO ComptadorDigits.
+            INSPECT PasswordComp TALLYING ComptadorDigits FOR ALL "0"
+              ALL "1" ALL "2" ALL "3" ALL "4" ALL "5" ALL "6" ALL "7"
+              ALL "8" ALL "9".
+            IF ComptadorDigits = 0 OR ComptadorDigits > 4
+              DISPLAY "Password ha de tenir entre 1 i 4 digits" LINE
+                18 POSITION 5 BEEP CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+              ACCEPT PasswordComp LINE 13 POSITION 38 CONTROL
+                "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP
+              DISPLAY SPACES LINE 18 POSITION 5
+            END-IF.
+
+          ForcarCanviPassword.
+            DISPLAY "Password caducada. Ha d'entrar una nova" LINE 18
+              POSITION 5 BEEP CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+            ACCEPT Tecla NO BEEP.
+            DISPLAY SPACES LINE 18 POSITION 5.
+            PERFORM EntrarNovaPassword.
+
+          PreguntarCanviVoluntari.
+            MOVE "N" TO VolCanviar.
+            DISPLAY "Vol canviar la seva password? (S/N): " LINE 18
+              POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+            ACCEPT VolCanviar LINE 18 POSITION 44 CONTROL
+              "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+            DISPLAY SPACES LINE 18 POSITION 5.
+            IF VolCanviar = "S" PERFORM EntrarNovaPassword.
+
+          EntrarNovaPassword.
+            MOVE 0 TO ComptadorDigits.
+            ACCEPT PasswordComp LINE 13 POSITION 38 CONTROL
+              "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+            PERFORM ValidarComplexitatPassword UNTIL ComptadorDigits
+              > 0 AND ComptadorDigits < 5.
+            MOVE PasswordComp TO Password.
+            PERFORM FixarDataCanviPassword.
+            REWRITE Clau.
+
+          FixarDataCanviPassword.
+            ACCEPT WS-DataSistema FROM DATE YYYYMMDD.
+            STRING WS-DiaSistema DELIMITED BY SIZE "/" DELIMITED BY
+              SIZE WS-MesSistema DELIMITED BY SIZE "/" DELIMITED BY
+              SIZE WS-AnySistema DELIMITED BY SIZE INTO
+              DataCanviPassword.
+
+          Entrar-Claus.
+            DISPLAY SPACES ERASE.
+            MOVE "RESTAURA.EXE" TO Programa.
+            MOVE "SCR\PPASSWRD.SCR 5 5 17 75" TO Parametres.
+            CALL "COBDOS\COBDOS.EXE" USING
+                    Estat-Shell Errorlevel Programa Parametres
+            CANCEL "COBDOS\COBDOS.EXE".
+            DISPLAY Pantalla.
+            ACCEPT Pantalla.
+            PERFORM ValidarComplexitatPassword UNTIL ComptadorDigits
+              > 0 AND ComptadorDigits < 5.
+            DISPLAY "Rol (A-Administrador, E-Empleat, C-Consulta): "
+              LINE 16 POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+            ACCEPT RolComp LINE 16 POSITION 52 CONTROL
+              "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+            MOVE NomComprobar TO NomUsuari.
+            MOVE PasswordComp TO Password.
+            MOVE RolComp TO Rol.
+            PERFORM FixarDataCanviPassword.
+            WRITE Clau.
+            MOVE Rol TO RolAcces.
+            MOVE Rol TO WS-RolSessio.
+            IF RolAdministrador OR RolEmpleat OR RolConsulta
+              MOVE "SI" TO Acces
+            ELSE
+              MOVE "NO" TO Acces
+            END-IF.
+
+          Sortir.
+            EXIT PROGRAM.
