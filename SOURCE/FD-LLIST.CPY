@@ -0,0 +1,4 @@
+         FD FitxerSortida
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS LiniaSortida.
+         01 LiniaSortida                PIC X(132).
