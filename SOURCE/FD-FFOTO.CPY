@@ -0,0 +1,4 @@
+         FD FitxerFoto
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS LiniaFoto.
+         01 LiniaFoto                PIC X(132).
