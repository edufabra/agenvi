@@ -0,0 +1,7 @@
+        FD FitxerCheckpoint
+          LABEL RECORD IS STANDARD
+          DATA RECORD IS RegistreCheckpoint.
+        01 RegistreCheckpoint.
+          02 NomProces             PIC X(8).
+          02 NumRegistresFets      PIC 9(7).
+          02 ClauCheckpoint        PIC X(14).
