@@ -0,0 +1,5 @@
+           SELECT FitxerCheckpoint ASSIGN TO RANDOM "CHECKPNT.AGV"
+            ORGANIZATION IS INDEXED
+            RECORD KEY IS NomProces
+            ACCESS MODE IS DYNAMIC
+            FILE STATUS IS EstatFitxerCheckpoint.
