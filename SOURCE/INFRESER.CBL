@@ -0,0 +1,369 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. A-ViatgesModulInformeVendesReserves.
+       ENVIRONMENT DIVISION.
+         COPY CONFIG-S.CPY.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+            COPY S-FRESER.CPY.
+            COPY S-FLLIST.CPY.
+       DATA DIVISION.
+        FILE SECTION.
+          COPY FD-RESER.CPY.
+          COPY FD-LLIST.CPY.
+
+        WORKING-STORAGE SECTION.
+         77 EstatFitxerReserves      PIC XX VALUE "00".
+         77 EstatFitxerSortida       PIC XX VALUE "00".
+         77 FiFitxer                 PIC XX VALUE "NO".
+         77 Fila                     PIC 99.
+         77 Columna                  PIC 99.
+         77 Tecla                    PIC X.
+         77 Programa                 PIC X(50).
+         77 Parametres               PIC X(50).
+         77 Estat-Shell              PIC 9.
+         77 Errorlevel               PIC 999.
+         77 WS-NomFitxerSortida      PIC X(40) VALUE SPACES.
+         77 TipusSortida             PIC X VALUE "P".
+           88 SortidaPantalla        VALUE "P".
+           88 SortidaImpressora      VALUE "I".
+           88 SortidaFitxer          VALUE "F".
+         COPY CONFIG-W.CPY.
+         77 WS-FilesPaginaValid      PIC X VALUE "N".
+         77 WS-FilaMaxima            PIC 99.
+
+         77 WS-DataDesde             PIC X(10).
+         77 WS-DataFins              PIC X(10).
+         77 WS-DataConvEntrada       PIC X(10).
+         77 WS-DataConvSortida       PIC 9(8).
+         77 WS-DiaAux                PIC 99.
+         77 WS-MesAux                PIC 99.
+         77 WS-AnyAux                PIC 9(4).
+         77 WS-DataDesdeComp         PIC 9(8).
+         77 WS-DataFinsComp          PIC 9(8).
+         77 WS-DataRegComp           PIC 9(8).
+
+         77 NumTrips                 PIC 9(3) VALUE 0.
+         77 WS-Index                 PIC 9(3).
+         77 WS-IndexTrobat           PIC 9(3).
+         77 WS-Trobat                PIC X VALUE "N".
+           88 Trobat                 VALUE "S".
+         77 WS-TotalPlaces           PIC 9(7) VALUE 0.
+         77 WS-TotalImport           PIC 9(9) VALUE 0.
+
+         01 WS-TaulaTrips.
+           02 WS-TripEntry OCCURS 500 TIMES.
+             03 WS-TripCodi          PIC 9(5).
+             03 WS-TripPlaces        PIC 9(6).
+             03 WS-TripImport        PIC 9(9).
+
+         77 ED-TripCodi              PIC ZZZZ9.
+         77 ED-TripPlaces            PIC ZZZZZ9.
+         77 ED-TripImport            PIC ZZZZZZZZ9.
+
+         77 NumMesos                 PIC 9(3) VALUE 0.
+         77 WS-MesIndex               PIC 9(3).
+         77 WS-MesIndexTrobat         PIC 9(3).
+         77 WS-MesTrobat              PIC X VALUE "N".
+           88 MesTrobat               VALUE "S".
+         77 WS-MesClauActual          PIC 9(6).
+
+         01 WS-TaulaMesos.
+           02 WS-MesEntry OCCURS 120 TIMES.
+             03 WS-MesClau            PIC 9(6).
+             03 WS-MesPlaces          PIC 9(7).
+             03 WS-MesImport          PIC 9(9).
+
+         77 ED-MesClau                PIC 999999.
+         77 ED-MesPlaces              PIC ZZZZZZ9.
+         77 ED-MesImport              PIC ZZZZZZZZ9.
+
+       SCREEN SECTION.
+       01 BORRADO BLANK SCREEN.
+
+       01 NORMAL.
+           02 VALUE " "
+               FOREGROUND WHITE BACKGROUND BLACK.
+
+       PROCEDURE DIVISION.
+        DECLARATIVES.
+          PRIMERA SECTION.
+             USE AFTER STANDARD ERROR PROCEDURE ON
+                 FitxerReserves.
+         END DECLARATIVES.
+        SEGUNDA SECTION.
+
+        Principal.
+           OPEN I-O FitxerReserves.
+           IF EstatFitxerReserves NOT EQUAL "00"
+             MOVE "RESTAURA.EXE" TO Programa
+             MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             DISPLAY "ERROR!!! Fitxer Reserves NO existeix" BEEP LINE 11
+             POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             PERFORM Sortir
+           END-IF.
+           PERFORM DemanarDates.
+           PERFORM DemanarSortida.
+           PERFORM DemanarFilesPagina UNTIL WS-FilesPaginaValid
+             EQUAL "S".
+           COMPUTE WS-FilaMaxima = WS-FilesPerPagina + 6.
+           MOVE "NO" TO FiFitxer.
+           MOVE 6 TO Fila.
+           MOVE 5 TO Columna.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           PERFORM CapcaleraAcumulacio.
+           PERFORM Acumular UNTIL FiFitxer = "SI".
+           PERFORM CapcaleraTotals.
+           MOVE 1 TO WS-Index.
+           PERFORM ImprimirTotal VARYING WS-Index FROM 1 BY 1
+             UNTIL WS-Index > NumTrips.
+           MOVE WS-TotalPlaces TO ED-TripPlaces.
+           MOVE WS-TotalImport TO ED-TripImport.
+           DISPLAY "TOTALS:" LINE Fila POSITION 5
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY ED-TripPlaces LINE Fila POSITION 22
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY ED-TripImport LINE Fila POSITION 32
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           IF NOT SortidaPantalla
+             STRING "TOTALS:" DELIMITED BY SIZE " " DELIMITED BY SIZE
+               ED-TripPlaces DELIMITED BY SIZE " " DELIMITED BY SIZE
+               ED-TripImport DELIMITED BY SIZE INTO LiniaSortida
+             WRITE LiniaSortida
+           END-IF.
+           ACCEPT Tecla NO BEEP.
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           PERFORM CapcaleraMesos.
+           MOVE 1 TO WS-MesIndex.
+           PERFORM ImprimirMes VARYING WS-MesIndex FROM 1 BY 1
+             UNTIL WS-MesIndex > NumMesos.
+           ACCEPT Tecla NO BEEP.
+           IF NOT SortidaPantalla CLOSE FitxerSortida END-IF.
+           PERFORM Sortir.
+
+        DemanarDates.
+           DISPLAY "Data Inicial (DD/MM/AAAA): " LINE 2 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-DataDesde LINE 2 POSITION 33
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+           DISPLAY "Data Final   (DD/MM/AAAA): " LINE 3 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-DataFins LINE 3 POSITION 33
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+           IF WS-DataFins EQUAL SPACES MOVE WS-DataDesde TO WS-DataFins
+           END-IF.
+           MOVE WS-DataDesde TO WS-DataConvEntrada.
+           PERFORM ConvertirData.
+           MOVE WS-DataConvSortida TO WS-DataDesdeComp.
+           MOVE WS-DataFins TO WS-DataConvEntrada.
+           PERFORM ConvertirData.
+           MOVE WS-DataConvSortida TO WS-DataFinsComp.
+
+        ConvertirData.
+           UNSTRING WS-DataConvEntrada DELIMITED BY "/" INTO WS-DiaAux
+             WS-MesAux WS-AnyAux.
+           COMPUTE WS-DataConvSortida =
+             WS-AnyAux * 10000 + WS-MesAux * 100 + WS-DiaAux.
+
+        DemanarSortida.
+           MOVE "P" TO TipusSortida.
+           DISPLAY "Sortida: (P)antalla (I)mpressora (F)itxer: " LINE 4
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT TipusSortida LINE 4 POSITION 50 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           IF SortidaImpressora
+             MOVE "PRN" TO WS-NomFitxerSortida
+             OPEN OUTPUT FitxerSortida
+           END-IF.
+           IF SortidaFitxer
+             DISPLAY "Nom del fitxer de sortida: " LINE 5 POSITION 5
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT WS-NomFitxerSortida LINE 5 POSITION 33 CONTROL
+               "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP
+             OPEN OUTPUT FitxerSortida
+           END-IF.
+
+        DemanarFilesPagina.
+           DISPLAY "Files per pagina a mostrar (1-11): " LINE 1
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-FilesPerPagina LINE 1 POSITION 42 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+           IF WS-FilesPerPagina > 0 AND WS-FilesPerPagina <=
+             WS-FilesPerPaginaMaxima
+             MOVE "S" TO WS-FilesPaginaValid
+           END-IF.
+
+        CapcaleraAcumulacio.
+           DISPLAY "Calculant vendes..." LINE 4 POSITION 5
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+
+        Acumular.
+           READ FitxerReserves NEXT RECORD, AT END MOVE
+             "SI" TO FiFitxer.
+           IF FiFitxer NOT EQUAL "SI"
+             MOVE DataReserva TO WS-DataConvEntrada
+             PERFORM ConvertirData
+             MOVE WS-DataConvSortida TO WS-DataRegComp
+             IF (WS-DataRegComp >= WS-DataDesdeComp) AND
+                (WS-DataRegComp <= WS-DataFinsComp)
+               COMPUTE WS-MesClauActual = WS-AnyAux * 100 + WS-MesAux
+               PERFORM AcumularReserva
+               PERFORM AcumularMes
+             END-IF
+           END-IF.
+
+        AcumularReserva.
+           MOVE "N" TO WS-Trobat.
+           MOVE 1 TO WS-Index.
+           PERFORM ComprovarEntrada VARYING WS-Index FROM 1 BY 1
+             UNTIL (WS-Index > NumTrips) OR (Trobat).
+           IF Trobat
+             ADD PlacesReservades TO WS-TripPlaces(WS-IndexTrobat)
+             ADD PreuTotalReserva TO WS-TripImport(WS-IndexTrobat)
+           ELSE
+             IF NumTrips < 500
+               ADD 1 TO NumTrips
+               MOVE CodiViatgeReservat TO WS-TripCodi(NumTrips)
+               MOVE PlacesReservades TO WS-TripPlaces(NumTrips)
+               MOVE PreuTotalReserva TO WS-TripImport(NumTrips)
+             END-IF
+           END-IF.
+           ADD PlacesReservades TO WS-TotalPlaces.
+
+        AcumularMes.
+           MOVE "N" TO WS-MesTrobat.
+           MOVE 1 TO WS-MesIndex.
+           PERFORM ComprovarMes VARYING WS-MesIndex FROM 1 BY 1
+             UNTIL (WS-MesIndex > NumMesos) OR (MesTrobat).
+           IF MesTrobat
+             ADD PlacesReservades TO WS-MesPlaces(WS-MesIndexTrobat)
+             ADD PreuTotalReserva TO WS-MesImport(WS-MesIndexTrobat)
+           ELSE
+             IF NumMesos < 120
+               ADD 1 TO NumMesos
+               MOVE WS-MesClauActual TO WS-MesClau(NumMesos)
+               MOVE PlacesReservades TO WS-MesPlaces(NumMesos)
+               MOVE PreuTotalReserva TO WS-MesImport(NumMesos)
+             END-IF
+           END-IF.
+           ADD PreuTotalReserva TO WS-TotalImport.
+
+        ComprovarMes.
+           IF WS-MesClau(WS-MesIndex) EQUAL WS-MesClauActual
+             MOVE "S" TO WS-MesTrobat
+             MOVE WS-MesIndex TO WS-MesIndexTrobat
+           END-IF.
+
+        ComprovarEntrada.
+           IF WS-TripCodi(WS-Index) EQUAL CodiViatgeReservat
+             MOVE "S" TO WS-Trobat
+             MOVE WS-Index TO WS-IndexTrobat
+           END-IF.
+
+        CapcaleraTotals.
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           DISPLAY "CODI V." LINE 4 POSITION 8
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "PLACES" LINE 4 POSITION 22
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "IMPORT" LINE 4 POSITION 32
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           MOVE 6 TO Fila.
+
+        ImprimirTotal.
+           MOVE WS-TripCodi(WS-Index) TO ED-TripCodi.
+           MOVE WS-TripPlaces(WS-Index) TO ED-TripPlaces.
+           MOVE WS-TripImport(WS-Index) TO ED-TripImport.
+           DISPLAY ED-TripCodi LINE Fila POSITION 8
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY ED-TripPlaces LINE Fila POSITION 22
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY ED-TripImport LINE Fila POSITION 32
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           IF NOT SortidaPantalla
+             STRING ED-TripCodi DELIMITED BY SIZE " " DELIMITED BY
+               SIZE ED-TripPlaces DELIMITED BY SIZE " " DELIMITED BY
+               SIZE ED-TripImport DELIMITED BY SIZE INTO LiniaSortida
+             WRITE LiniaSortida
+           END-IF.
+           ADD 1 TO Fila.
+           IF Fila = WS-FilaMaxima
+             ACCEPT Tecla NO BEEP
+             MOVE 6 TO Fila
+             MOVE "RESTAURA.EXE" TO Programa
+             MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             DISPLAY "CODI V." LINE 4 POSITION 8
+               CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
+             DISPLAY "PLACES" LINE 4 POSITION 22
+               CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
+             DISPLAY "IMPORT" LINE 4 POSITION 32
+               CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
+           END-IF.
+
+        CapcaleraMesos.
+           DISPLAY "MES" LINE 4 POSITION 8
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "PLACES" LINE 4 POSITION 22
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "IMPORT" LINE 4 POSITION 32
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           MOVE 6 TO Fila.
+
+        ImprimirMes.
+           MOVE WS-MesClau(WS-MesIndex) TO ED-MesClau.
+           MOVE WS-MesPlaces(WS-MesIndex) TO ED-MesPlaces.
+           MOVE WS-MesImport(WS-MesIndex) TO ED-MesImport.
+           DISPLAY ED-MesClau LINE Fila POSITION 8
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY ED-MesPlaces LINE Fila POSITION 22
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY ED-MesImport LINE Fila POSITION 32
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           IF NOT SortidaPantalla
+             STRING ED-MesClau DELIMITED BY SIZE " " DELIMITED BY
+               SIZE ED-MesPlaces DELIMITED BY SIZE " " DELIMITED BY
+               SIZE ED-MesImport DELIMITED BY SIZE INTO LiniaSortida
+             WRITE LiniaSortida
+           END-IF.
+           ADD 1 TO Fila.
+           IF Fila = WS-FilaMaxima
+             ACCEPT Tecla NO BEEP
+             MOVE 6 TO Fila
+             MOVE "RESTAURA.EXE" TO Programa
+             MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             DISPLAY "MES" LINE 4 POSITION 8
+               CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
+             DISPLAY "PLACES" LINE 4 POSITION 22
+               CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
+             DISPLAY "IMPORT" LINE 4 POSITION 32
+               CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
+           END-IF.
+
+        Sortir.
+           EXIT PROGRAM.
