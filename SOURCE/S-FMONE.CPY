@@ -0,0 +1,5 @@
+           SELECT FitxerMonedes ASSIGN TO RANDOM "MONEDES.AGV"
+            ORGANIZATION IS INDEXED
+            RECORD KEY IS CodiMoneda
+            ACCESS MODE IS DYNAMIC
+            FILE STATUS IS EstatFitxerMonedes.
