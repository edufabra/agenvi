@@ -0,0 +1,15 @@
+        FD FitxerNotificacions
+          LABEL RECORD IS STANDARD
+          DATA RECORD IS RegistreNotificacio.
+        01 RegistreNotificacio.
+          02 ClauNotificacio.
+            03 DniNotificat         PIC X(9).
+            03 CodiViatgeNotificat  PIC 9(5).
+            03 TipusNotificacio     PIC X(4).
+              88 NotificacioConfirmacio VALUE "CONF".
+              88 NotificacioCancelacio  VALUE "CANC".
+          02 DataGeneracio          PIC X(10).
+          02 EstatNotificacio       PIC X.
+            88 NotificacioPendent     VALUE "P".
+            88 NotificacioEnviada     VALUE "E".
+          02 NumeroNotificacio       PIC 9(7).
