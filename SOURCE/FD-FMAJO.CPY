@@ -0,0 +1,8 @@
+        FD FitxerMajoristes
+          LABEL RECORD IS STANDARD
+          DATA RECORD IS RegistreMajorista.
+        01 RegistreMajorista.
+          02 CodiMajorista       PIC X(20).
+          02 NomMajorista        PIC X(30).
+          02 TelefonMajorista    PIC X(15).
+          02 PercentatgeComissio PIC 9(3).
