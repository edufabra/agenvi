@@ -14,3 +14,8 @@
                03 Poblacio   PIC X(15).
                03 Provincia  PIC X(15).
                03 CodiPostal PIC X(5).
+            02 Telefon       PIC X(15).
+            02 CorreuElectronic PIC X(40).
+            02 TipusClient   PIC X VALUE "P".
+               88 ClientParticular VALUE "P".
+               88 ClientEmpresa    VALUE "E".
