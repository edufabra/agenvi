@@ -0,0 +1,3 @@
+            SELECT FitxerArxiuReserves ASSIGN TO WS-NomFitxerArxiu
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS EstatFitxerArxiu.
