@@ -0,0 +1,6 @@
+        FD FitxerNumNotificacions
+          LABEL RECORD IS STANDARD
+          DATA RECORD IS RegistreNumNotificacions.
+        01 RegistreNumNotificacions.
+          02 ClauNumNotificacions     PIC X(8).
+          02 UltimNumeroNotificacio   PIC 9(7).
