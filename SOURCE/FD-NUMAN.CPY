@@ -0,0 +1,6 @@
+        FD FitxerNumAnulacions
+          LABEL RECORD IS STANDARD
+          DATA RECORD IS RegistreNumAnulacions.
+        01 RegistreNumAnulacions.
+          02 ClauNumAnulacions     PIC X(8).
+          02 UltimNumeroAnulacio   PIC 9(7).
