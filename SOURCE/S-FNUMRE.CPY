@@ -0,0 +1,5 @@
+           SELECT FitxerNumReserves ASSIGN TO RANDOM "NUMRESER.AGV"
+            ORGANIZATION IS INDEXED
+            RECORD KEY IS ClauNumReserves
+            ACCESS MODE IS DYNAMIC
+            FILE STATUS IS EstatFitxerNumReserves.
