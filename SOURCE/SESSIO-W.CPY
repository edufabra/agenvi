@@ -0,0 +1,4 @@
+         77 WS-RolSessio             PIC X EXTERNAL.
+           88 WS-RolSessioAdministrador  VALUE "A".
+           88 WS-RolSessioEmpleat        VALUE "E".
+           88 WS-RolSessioConsulta       VALUE "C".
