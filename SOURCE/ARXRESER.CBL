@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. A-ViatgesModulArxiuReserves.
+       ENVIRONMENT DIVISION.
+         COPY CONFIG-S.CPY.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+            COPY S-FRESER.CPY.
+            COPY S-FARXR.CPY.
+            COPY S-FCHKPT.CPY.
+       DATA DIVISION.
+        FILE SECTION.
+          COPY FD-RESER.CPY.
+          COPY FD-FARXR.CPY.
+          COPY FD-CHKPT.CPY.
+
+        WORKING-STORAGE SECTION.
+         77 EstatFitxerCheckpoint    PIC XX VALUE "00".
+         77 EstatFitxerReserves      PIC XX VALUE "00".
+         77 EstatFitxerArxiu         PIC XX VALUE "00".
+         77 WS-NomFitxerArxiu        PIC X(40) VALUE SPACES.
+         77 FiFitxer                 PIC XX VALUE "NO".
+         77 Tecla                    PIC X.
+         77 Programa                 PIC X(50).
+         77 Parametres               PIC X(50).
+         77 Estat-Shell              PIC 9.
+         77 Errorlevel               PIC 999.
+         77 Dia                      PIC 99.
+         77 Mes                      PIC X(3).
+         77 MesNumeric                PIC 99 VALUE 0.
+         77 Comptador                 PIC 99.
+         77 WS-NumReservesLlegides    PIC 9(5) VALUE 0.
+         77 WS-NumReservesArxivades   PIC 9(5) VALUE 0.
+         01 WS-DataSistema            PIC 9(8).
+         01 WS-DataSistemaR REDEFINES WS-DataSistema.
+           02 WS-AnySistema          PIC 9(4).
+           02 WS-MesSistema          PIC 99.
+           02 WS-DiaSistema          PIC 99.
+
+         01 TaulaM.
+           02 FILLER PIC X(3) VALUE "GEN".
+           02 FILLER PIC X(3) VALUE "FEB".
+           02 FILLER PIC X(3) VALUE "MAR".
+           02 FILLER PIC X(3) VALUE "ABR".
+           02 FILLER PIC X(3) VALUE "MAI".
+           02 FILLER PIC X(3) VALUE "JUN".
+           02 FILLER PIC X(3) VALUE "JUL".
+           02 FILLER PIC X(3) VALUE "AGO".
+           02 FILLER PIC X(3) VALUE "SET".
+           02 FILLER PIC X(3) VALUE "OCT".
+           02 FILLER PIC X(3) VALUE "NOV".
+           02 FILLER PIC X(3) VALUE "DES".
+
+         01 TaulaMesos REDEFINES TaulaM.
+           02 Mesos OCCURS 12 TIMES PIC X(3).
+
+       PROCEDURE DIVISION.
+        DECLARATIVES.
+          PRIMERA SECTION.
+             USE AFTER STANDARD ERROR PROCEDURE ON
+                 FitxerReserves.
+         END DECLARATIVES.
+        SEGUNDA SECTION.
+
+        Principal.
+           OPEN I-O FitxerReserves.
+           IF EstatFitxerReserves NOT EQUAL "00"
+             MOVE "RESTAURA.EXE" TO Programa
+             MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             DISPLAY "ERROR!!! Fitxer Reserves NO existeix" BEEP LINE 11
+             POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             PERFORM Sortir
+           END-IF.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 2 0 23 80" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           DISPLAY "Fitxer d'Arxiu de Reserves Antigues:" LINE 4
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-NomFitxerArxiu LINE 5 POSITION 5 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER, PROMPT" NO BEEP.
+           OPEN OUTPUT FitxerArxiuReserves.
+           ACCEPT WS-DataSistema FROM DATE YYYYMMDD.
+           PERFORM ObtenirCheckpoint.
+           MOVE "NO" TO FiFitxer.
+           PERFORM LlegirReserva UNTIL FiFitxer EQUAL "SI".
+           CLOSE FitxerArxiuReserves.
+           PERFORM FinalitzarCheckpoint.
+           PERFORM MostrarResum.
+           PERFORM Sortir.
+
+        ObtenirCheckpoint.
+           OPEN I-O FitxerCheckpoint.
+           IF EstatFitxerCheckpoint NOT EQUAL "00"
+             OPEN OUTPUT FitxerCheckpoint
+             CLOSE FitxerCheckpoint
+             OPEN I-O FitxerCheckpoint
+           END-IF.
+           MOVE "ARXRESER" TO NomProces.
+           READ FitxerCheckpoint.
+           IF EstatFitxerCheckpoint NOT EQUAL "00"
+             MOVE 0 TO NumRegistresFets
+             MOVE SPACES TO ClauCheckpoint
+             MOVE "ARXRESER" TO NomProces
+             WRITE RegistreCheckpoint
+           ELSE
+             IF ClauCheckpoint NOT EQUAL SPACES
+               DISPLAY "Reprenent l'arxivament des de la reserva "
+                 LINE 7 POSITION 5
+                 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+               DISPLAY ClauCheckpoint LINE 7 POSITION 47
+                 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+               MOVE ClauCheckpoint(1:7) TO NumeroReserva
+               START FitxerReserves KEY IS GREATER THAN NumeroReserva
+             END-IF
+           END-IF.
+
+        LlegirReserva.
+           READ FitxerReserves NEXT RECORD, AT END MOVE "SI" TO
+             FiFitxer.
+           IF FiFitxer NOT EQUAL "SI"
+             ADD 1 TO WS-NumReservesLlegides
+             PERFORM ProcessarReserva
+             MOVE NumeroReserva TO ClauCheckpoint
+             MOVE "ARXRESER" TO NomProces
+             MOVE WS-NumReservesLlegides TO NumRegistresFets
+             REWRITE RegistreCheckpoint
+           END-IF.
+
+        ProcessarReserva.
+           MOVE 0 TO MesNumeric.
+           UNSTRING DiaSortida DELIMITED BY SPACE INTO Dia Mes.
+           PERFORM IdentificarMesSortida VARYING Comptador FROM 1 BY 1
+             UNTIL Comptador > 12.
+           IF MesNumeric > 0 AND MesNumeric < WS-MesSistema
+             MOVE Reserva TO LiniaArxiuReserves
+             WRITE LiniaArxiuReserves
+             DELETE FitxerReserves RECORD
+             ADD 1 TO WS-NumReservesArxivades
+           END-IF.
+
+        FinalitzarCheckpoint.
+           MOVE "ARXRESER" TO NomProces.
+           MOVE 0 TO NumRegistresFets.
+           MOVE SPACES TO ClauCheckpoint.
+           REWRITE RegistreCheckpoint.
+           CLOSE FitxerCheckpoint.
+
+        IdentificarMesSortida.
+           IF Mesos (Comptador) = Mes THEN MOVE Comptador TO
+             MesNumeric.
+
+        MostrarResum.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 2 0 23 80" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           DISPLAY "Reserves Llegides:   " LINE 6 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY WS-NumReservesLlegides LINE 6 POSITION 27
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY "Reserves Arxivades:  " LINE 7 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY WS-NumReservesArxivades LINE 7 POSITION 27
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT Tecla NO BEEP.
+
+        Sortir.
+           CLOSE FitxerReserves.
+           EXIT PROGRAM.
