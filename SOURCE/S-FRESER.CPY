@@ -0,0 +1,6 @@
+            SELECT FitxerReserves ASSIGN TO RANDOM "RESERVES.AGV"
+             ORGANIZATION IS INDEXED
+             RECORD KEY IS NumeroReserva
+             ALTERNATE RECORD KEY IS Clau WITH DUPLICATES
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS EstatFitxerReserves.
