@@ -23,13 +23,21 @@
              88 Camping              VALUE "CPG".
              88 Bungalow             VALUE "BGW".
            02 SuplementTempAlta PIC 9(5).
+           02 SuplementHabIndividual PIC 9(5).
            02 IniciTempAlta.
              03 MesIniTempAlta  PIC 9(2).
            02 FiTempAlta.
              03 MesFiTempAlta   PIC 9(2).
+           02 SuplementTempMitjana PIC 9(5).
+           02 IniciTempMitjana.
+             03 MesIniTempMitjana PIC 9(2).
+           02 FiTempMitjana.
+             03 MesFiTempMitjana  PIC 9(2).
            02 DatesSortida      PIC X(31).
            02 DuracioViatge     PIC 9(3).
            02 PlacesDisponibles PIC 9(4).
+           02 PlacesTotals      PIC 9(4).
            02 PreuPersona       PIC 9(6).
+           02 Moneda            PIC X(3).
            02 Fotografia.
              03 PathFotografia  PIC X(46).
