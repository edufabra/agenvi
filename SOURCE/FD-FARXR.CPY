@@ -0,0 +1,4 @@
+         FD FitxerArxiuReserves
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS LiniaArxiuReserves.
+         01 LiniaArxiuReserves          PIC X(424).
