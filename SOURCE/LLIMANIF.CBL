@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. A-ViatgesModulManifestPassatgers.
+       ENVIRONMENT DIVISION.
+         COPY CONFIG-S.CPY.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+            COPY S-FRESER.CPY.
+            COPY S-FCLIEN.CPY.
+            COPY S-FCATVI.CPY.
+            COPY S-FLLIST.CPY.
+       DATA DIVISION.
+        FILE SECTION.
+          COPY FD-RESER.CPY.
+          COPY FD-CLIEN.CPY.
+          COPY FD-CATVI.CPY.
+          COPY FD-LLIST.CPY.
+
+        WORKING-STORAGE SECTION.
+         77 EstatFitxerReserves      PIC XX VALUE "00".
+         77 EstatFitxerClients       PIC XX VALUE "00".
+         77 EstatCatalegViatges      PIC XX VALUE "00".
+         77 EstatFitxerSortida       PIC XX VALUE "00".
+         77 FiFitxer                 PIC XX VALUE "NO".
+         77 Fila                     PIC 99.
+         77 Columna                  PIC 99.
+         77 Tecla                    PIC X.
+         77 Programa                 PIC X(50).
+         77 Parametres               PIC X(50).
+         77 Estat-Shell              PIC 9.
+         77 Errorlevel               PIC 999.
+         77 WS-NomFitxerSortida      PIC X(40) VALUE SPACES.
+         77 TipusSortida             PIC X VALUE "P".
+           88 SortidaPantalla        VALUE "P".
+           88 SortidaImpressora      VALUE "I".
+           88 SortidaFitxer          VALUE "F".
+         COPY CONFIG-W.CPY.
+         77 WS-FilesPaginaValid      PIC X VALUE "N".
+         77 WS-FilaMaxima            PIC 99.
+
+         77 ED-CodiViatge            PIC ZZZZ9.
+         77 WS-TotalPlaces           PIC 9(6) VALUE 0.
+         77 WS-IndexAcomp            PIC 99 VALUE 0.
+
+       SCREEN SECTION.
+       01 BORRADO BLANK SCREEN.
+
+       01 NORMAL.
+           02 VALUE " "
+               FOREGROUND WHITE BACKGROUND BLACK.
+
+       PROCEDURE DIVISION.
+        DECLARATIVES.
+          PRIMERA SECTION.
+             USE AFTER STANDARD ERROR PROCEDURE ON
+                 FitxerReserves.
+          SEGONA SECTION.
+             USE AFTER STANDARD ERROR PROCEDURE ON
+                 FitxerClients.
+          TERCERA SECTION.
+             USE AFTER STANDARD ERROR PROCEDURE ON
+                 CatalegViatges.
+         END DECLARATIVES.
+        QUARTA SECTION.
+
+        Principal.
+           OPEN I-O FitxerReserves.
+           OPEN I-O FitxerClients.
+           OPEN I-O CatalegViatges.
+           DISPLAY "Codi del Viatge: " LINE 2 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT ED-CodiViatge LINE 2 POSITION 25 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, PROMPT" NO BEEP.
+           MOVE ED-CodiViatge TO CodiViatge.
+           READ CatalegViatges.
+           IF EstatCatalegViatges NOT EQUAL "00"
+             DISPLAY "ERROR!!! Viatge NO existeix" BEEP LINE 11
+               POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             PERFORM Sortir
+           END-IF.
+           PERFORM DemanarSortida.
+           PERFORM DemanarFilesPagina UNTIL WS-FilesPaginaValid
+             EQUAL "S".
+           COMPUTE WS-FilaMaxima = WS-FilesPerPagina + 6.
+           MOVE "NO" TO FiFitxer.
+           MOVE 6 TO Fila.
+           MOVE 5 TO Columna.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           DISPLAY Titol LINE 3 POSITION 5
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           PERFORM Capcalera.
+           PERFORM Llistar UNTIL FiFitxer = "SI".
+           DISPLAY "Total passatgers:" LINE Fila POSITION 5
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY WS-TotalPlaces LINE Fila POSITION 45
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           ACCEPT Tecla NO BEEP.
+           IF NOT SortidaPantalla CLOSE FitxerSortida END-IF.
+           PERFORM Sortir.
+
+        Capcalera.
+           DISPLAY "DNI" LINE 4 POSITION 8
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "NOM" LINE 4 POSITION 20
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "COGNOMS" LINE 4 POSITION 42
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "PLACES" LINE 4 POSITION 68
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+
+        DemanarSortida.
+           MOVE "P" TO TipusSortida.
+           DISPLAY "Sortida: (P)antalla (I)mpressora (F)itxer: " LINE 3
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT TipusSortida LINE 3 POSITION 50 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           IF SortidaImpressora
+             MOVE "PRN" TO WS-NomFitxerSortida
+             OPEN OUTPUT FitxerSortida
+           END-IF.
+           IF SortidaFitxer
+             DISPLAY "Nom del fitxer de sortida: " LINE 4 POSITION 5
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT WS-NomFitxerSortida LINE 4 POSITION 33 CONTROL
+               "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP
+             OPEN OUTPUT FitxerSortida
+           END-IF.
+
+        DemanarFilesPagina.
+           DISPLAY "Files per pagina a mostrar (1-11): " LINE 1
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-FilesPerPagina LINE 1 POSITION 42 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+           IF WS-FilesPerPagina > 0 AND WS-FilesPerPagina <=
+             WS-FilesPerPaginaMaxima
+             MOVE "S" TO WS-FilesPaginaValid
+           END-IF.
+
+        Llistar.
+           READ FitxerReserves NEXT RECORD, AT END MOVE
+             "SI" TO FiFitxer.
+           IF FiFitxer NOT EQUAL "SI"
+             IF CodiViatgeReservat EQUAL CodiViatge
+               MOVE DniReserva TO Dni
+               READ FitxerClients
+               DISPLAY DniReserva LINE Fila POSITION 8
+                 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+               DISPLAY Nom LINE Fila POSITION 20
+                 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+               DISPLAY CNom1 LINE Fila POSITION 42
+                 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+               DISPLAY PlacesReservades LINE Fila POSITION 68
+                 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+               ADD PlacesReservades TO WS-TotalPlaces
+               IF NOT SortidaPantalla
+                 STRING DniReserva DELIMITED BY SIZE " " DELIMITED BY
+                   SIZE Nom DELIMITED BY SIZE " " DELIMITED BY SIZE
+                   CNom1 DELIMITED BY SIZE " " DELIMITED BY SIZE
+                   CNom2 DELIMITED BY SIZE " " DELIMITED BY SIZE
+                   PlacesReservades DELIMITED BY SIZE INTO LiniaSortida
+                 WRITE LiniaSortida
+               END-IF
+               ADD 1 TO Fila
+               IF Fila = WS-FilaMaxima
+                 ACCEPT Tecla NO BEEP
+                 MOVE 6 TO Fila
+                 MOVE "RESTAURA.EXE" TO Programa
+                 MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres
+                 CALL "COBDOS\COBDOS.EXE" USING
+                     Estat-Shell Errorlevel Programa Parametres
+                 CANCEL "COBDOS\COBDOS.EXE"
+                 PERFORM Capcalera
+               END-IF
+               MOVE 1 TO WS-IndexAcomp
+               PERFORM ListarAcompanyant VARYING WS-IndexAcomp FROM 1
+                 BY 1 UNTIL WS-IndexAcomp > 9
+             END-IF
+           END-IF.
+
+        ListarAcompanyant.
+           IF Acompanyants (WS-IndexAcomp) NOT EQUAL SPACES
+             DISPLAY "  +" LINE Fila POSITION 8
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY Acompanyants (WS-IndexAcomp) LINE Fila POSITION 20
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             IF NOT SortidaPantalla
+               STRING "  +" DELIMITED BY SIZE
+                 Acompanyants (WS-IndexAcomp) DELIMITED BY SIZE INTO
+                 LiniaSortida
+               WRITE LiniaSortida
+             END-IF
+             ADD 1 TO Fila
+             IF Fila = WS-FilaMaxima
+               ACCEPT Tecla NO BEEP
+               MOVE 6 TO Fila
+               MOVE "RESTAURA.EXE" TO Programa
+               MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres
+               CALL "COBDOS\COBDOS.EXE" USING
+                   Estat-Shell Errorlevel Programa Parametres
+               CANCEL "COBDOS\COBDOS.EXE"
+               PERFORM Capcalera
+             END-IF
+           END-IF.
+
+        Sortir.
+           EXIT PROGRAM.
