@@ -0,0 +1,3 @@
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER. IBM-PC.
+         OBJECT-COMPUTER. IBM-PC.
