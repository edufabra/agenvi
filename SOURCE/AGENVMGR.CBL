@@ -1,79 +1,131 @@
-       IDENTIFICATION DIVISION.
-         PROGRAM-ID. A-ViatgesModulGestioReserves.
-       ENVIRONMENT DIVISION.
-         COPY CONFIG-S.CPY.
-       DATA DIVISION.
-
-        WORKING-STORAGE SECTION.
-         77 NumOpcions               PIC 9.
-         77 Opc                      PIC 9.
-         77 OpcEscollida             PIC 9.
-         77 Sortir                   PIC XX VALUE "NO".
-         77 Programa                 PIC X(50).
-         77 Parametres               PIC X(50).
-         77 Estat-Shell              PIC 9.
-         77 Errorlevel               PIC 999.
-
-         01 Taula.
-           02 Opcions OCCURS 5 PIC X(12).
-
-         01 Taula2.
-           02 Ajudes OCCURS 5 PIC X(60).
-
-       SCREEN SECTION.
-       01 BORRADO BLANK SCREEN.
-
-       01 NORMAL.
-           02 VALUE " "
-               FOREGROUND WHITE BACKGROUND BLACK.
-
-       PROCEDURE DIVISION.
-
-        Principal.
-           MOVE 4 TO Numopcions.
-           MOVE 0 TO OpcEscollida.
-           MOVE 1 TO Opc.
-           MOVE "Visualitzar." TO Opcions(1).
-           MOVE "Formalitzar." TO Opcions(2).
-           MOVE "Anul-lar.   " TO Opcions(3).
-           MOVE "Retornar.   " TO Opcions(4).
-           MOVE
-           "Visualitza les reserves realitzades."
-               TO Ajudes (1).
-           MOVE "Realitza una reserva." TO Ajudes(2).
-           MOVE "Permet anul-lar una reserva." TO Ajudes(3).
-           MOVE "Permet retornar al menu anterior." TO Ajudes(4).
-           MOVE "NO" TO Sortir.
-           PERFORM Proces UNTIL Sortir = "SI".
-           PERFORM Sortir.
-
-        Proces.
-           CALL "GESTECLA.COB"
-             USING Taula, Taula2, NumOpcions, Opc, OpcEscollida
-           CANCEL "GESTECLA.COB"
-           PERFORM EvaluarTecla.
-
-        EvaluarTecla.
-           EVALUATE OpcEscollida
-             WHEN 0 MOVE "SI" TO Sortir
-             WHEN 1 PERFORM Visualitzar
-             WHEN 2 PERFORM Formalitzar
-             WHEN 3 PERFORM Anul-lar
-             WHEN 4 MOVE "SI" TO Sortir
-           END-EVALUATE.
-
-        Visualitzar.
-           CALL "LLIRESER.COB".
-           CANCEL "LLIRESER.COB".
-
-        Formalitzar.
-           CALL "FERRESER.COB".
-           CANCEL "FERRESER.COB".
-
-        Anul-lar.
-           CALL "ANURESER.COB".
-           CANCEL "ANURESER.COB".
-
-        Sortir.
-           EXIT PROGRAM.
-
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. A-ViatgesModulGestioReserves.
+       ENVIRONMENT DIVISION.
+         COPY CONFIG-S.CPY.
+       DATA DIVISION.
+
+        WORKING-STORAGE SECTION.
+         77 NumOpcions               PIC 99.
+         77 Opc                      PIC 99.
+         77 OpcEscollida             PIC 99.
+         77 Sortir                   PIC XX VALUE "NO".
+         77 Programa                 PIC X(50).
+         77 Parametres               PIC X(50).
+         77 Estat-Shell              PIC 9.
+         77 Errorlevel               PIC 999.
+
+         01 Taula.
+           02 Opcions OCCURS 11 PIC X(12).
+
+         01 Taula2.
+           02 Ajudes OCCURS 11 PIC X(60).
+
+       SCREEN SECTION.
+       01 BORRADO BLANK SCREEN.
+
+       01 NORMAL.
+           02 VALUE " "
+               FOREGROUND WHITE BACKGROUND BLACK.
+
+       PROCEDURE DIVISION.
+
+        Principal.
+           MOVE 11 TO Numopcions.
+           MOVE 0 TO OpcEscollida.
+           MOVE 1 TO Opc.
+           MOVE "Visualitzar." TO Opcions(1).
+           MOVE "Formalitzar." TO Opcions(2).
+           MOVE "Modificar.  " TO Opcions(3).
+           MOVE "Anul-lar.   " TO Opcions(4).
+           MOVE "Informes.   " TO Opcions(5).
+           MOVE "Manifest.   " TO Opcions(6).
+           MOVE "L.Espera.   " TO Opcions(7).
+           MOVE "Pagaments.  " TO Opcions(8).
+           MOVE "Pendents.   " TO Opcions(9).
+           MOVE "Notificar.  " TO Opcions(10).
+           MOVE "Retornar.   " TO Opcions(11).
+           MOVE
+           "Visualitza les reserves realitzades."
+               TO Ajudes (1).
+           MOVE "Realitza una reserva." TO Ajudes(2).
+           MOVE "Permet modificar una reserva existent." TO Ajudes(3).
+           MOVE "Permet anul-lar una reserva." TO Ajudes(4).
+           MOVE "Informe de vendes per viatge." TO Ajudes(5).
+           MOVE "Llistat de passatgers d'un viatge." TO Ajudes(6).
+           MOVE "Llistat de la Llista d'Espera." TO Ajudes(7).
+           MOVE "Permet registrar pagaments d'una reserva."
+               TO Ajudes(8).
+           MOVE "Llistat de saldos pendents abans de la sortida."
+               TO Ajudes(9).
+           MOVE "Envia les notificacions de confirmacio/anul-lacio"
+               TO Ajudes(10).
+           MOVE "Permet retornar al menu anterior." TO Ajudes(11).
+           MOVE "NO" TO Sortir.
+           PERFORM Proces UNTIL Sortir = "SI".
+           PERFORM Sortir.
+
+        Proces.
+           CALL "GESTECLA.COB"
+             USING Taula, Taula2, NumOpcions, Opc, OpcEscollida
+           CANCEL "GESTECLA.COB"
+           PERFORM EvaluarTecla.
+
+        EvaluarTecla.
+           EVALUATE OpcEscollida
+             WHEN 0 MOVE "SI" TO Sortir
+             WHEN 1 PERFORM Visualitzar
+             WHEN 2 PERFORM Formalitzar
+             WHEN 3 PERFORM Modificar
+             WHEN 4 PERFORM Anul-lar
+             WHEN 5 PERFORM Informes
+             WHEN 6 PERFORM Manifest
+             WHEN 7 PERFORM LlistaEspera
+             WHEN 8 PERFORM Pagaments
+             WHEN 9 PERFORM Pendents
+             WHEN 10 PERFORM Notificar
+             WHEN 11 MOVE "SI" TO Sortir
+           END-EVALUATE.
+
+        Visualitzar.
+           CALL "LLIRESER.COB".
+           CANCEL "LLIRESER.COB".
+
+        Formalitzar.
+           CALL "FERRESER.COB".
+           CANCEL "FERRESER.COB".
+
+        Modificar.
+           CALL "MODRESER.COB".
+           CANCEL "MODRESER.COB".
+
+        Anul-lar.
+           CALL "ANURESER.COB".
+           CANCEL "ANURESER.COB".
+
+        Informes.
+           CALL "INFRESER.COB".
+           CANCEL "INFRESER.COB".
+
+        Manifest.
+           CALL "LLIMANIF.COB".
+           CANCEL "LLIMANIF.COB".
+
+        LlistaEspera.
+           CALL "LLIESPER.COB".
+           CANCEL "LLIESPER.COB".
+
+        Pagaments.
+           CALL "PAGRESER.COB".
+           CANCEL "PAGRESER.COB".
+
+        Pendents.
+           CALL "LLIPEND.COB".
+           CANCEL "LLIPEND.COB".
+
+        Notificar.
+           CALL "ENVNOTI.COB".
+           CANCEL "ENVNOTI.COB".
+
+        Sortir.
+           EXIT PROGRAM.
+
