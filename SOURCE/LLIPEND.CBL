@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. A-ViatgesModulLlistatSaldosPendents.
+       ENVIRONMENT DIVISION.
+         COPY CONFIG-S.CPY.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+            COPY S-FRESER.CPY.
+            COPY S-FLLIST.CPY.
+       DATA DIVISION.
+        FILE SECTION.
+          COPY FD-RESER.CPY.
+          COPY FD-LLIST.CPY.
+
+        WORKING-STORAGE SECTION.
+         77 EstatFitxerReserves      PIC XX VALUE "00".
+         77 EstatFitxerSortida       PIC XX VALUE "00".
+         77 FiFitxer                 PIC XX VALUE "NO".
+         77 Fila                     PIC 99.
+         77 Columna                  PIC 99.
+         77 Tecla                    PIC X.
+         77 Programa                 PIC X(50).
+         77 Parametres               PIC X(50).
+         77 Estat-Shell              PIC 9.
+         77 Errorlevel               PIC 999.
+         77 WS-NomFitxerSortida      PIC X(40) VALUE SPACES.
+         77 TipusSortida             PIC X VALUE "P".
+           88 SortidaPantalla        VALUE "P".
+           88 SortidaImpressora      VALUE "I".
+           88 SortidaFitxer          VALUE "F".
+         COPY CONFIG-W.CPY.
+         77 WS-FilesPaginaValid      PIC X VALUE "N".
+         77 WS-FilaMaxima            PIC 99.
+
+         77 WS-DataFins              PIC X(10).
+         77 WS-DataConvEntrada       PIC X(10).
+         77 WS-DataConvSortida       PIC 9(8).
+         77 WS-DiaAux                PIC 99.
+         77 WS-MesAux                PIC 99.
+         77 WS-AnyAux                PIC 9(4).
+         77 WS-DataFinsComp          PIC 9(8).
+         77 WS-DataRegComp           PIC 9(8).
+
+         77 WS-ImportPendent         PIC 9(7).
+         77 ED-ImportPendent         PIC ZZZZZZ9.
+
+         77 Dia                      PIC 99.
+         77 Mes                      PIC X(3).
+         77 MesNumeric               PIC 99 VALUE 0.
+         77 Comptador                PIC 99.
+         01 WS-DataSistema           PIC 9(8).
+         01 WS-DataSistemaR REDEFINES WS-DataSistema.
+           02 WS-AnySistema          PIC 9(4).
+           02 WS-MesSistema          PIC 99.
+           02 WS-DiaSistema          PIC 99.
+
+         01 TaulaM.
+           02 FILLER PIC X(3) VALUE "GEN".
+           02 FILLER PIC X(3) VALUE "FEB".
+           02 FILLER PIC X(3) VALUE "MAR".
+           02 FILLER PIC X(3) VALUE "ABR".
+           02 FILLER PIC X(3) VALUE "MAI".
+           02 FILLER PIC X(3) VALUE "JUN".
+           02 FILLER PIC X(3) VALUE "JUL".
+           02 FILLER PIC X(3) VALUE "AGO".
+           02 FILLER PIC X(3) VALUE "SET".
+           02 FILLER PIC X(3) VALUE "OCT".
+           02 FILLER PIC X(3) VALUE "NOV".
+           02 FILLER PIC X(3) VALUE "DES".
+
+         01 TaulaMesos REDEFINES TaulaM.
+           02 Mesos OCCURS 12 TIMES PIC X(3).
+
+       SCREEN SECTION.
+       01 BORRADO BLANK SCREEN.
+
+       01 NORMAL.
+           02 VALUE " "
+               FOREGROUND WHITE BACKGROUND BLACK.
+
+       PROCEDURE DIVISION.
+        DECLARATIVES.
+          PRIMERA SECTION.
+             USE AFTER STANDARD ERROR PROCEDURE ON
+                 FitxerReserves.
+         END DECLARATIVES.
+        SEGUNDA SECTION.
+
+        Principal.
+           OPEN I-O FitxerReserves.
+           IF EstatFitxerReserves NOT EQUAL "00"
+             MOVE "RESTAURA.EXE" TO Programa
+             MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             DISPLAY "ERROR!!! Fitxer Reserves NO existeix" BEEP LINE 11
+             POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             PERFORM Sortir
+           END-IF.
+           ACCEPT WS-DataSistema FROM DATE YYYYMMDD.
+           PERFORM DemanarData.
+           PERFORM DemanarSortida.
+           PERFORM DemanarFilesPagina UNTIL WS-FilesPaginaValid
+             EQUAL "S".
+           COMPUTE WS-FilaMaxima = WS-FilesPerPagina + 6.
+           MOVE "NO" TO FiFitxer.
+           MOVE 6 TO Fila.
+           MOVE 5 TO Columna.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           PERFORM Capcalera.
+           PERFORM Llistar UNTIL FiFitxer = "SI".
+           ACCEPT Tecla NO BEEP.
+           IF NOT SortidaPantalla CLOSE FitxerSortida END-IF.
+           PERFORM Sortir.
+
+        DemanarData.
+           DISPLAY "Llistar reserves amb sortida fins a (DD/MM/AAAA): "
+             LINE 2 POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-DataFins LINE 2 POSITION 57
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+           MOVE WS-DataFins TO WS-DataConvEntrada.
+           PERFORM ConvertirData.
+           MOVE WS-DataConvSortida TO WS-DataFinsComp.
+
+        ConvertirData.
+           UNSTRING WS-DataConvEntrada DELIMITED BY "/" INTO WS-DiaAux
+             WS-MesAux WS-AnyAux.
+           COMPUTE WS-DataConvSortida =
+             WS-AnyAux * 10000 + WS-MesAux * 100 + WS-DiaAux.
+
+        DemanarSortida.
+           MOVE "P" TO TipusSortida.
+           DISPLAY "Sortida: (P)antalla (I)mpressora (F)itxer: " LINE 3
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT TipusSortida LINE 3 POSITION 50 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           IF SortidaImpressora
+             MOVE "PRN" TO WS-NomFitxerSortida
+             OPEN OUTPUT FitxerSortida
+           END-IF.
+           IF SortidaFitxer
+             DISPLAY "Nom del fitxer de sortida: " LINE 4 POSITION 5
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT WS-NomFitxerSortida LINE 4 POSITION 33 CONTROL
+               "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP
+             OPEN OUTPUT FitxerSortida
+           END-IF.
+
+        DemanarFilesPagina.
+           DISPLAY "Files per pagina a mostrar (1-11): " LINE 1
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-FilesPerPagina LINE 1 POSITION 42 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+           IF WS-FilesPerPagina > 0 AND WS-FilesPerPagina <=
+             WS-FilesPerPaginaMaxima
+             MOVE "S" TO WS-FilesPaginaValid
+           END-IF.
+
+        Capcalera.
+           DISPLAY "DNI" LINE 4 POSITION 8
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "CODI V." LINE 4 POSITION 17
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "DIA SORTIDA" LINE 4 POSITION 25
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "PREU TOTAL" LINE 4 POSITION 38
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "PAGAT" LINE 4 POSITION 49
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "PENDENT" LINE 4 POSITION 58
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           MOVE 6 TO Fila.
+
+        Llistar.
+           READ FitxerReserves NEXT RECORD, AT END MOVE
+             "SI" TO FiFitxer.
+           IF FiFitxer NOT EQUAL "SI"
+             MOVE DataReserva TO WS-DataConvEntrada
+             PERFORM ComprovarSortida
+           END-IF.
+
+        ComprovarSortida.
+           MOVE 0 TO MesNumeric.
+           UNSTRING DiaSortida DELIMITED BY SPACE INTO Dia Mes.
+           PERFORM IdentificarMesSortida VARYING Comptador FROM 1 BY 1
+             UNTIL Comptador > 12.
+           IF MesNumeric = 0 MOVE WS-MesSistema TO MesNumeric.
+           MOVE Dia TO WS-DiaAux.
+           MOVE MesNumeric TO WS-MesAux.
+           MOVE WS-AnySistema TO WS-AnyAux.
+           COMPUTE WS-DataRegComp = WS-AnyAux * 10000 + WS-MesAux * 100
+             + WS-DiaAux.
+           COMPUTE WS-ImportPendent = PreuTotalReserva - ImportPagat.
+           IF (WS-DataRegComp <= WS-DataFinsComp) AND
+              (WS-ImportPendent > 0)
+             PERFORM MostrarLinia
+           END-IF.
+
+        IdentificarMesSortida.
+           IF Mesos (Comptador) = Mes THEN MOVE Comptador TO
+             MesNumeric.
+
+        MostrarLinia.
+           MOVE 5 TO Columna.
+           DISPLAY DniReserva LINE Fila POSITION Columna
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ADD 12 TO Columna.
+           DISPLAY CodiViatgeReservat LINE Fila POSITION Columna
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ADD 8 TO Columna.
+           DISPLAY DiaSortida LINE Fila POSITION Columna
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ADD 13 TO Columna.
+           DISPLAY PreuTotalReserva LINE Fila POSITION Columna
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ADD 11 TO Columna.
+           DISPLAY ImportPagat LINE Fila POSITION Columna
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ADD 9 TO Columna.
+           MOVE WS-ImportPendent TO ED-ImportPendent.
+           DISPLAY ED-ImportPendent LINE Fila POSITION Columna
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           IF NOT SortidaPantalla
+             STRING DniReserva DELIMITED BY SIZE " " DELIMITED BY
+               SIZE CodiViatgeReservat DELIMITED BY SIZE " "
+               DELIMITED BY SIZE DiaSortida DELIMITED BY SIZE " "
+               DELIMITED BY SIZE PreuTotalReserva DELIMITED BY
+               SIZE " " DELIMITED BY SIZE ImportPagat DELIMITED BY
+               SIZE " " DELIMITED BY SIZE ED-ImportPendent DELIMITED
+               BY SIZE INTO LiniaSortida
+             WRITE LiniaSortida
+           END-IF.
+           ADD 1 TO Fila.
+           IF Fila = WS-FilaMaxima
+             ACCEPT Tecla NO BEEP
+             MOVE "RESTAURA.EXE" TO Programa
+             MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             PERFORM Capcalera
+           END-IF.
+
+        Sortir.
+           EXIT PROGRAM.
