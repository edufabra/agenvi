@@ -5,21 +5,29 @@
          INPUT-OUTPUT SECTION.
           FILE-CONTROL.
            COPY S-FCLIEN.CPY.
+           COPY S-FRESER.CPY.
 
        DATA DIVISION.
          FILE SECTION.
            COPY FD-CLIEN.CPY.
+           COPY FD-RESER.CPY.
 
         WORKING-STORAGE SECTION.
 
         77 EstatFitxerClients  PIC XX VALUE "00".
+        77 EstatFitxerReserves PIC XX VALUE "00".
+        77 ReservesTrobades    PIC X VALUE "N".
         77 Estat-Shell         PIC 9.
         77 Errorlevel          PIC 999.
         77 Parametres          PIC X(50).
         77 Programa            PIC X(50).
         77 Tecla               PIC X.
+        77 WS-MissatgeAvis     PIC X(60).
+        77 WS-DefaultScr       PIC X(50).
+        77 WS-PregsScr         PIC X(50).
         77 Trobat              PIC X(5) VALUE "TRUE".
         77 Segur               PIC X VALUE "N".
+        77 DuplicatTrobat      PIC X VALUE "N".
         77 DniEdicio           PIC X(9) VALUE ALL "_".
         77 NomEdicio           PIC X(20) VALUE ALL "_".
         77 CNom1Edicio         PIC X(30) VALUE ALL "_".
@@ -31,6 +39,9 @@
         77 PoblacioEdicio      PIC X(15) VALUE ALL "_".
         77 ProvinciaEdicio     PIC X(15) VALUE ALL "_".
         77 CPEdicio            PIC X(5) VALUE ALL "_".
+        77 CodiPostalValid     PIC X VALUE "S".
+        77 ProvinciaValida     PIC X VALUE "S".
+        COPY SESSIO-W.CPY.
 
         SCREEN SECTION.
         01 RegistreClient BACKGROUND IS WHITE FOREGROUND IS RED
@@ -62,7 +73,7 @@
         DECLARATIVES.
           PRIMERA SECTION.
              USE AFTER STANDARD ERROR PROCEDURE ON
-                 FitxerClients.
+                 FitxerClients, FitxerReserves.
          END DECLARATIVES.
         SEGUNDA SECTION.
 
@@ -73,6 +84,12 @@
              CLOSE FitxerClients
              OPEN I-O FitxerClients
            END-IF.
+           OPEN I-O FitxerReserves.
+           IF EstatFitxerReserves NOT EQUAL "00"
+             OPEN OUTPUT FitxerReserves
+             CLOSE FitxerReserves
+             OPEN I-O FitxerReserves
+           END-IF.
            MOVE "GRABA.EXE" TO Programa.
            MOVE "DEFAULT.SCR 7 5 12 75" TO Parametres.
            CALL "COBDOS\COBDOS.EXE" USING
@@ -105,7 +122,7 @@
            MOVE Provincia TO ProvinciaEdicio.
            MOVE CodiPostal TO CPEdicio.
            MOVE "GRABA.EXE" TO Programa.
-           MOVE "DEFAULT.SCR 5 5 15 75" TO Parametres.
+           MOVE "DEFAULT.SCR 5 5 18 75" TO Parametres.
            CALL "COBDOS\COBDOS.EXE" USING
                  Estat-Shell Errorlevel Programa Parametres
            CANCEL "COBDOS\COBDOS.EXE".
@@ -119,68 +136,190 @@
            DISPLAY RegistreClient.
            ACCEPT RegistreClient.
            IF DniEdicio NOT EQUAL "         "
-             MOVE DniEdicio TO Dni
-             MOVE NomEdicio TO Nom
-             MOVE CNom1Edicio TO CNom1
-             MOVE CNom2Edicio TO CNom2
-             MOVE CarrerEdicio TO Carrer
-             MOVE NumEdicio TO Num
-             MOVE PisEdicio TO Pis
-             MOVE PortaEdicio TO Porta
-             MOVE PoblacioEdicio TO Poblacio
-             MOVE ProvinciaEdicio TO Provincia
-             MOVE CPEdicio TO CodiPostal
-             WRITE DadesClient INVALID KEY REWRITE DadesClient
+             DISPLAY "Telefon: " LINE 16 POSITION 5
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY Telefon LINE 16 POSITION 16
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Telefon LINE 16 POSITION 16 CONTROL
+               "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP
+             DISPLAY "Correu Electronic: " LINE 17 POSITION 5
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY CorreuElectronic LINE 17 POSITION 25
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT CorreuElectronic LINE 17 POSITION 25 CONTROL
+               "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP
+             DISPLAY "Tipus de Client (P)articular (E)mpresa: " LINE 18
+               POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY TipusClient LINE 18 POSITION 47
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT TipusClient LINE 18 POSITION 47 CONTROL
+               "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP
+             MOVE "N" TO DuplicatTrobat
+             IF DniEdicio NOT EQUAL Dni
+               PERFORM ComprovarDuplicatDni
+             END-IF
+             PERFORM ValidarCodiPostal
+             PERFORM ValidarProvincia
+             IF DuplicatTrobat EQUAL "S"
+               PERFORM AvisarDuplicatDni
+             ELSE
+               IF CodiPostalValid EQUAL "S" AND ProvinciaValida
+                   EQUAL "S"
+                 MOVE DniEdicio TO Dni
+                 MOVE NomEdicio TO Nom
+                 MOVE CNom1Edicio TO CNom1
+                 MOVE CNom2Edicio TO CNom2
+                 MOVE CarrerEdicio TO Carrer
+                 MOVE NumEdicio TO Num
+                 MOVE PisEdicio TO Pis
+                 MOVE PortaEdicio TO Porta
+                 MOVE PoblacioEdicio TO Poblacio
+                 MOVE ProvinciaEdicio TO Provincia
+                 MOVE CPEdicio TO CodiPostal
+                 WRITE DadesClient INVALID KEY REWRITE DadesClient
+               ELSE
+                 IF CodiPostalValid NOT EQUAL "S"
+                   PERFORM AvisarCodiPostalInvalid
+                 ELSE
+                   PERFORM AvisarProvinciaInvalida
+                 END-IF
+               END-IF
+             END-IF
            END-IF.
            IF DniEdicio = "         "
+             PERFORM ComprobarReservesClient
+             IF ReservesTrobades EQUAL "S"
+               PERFORM AvisarClientAmbReserves
+             ELSE
+               MOVE "GRABA.EXE" TO Programa
+               MOVE "DEFAULT1.SCR 7 5 12 75" TO Parametres
+               CALL "COBDOS\COBDOS.EXE" USING
+                   Estat-Shell Errorlevel Programa Parametres
+               CANCEL "COBDOS\COBDOS.EXE"
+               MOVE "RESTAURA.EXE" TO Programa
+               MOVE "SCR\PREGS.SCR 7 5 13 75" TO Parametres
+               CALL "COBDOS\COBDOS.EXE" USING
+                   Estat-Shell Errorlevel Programa Parametres
+               CANCEL "COBDOS\COBDOS.EXE"
+               DISPLAY " Desitja realment borrar el registre (S/N) ? "
+                 LINE 11 POSITION 17 CONTROL
+                 "FCOLOR=RED, BCOLOR=WHITE" BEEP
+               MOVE "N" TO Segur
+               ACCEPT Segur LINE 11 POSITION 62
+               MOVE "RESTAURA.EXE" TO Programa
+               MOVE "DEFAULT1.SCR 7 5 12 75" TO Parametres
+               CALL "COBDOS\COBDOS.EXE" USING
+                   Estat-Shell Errorlevel Programa Parametres
+               CANCEL "COBDOS\COBDOS.EXE"
+               IF Segur = "S" OR Segur = "s" PERFORM BorrarClient
+             END-IF
+           END-IF.
+
+        ComprobarReservesClient.
+           MOVE "N" TO ReservesTrobades.
+           IF EstatFitxerReserves EQUAL "00"
+             PERFORM CercarReservaClient
+               UNTIL ReservesTrobades EQUAL "S"
+                  OR EstatFitxerReserves NOT EQUAL "00"
+           END-IF.
+
+        CercarReservaClient.
+           READ FitxerReserves NEXT RECORD.
+           IF EstatFitxerReserves EQUAL "00"
+             AND DniReserva EQUAL Dni
+             MOVE "S" TO ReservesTrobades
+           END-IF.
+
+        AvisarClientAmbReserves.
+           MOVE "DEFAULT1.SCR 7 5 12 75" TO WS-DefaultScr.
+           MOVE "SCR\PREGS.SCR 7 5 12 75" TO WS-PregsScr.
+           MOVE "ERROR!!! Client amb Reserves, NO es pot borrar" TO
+             WS-MissatgeAvis.
+           CALL "AVISAR.COB" USING
+               WS-DefaultScr WS-PregsScr WS-MissatgeAvis
+           CANCEL "AVISAR.COB".
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 5 5 18 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+
+        ValidarCodiPostal.
+           MOVE "S" TO CodiPostalValid.
+           IF CPEdicio NOT NUMERIC
+             MOVE "N" TO CodiPostalValid
+           END-IF.
+
+        AvisarCodiPostalInvalid.
+           MOVE "DEFAULT1.SCR 7 5 12 75" TO WS-DefaultScr.
+           MOVE "SCR\PREGS.SCR 7 5 12 75" TO WS-PregsScr.
+           MOVE "ERROR!!! CODI POSTAL HA DE TENIR 5 DIGITS" TO
+             WS-MissatgeAvis.
+           CALL "AVISAR.COB" USING
+               WS-DefaultScr WS-PregsScr WS-MissatgeAvis
+           CANCEL "AVISAR.COB".
+
+        ValidarProvincia.
+           MOVE "S" TO ProvinciaValida.
+           IF ProvinciaEdicio EQUAL SPACES
+             MOVE "N" TO ProvinciaValida
+           ELSE
+             IF ProvinciaEdicio NOT ALPHABETIC
+               MOVE "N" TO ProvinciaValida
+             END-IF
+           END-IF.
+
+        AvisarProvinciaInvalida.
+           MOVE "DEFAULT1.SCR 7 5 12 75" TO WS-DefaultScr.
+           MOVE "SCR\PREGS.SCR 7 5 12 75" TO WS-PregsScr.
+           MOVE "ERROR!!! PROVINCIA NOMES POT TENIR LLETRES" TO
+             WS-MissatgeAvis.
+           CALL "AVISAR.COB" USING
+               WS-DefaultScr WS-PregsScr WS-MissatgeAvis
+           CANCEL "AVISAR.COB".
+
+        ComprovarDuplicatDni.
+           MOVE DniEdicio TO Dni.
+           READ FitxerClients.
+           IF EstatFitxerClients EQUAL "00"
+             MOVE "S" TO DuplicatTrobat
+           END-IF.
+
+        AvisarDuplicatDni.
+           MOVE "DEFAULT1.SCR 7 5 12 75" TO WS-DefaultScr.
+           MOVE "SCR\PREGS.SCR 7 5 12 75" TO WS-PregsScr.
+           MOVE "ERROR!!! JA EXISTEIX UN CLIENT AMB AQUEST DNI" TO
+             WS-MissatgeAvis.
+           CALL "AVISAR.COB" USING
+               WS-DefaultScr WS-PregsScr WS-MissatgeAvis
+           CANCEL "AVISAR.COB".
+
+        BorrarClient.
+           IF WS-RolSessioConsulta
+             DISPLAY "ERROR!!! NO te permisos per Borrar Clients" BEEP
+               LINE 11 POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+           ELSE
              MOVE "GRABA.EXE" TO Programa
              MOVE "DEFAULT1.SCR 7 5 12 75" TO Parametres
              CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
+               Estat-Shell Errorlevel Programa Parametres
              CANCEL "COBDOS\COBDOS.EXE"
              MOVE "RESTAURA.EXE" TO Programa
-             MOVE "SCR\PREGS.SCR 7 5 13 75" TO Parametres
+             MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
              CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
+               Estat-Shell Errorlevel Programa Parametres
              CANCEL "COBDOS\COBDOS.EXE"
-             DISPLAY " Desitja realment borrar el registre (S/N) ? "
-               LINE 11 POSITION 17 CONTROL "FCOLOR=RED, BCOLOR=WHITE"
-               BEEP
-             MOVE "N" TO Segur
-             ACCEPT Segur LINE 11 POSITION 62
+             DISPLAY "Client BORRAT Satisfactoriament" BEEP LINE 11
+             POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             DELETE FitxerClients RECORD
              MOVE "RESTAURA.EXE" TO Programa
              MOVE "DEFAULT1.SCR 7 5 12 75" TO Parametres
              CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
+               Estat-Shell Errorlevel Programa Parametres
              CANCEL "COBDOS\COBDOS.EXE"
-             IF Segur = "S" OR Segur = "s" PERFORM BorrarClient
            END-IF.
-           MOVE "RESTAURA.EXE" TO Programa.
-           MOVE "DEFAULT.SCR 5 5 15 75" TO Parametres.
-           CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-           CANCEL "COBDOS\COBDOS.EXE".
-
-        BorrarClient.
-           MOVE "GRABA.EXE" TO Programa.
-           MOVE "DEFAULT1.SCR 7 5 12 75" TO Parametres.
-           CALL "COBDOS\COBDOS.EXE" USING
-             Estat-Shell Errorlevel Programa Parametres.
-           CANCEL "COBDOS\COBDOS.EXE".
-           MOVE "RESTAURA.EXE" TO Programa.
-           MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres.
-           CALL "COBDOS\COBDOS.EXE" USING
-             Estat-Shell Errorlevel Programa Parametres.
-           CANCEL "COBDOS\COBDOS.EXE".
-           DISPLAY "Client BORRAT Satisfactoriament" BEEP LINE 11
-           POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
-           ACCEPT Tecla NO BEEP.
-           DELETE FitxerClients RECORD.
-           MOVE "RESTAURA.EXE" TO Programa.
-           MOVE "DEFAULT1.SCR 7 5 12 75" TO Parametres.
-           CALL "COBDOS\COBDOS.EXE" USING
-             Estat-Shell Errorlevel Programa Parametres.
-           CANCEL "COBDOS\COBDOS.EXE".
 
         Sortir.
            EXIT PROGRAM.
