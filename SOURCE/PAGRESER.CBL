@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. A-ViatgesModulPagamentsReserves.
+       ENVIRONMENT DIVISION.
+         COPY CONFIG-S.CPY.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+            COPY S-FRESER.CPY.
+       DATA DIVISION.
+        FILE SECTION.
+          COPY FD-RESER.CPY.
+
+        WORKING-STORAGE SECTION.
+         77 EstatFitxerReserves      PIC XX VALUE "00".
+         77 Tecla                    PIC X.
+         77 Programa                 PIC X(50).
+         77 Parametres               PIC X(50).
+         77 Estat-Shell              PIC 9.
+         77 Errorlevel               PIC 999.
+         77 Segur                    PIC X VALUE "N".
+         77 Correcte                 PIC XX VALUE "NO".
+         77 WS-ImportPendent         PIC 9(7) VALUE 0.
+         77 WS-NouPagament           PIC 9(7) VALUE 0.
+         77 WS-NumeroReservaCerca    PIC 9(7) VALUE 0.
+         77 WS-DniCercat             PIC X(9).
+         77 WS-CodiViatgeCercat      PIC 9(5).
+
+       SCREEN SECTION.
+       01 BORRADO BLANK SCREEN.
+
+       01 NORMAL.
+           02 VALUE " "
+               FOREGROUND WHITE BACKGROUND BLACK.
+
+       PROCEDURE DIVISION.
+        DECLARATIVES.
+          PRIMERA SECTION.
+             USE AFTER STANDARD ERROR PROCEDURE ON
+                 FitxerReserves.
+         END DECLARATIVES.
+        SEGUNDA SECTION.
+
+        Principal.
+           OPEN I-O FitxerReserves.
+           IF EstatFitxerReserves NOT EQUAL "00"
+             DISPLAY "ERROR!!! Fitxer Reserves NO existeix" BEEP
+               LINE 11 POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             PERFORM Sortir
+           END-IF.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 2 0 23 80" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           DISPLAY "DNI de la Reserva: " LINE 4 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT DniReserva LINE 4 POSITION 30 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER, PROMPT" NO BEEP.
+           DISPLAY "Codi del Viatge Reservat: " LINE 5 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT CodiViatgeReservat LINE 5 POSITION 30 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, PROMPT" NO BEEP.
+           DISPLAY "Numero de Reserva (en blanc = la primera" LINE 6
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY "trobada): " LINE 6 POSITION 47
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-NumeroReservaCerca LINE 6 POSITION 58 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, PROMPT" NO BEEP.
+           MOVE DniReserva TO WS-DniCercat.
+           MOVE CodiViatgeReservat TO WS-CodiViatgeCercat.
+           IF WS-NumeroReservaCerca NOT EQUAL 0
+             MOVE WS-NumeroReservaCerca TO NumeroReserva
+             READ FitxerReserves
+             IF EstatFitxerReserves EQUAL "00" AND
+               (DniReserva NOT EQUAL WS-DniCercat OR
+                CodiViatgeReservat NOT EQUAL WS-CodiViatgeCercat)
+               MOVE "23" TO EstatFitxerReserves
+             END-IF
+           ELSE
+             READ FitxerReserves KEY IS Clau
+           END-IF.
+           IF EstatFitxerReserves = "23"
+             DISPLAY "ERROR!!! Reserva NO existeix" BEEP LINE 11
+               POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             PERFORM Sortir
+           END-IF.
+           COMPUTE WS-ImportPendent = PreuTotalReserva - ImportPagat.
+           DISPLAY "Preu Total Reserva: " LINE 7 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY PreuTotalReserva LINE 7 POSITION 30
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY "Import Pagat fins ara: " LINE 8 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY ImportPagat LINE 8 POSITION 30
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY "Import Pendent: " LINE 9 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY WS-ImportPendent LINE 9 POSITION 30
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           IF WS-ImportPendent = 0
+             DISPLAY "Aquesta reserva ja esta totalment pagada" BEEP
+               LINE 11 POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             PERFORM Sortir
+           END-IF.
+           DISPLAY "Vol registrar un pagament (S/N)? " LINE 10
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT Segur LINE 10 POSITION 45 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           IF Segur = "S"
+             MOVE "NO" TO Correcte
+             PERFORM RegistrarPagament UNTIL Correcte = "SI"
+           END-IF.
+           PERFORM Sortir.
+
+        RegistrarPagament.
+           DISPLAY "Import del Pagament: " LINE 12 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-NouPagament LINE 12 POSITION 30 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+           IF (WS-NouPagament = 0) OR
+             (WS-NouPagament > WS-ImportPendent)
+             DISPLAY "ERROR!!! IMPORT INCORRECTE" BEEP
+               LINE 15 POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+           ELSE
+             ADD WS-NouPagament TO ImportPagat
+             COMPUTE WS-ImportPendent = PreuTotalReserva - ImportPagat
+             REWRITE Reserva
+             MOVE "SI" TO Correcte
+             DISPLAY "Pagament Registrat Satisfactoriament" BEEP
+               LINE 17 POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             DISPLAY "Nou Import Pendent: " LINE 18 POSITION 5
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY WS-ImportPendent LINE 18 POSITION 30
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+           END-IF.
+
+        Sortir.
+           CLOSE FitxerReserves.
+           EXIT PROGRAM.
