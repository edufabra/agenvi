@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. A-ViatgesModulManteniMonedes.
+       ENVIRONMENT DIVISION.
+         COPY CONFIG-S.CPY.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+            COPY S-FMONE.CPY.
+       DATA DIVISION.
+        FILE SECTION.
+          COPY FD-FMONE.CPY.
+
+        WORKING-STORAGE SECTION.
+         77 EstatFitxerMonedes       PIC XX VALUE "00".
+         77 Tecla                    PIC X.
+         77 Programa                 PIC X(50).
+         77 Parametres               PIC X(50).
+         77 Estat-Shell              PIC 9.
+         77 Errorlevel               PIC 999.
+         77 Segur                    PIC X VALUE "N".
+         77 ED-TaxaCanvi             PIC ZZZ9.9999.
+
+       SCREEN SECTION.
+       01 BORRADO BLANK SCREEN.
+
+       01 NORMAL.
+           02 VALUE " "
+               FOREGROUND WHITE BACKGROUND BLACK.
+
+       PROCEDURE DIVISION.
+        DECLARATIVES.
+          PRIMERA SECTION.
+             USE AFTER STANDARD ERROR PROCEDURE ON
+                 FitxerMonedes.
+         END DECLARATIVES.
+        SEGUNDA SECTION.
+
+        Principal.
+           OPEN I-O FitxerMonedes.
+           IF EstatFitxerMonedes NOT EQUAL "00"
+             OPEN OUTPUT FitxerMonedes
+             CLOSE FitxerMonedes
+             OPEN I-O FitxerMonedes
+           END-IF.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 2 0 23 80" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           DISPLAY "Codi de Moneda (3 lletres): " LINE 4 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT CodiMoneda LINE 4 POSITION 35 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER, PROMPT" NO BEEP.
+           READ FitxerMonedes.
+           IF EstatFitxerMonedes EQUAL "23"
+             PERFORM AfegirMoneda
+           ELSE
+             PERFORM ModificarMoneda
+           END-IF.
+           PERFORM Sortir.
+
+        AfegirMoneda.
+           DISPLAY "Moneda NOVA -- Nom: " LINE 6 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT NomMoneda LINE 6 POSITION 30 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           DISPLAY "Taxa de Canvi respecte EUR: " LINE 7 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT TaxaCanvi LINE 7 POSITION 40 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+           WRITE RegistreMoneda.
+           DISPLAY "Moneda DONADA D'ALTA Satisfactoriament" BEEP
+             LINE 8 POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT Tecla NO BEEP.
+
+        ModificarMoneda.
+           DISPLAY "Nom actual: " LINE 6 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY NomMoneda LINE 6 POSITION 20
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY "Nou Nom (en blanc = no canvia): " LINE 7 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT NomMoneda LINE 7 POSITION 38 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           MOVE TaxaCanvi TO ED-TaxaCanvi.
+           DISPLAY "Taxa de Canvi actual: " LINE 8 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY ED-TaxaCanvi LINE 8 POSITION 29
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY "Nova Taxa de Canvi: " LINE 9 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT TaxaCanvi LINE 9 POSITION 29 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+           REWRITE RegistreMoneda.
+           DISPLAY "Vol Borrar aquesta Moneda (S/N)? " LINE 11
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT Segur LINE 11 POSITION 42 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           IF Segur = "S"
+             DELETE FitxerMonedes RECORD
+           END-IF.
+
+        Sortir.
+           CLOSE FitxerMonedes.
+           EXIT PROGRAM.
