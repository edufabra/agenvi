@@ -0,0 +1,14 @@
+        FD FitxerAnulacions
+          LABEL RECORD IS STANDARD
+          DATA RECORD IS RegistreAnulacio.
+        01 RegistreAnulacio.
+          02 ClauAnulacio.
+            03 DniAnulat          PIC X(9).
+            03 CodiViatgeAnulat   PIC 9(5).
+          02 PlacesAnulades       PIC 9(4).
+          02 ImportAnulat         PIC 9(7).
+          02 MotiuAnulacio        PIC X(30).
+          02 PercentatgeRetorn    PIC 9(3).
+          02 ImportRetorn         PIC 9(7).
+          02 DataAnulacio         PIC X(10).
+          02 NumeroAnulacio       PIC 9(7).
