@@ -0,0 +1,9 @@
+         FD FitxerEspera
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RegistreEspera.
+         01 RegistreEspera.
+           02 ClauEspera.
+             03 DniEspera         PIC X(9).
+             03 CodiViatgeEspera  PIC 9(5).
+           02 PlacesDemanades     PIC 9(4).
+           02 DataPeticio         PIC X(10).
