@@ -1,425 +1,671 @@
-       IDENTIFICATION DIVISION.
-        PROGRAM-ID. MantenimentRegistres-C-Viatges.
-       ENVIRONMENT DIVISION.
-         COPY CONFIG-S.CPY.
-         INPUT-OUTPUT SECTION.
-          FILE-CONTROL.
-           COPY S-FCATVI.CPY.
-
-       DATA DIVISION.
-         FILE SECTION.
-           COPY FD-CATVI.CPY.
-
-        WORKING-STORAGE SECTION.
-
-        77 EstatCatalegViatges  PIC XX VALUE "00".
-        77 Estat-Shell          PIC 9.
-        77 Errorlevel           PIC 999.
-        77 Parametres           PIC X(50).
-        77 Programa             PIC X(50).
-        77 Sortir               PIC XX VALUE "NO".
-        77 Segur                PIC X VALUE "N".
-        77 Tecla                PIC X.
-        77 ED-CodiViatge        PIC ZZZZ9.
-        77 ED-Titol             PIC X(37).
-        77 ED-Continent         PIC X(20).
-        77 ED-Majorista         PIC X(20).
-        77 ED-Paisos            PIC X(30).
-        77 ED-MediTransport     PIC XX.
-        77 ED-RegimAllotjament  PIC XX.
-        77 ED-TipusAllotjament  PIC XXX.
-        77 ED-SuplementTempAlta PIC ZZZZ9.
-        77 ED-MesIniTempAlta    PIC Z9.
-        77 ED-MesFiTempAlta     PIC Z9.
-        77 ED-DatesSortida      PIC X(31).
-        77 ED-DuracioViatge     PIC ZZ9.
-        77 ED-PlacesDisponibles PIC ZZZ9.
-        77 ED-PreuPersona       PIC ZZZZZ9.
-        77 ED-PathFotografia    PIC X(46).
-        77 NumOpcions      PIC 9.
-        77 Opc             PIC 9.
-        77 OpcEscollida    PIC 9.
-        77 Sortir          PIC XX VALUE "NO".
-
-        01 Taula.
-          02 Opcions OCCURS 5 PIC X(12).
-
-        01 Taula2.
-          02 Ajudes OCCURS 5 PIC X(60).
-
-        SCREEN SECTION.
-        01 R-CatalegViatges BACKGROUND IS WHITE FOREGROUND IS RED
-            AUTO.
-          02 LINE 6 COL 22 PIC ZZZZ9 USING ED-CodiViatge UNDERLINE
-               JUST RIGHT.
-          02 LINE 6 COL 35 PIC X(37) USING ED-Titol UNDERLINE
-               JUST RIGHT.
-          02 LINE 8 COL 20 PIC X(20) USING ED-Continent UNDERLINE
-               JUST RIGHT.
-          02 LINE 8 COL 52 PIC X(20) USING ED-Majorista UNDERLINE
-               JUST RIGHT.
-          02 LINE 10 COL 17 PIC X(30) USING ED-Paisos UNDERLINE
-               JUST RIGHT.
-          02 LINE 10 COL 64 PIC XX USING ED-MediTransport UNDERLINE
-               JUST RIGHT.
-          02 LINE 12 COL 30 PIC XX USING ED-RegimAllotjament UNDERLINE
-               JUST RIGHT.
-          02 LINE 12 COL 62 PIC XXX USING ED-TipusAllotjament UNDERLINE
-               JUST RIGHT.
-          02 LINE 14 COL 28 PIC ZZZZ9 USING ED-SuplementTempAlta
-               UNDERLINE BLANK WHEN ZERO JUST RIGHT.
-          02 LINE 14 COL 49 PIC Z9 USING ED-MesIniTempAlta UNDERLINE
-               BLANK WHEN ZERO JUST RIGHT.
-          02 LINE 14 COL 65 PIC Z9 USING ED-MesFiTempAlta UNDERLINE
-               BLANK WHEN ZERO JUST RIGHT.
-          02 LINE 16 COL 23 PIC X(31) USING ED-DatesSortida UNDERLINE
-               JUST RIGHT.
-          02 LINE 16 COL 64 PIC ZZ9 USING ED-DuracioViatge UNDERLINE
-               BLANK WHEN ZERO JUST RIGHT.
-          02 LINE 18 COL 29 PIC ZZZ9 USING ED-PlacesDisponibles
-               UNDERLINE BLANK WHEN ZERO JUST RIGHT.
-          02 LINE 18 COL 55 PIC ZZZZZ9 USING ED-PreuPersona UNDERLINE
-               BLANK WHEN ZERO JUST RIGHT.
-          02 LINE 20 COL 26 PIC X(46) USING ED-PathFotografia UNDERLINE
-               JUST RIGHT.
-
-        PROCEDURE DIVISION.
-        DECLARATIVES.
-          PRIMERA SECTION.
-             USE AFTER STANDARD ERROR PROCEDURE ON
-                 CatalegViatges.
-         END DECLARATIVES.
-        SEGUNDA SECTION.
-
-        PRINCIPAL.
-           OPEN I-O CatalegViatges.
-           IF EstatCatalegViatges NOT EQUAL "00"
-             OPEN OUTPUT CatalegViatges
-             CLOSE CatalegViatges
-             OPEN I-O CatalegViatges
-           END-IF.
-           MOVE "GRABA.EXE" TO Programa.
-           MOVE "DEFAULT.SCR 7 5 12 75" TO Parametres.
-           CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-           CANCEL "COBDOS\COBDOS.EXE".
-           MOVE "RESTAURA.EXE" TO Programa.
-           MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres.
-           CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-           CANCEL "COBDOS\COBDOS.EXE".
-           DISPLAY "Introdueixi el Codi del Viatge: " LINE 11
-           POSITION 10  CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
-           ACCEPT ED-CodiViatge LINE 11 POSITION 42 CONTROL
-            "FCOLOR=GREY, BCOLOR=WHITE, PROMPT, UPPER" NO BEEP.
-           MOVE ED-CodiViatge TO CodiViatge.
-           READ CatalegViatges.
-           PERFORM VisualitzarViatge.
-           PERFORM Sortir.
-
-        VisualitzarViatge.
-           MOVE CodiViatge TO ED-CodiViatge.
-           MOVE Titol TO ED-Titol.
-           MOVE Continent TO ED-Continent.
-           MOVE Majorista TO ED-Majorista.
-           MOVE Paisos TO ED-Paisos.
-           MOVE MediTransport TO ED-MediTransport.
-           MOVE RegimAllotjament TO ED-RegimAllotjament.
-           MOVE TipusAllotjament TO ED-TipusAllotjament.
-           MOVE SuplementTempAlta TO ED-SuplementTempAlta.
-           MOVE MesIniTempAlta TO ED-MesIniTempAlta.
-           MOVE MesFiTempAlta TO ED-MesFiTempAlta.
-           MOVE DatesSortida TO ED-DatesSortida.
-           MOVE DuracioViatge TO ED-DuracioViatge.
-           MOVE PlacesDisponibles TO ED-PlacesDisponibles.
-           MOVE PreuPersona TO ED-PreuPersona.
-           MOVE PathFotografia TO ED-PathFotografia.
-           MOVE "GRABA.EXE" TO Programa.
-           MOVE "DEFAULT.SCR 2 4 21 74" TO Parametres.
-           CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-           CANCEL "COBDOS\COBDOS.EXE".
-           MOVE "RESTAURA.EXE" TO Programa.
-           MOVE "SCR\VISVIAT.SCR 2 4 21 74" TO Parametres.
-           CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-           CANCEL "COBDOS\COBDOS.EXE".
-           DISPLAY R-CatalegViatges.
-           IF PathFotografia NOT EQUAL "           "
-             MOVE "GRABA.EXE" TO Programa
-             MOVE "DEFAULT1.SCR 0 0 25 80" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             MOVE "CSHOW\CSHOW.EXE" TO Programa
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa PathFotografia
-             CANCEL "COBDOS\COBDOS.EXE"
-             ACCEPT Tecla NO BEEP
-             MOVE "&MODE CO80" TO Programa
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa
-             CANCEL "COBDOS\COBDOS.EXE"
-             MOVE "&MODE CO80" TO Programa
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa
-             CANCEL "COBDOS\COBDOS.EXE"
-             MOVE "RESTAURA.EXE" TO Programa
-             MOVE "DEFAULT1.SCR 0 0 25 80" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             MOVE "RESTAURA.EXE" TO Programa
-             MOVE "SCR\VISVIAT.SCR 2 4 21 74" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             DISPLAY R-CatalegViatges
-           END-IF.
-           ACCEPT R-CatalegViatges.
-           IF ED-CodiViatge NOT EQUAL "    0"
-             MOVE ED-CodiViatge TO CodiViatge
-             MOVE ED-Titol TO Titol
-             MOVE ED-Continent TO Continent
-             MOVE ED-Majorista TO Majorista
-             MOVE ED-Paisos TO Paisos
-             PERFORM ValidarMediTransport
-             MOVE ED-MediTransport TO MediTransport
-             PERFORM ValidarRegimAllotjament
-             MOVE ED-RegimAllotjament TO RegimAllotjament
-             PERFORM ValidarTipusAllotjament
-             MOVE ED-TipusAllotjament TO TipusAllotjament
-             MOVE ED-SuplementTempAlta TO SuplementTempAlta
-             MOVE ED-MesIniTempAlta TO MesIniTempAlta
-             MOVE ED-MesFiTempAlta TO MesFiTempAlta
-             MOVE ED-DatesSortida TO DatesSortida
-             MOVE ED-DuracioViatge TO DuracioViatge
-             MOVE ED-PlacesDisponibles TO PlacesDisponibles
-             MOVE ED-PreuPersona TO PreuPersona
-             MOVE ED-PathFotografia TO PathFotografia
-             WRITE RegistreCatalegViatges INVALID KEY
-               REWRITE RegistreCatalegViatges.
-           IF ED-CodiViatge = "    0"
-             MOVE "GRABA.EXE" TO Programa
-             MOVE "DEFAULT1.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             MOVE "RESTAURA.EXE" TO Programa
-             MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             DISPLAY " Desitja realment borrar el registre (S/N) ? "
-               LINE 11 POSITION 17 CONTROL "FCOLOR=RED, BCOLOR=WHITE"
-               BEEP
-             MOVE "N" TO Segur
-             ACCEPT Segur LINE 11 POSITION 62
-             MOVE "RESTAURA.EXE" TO Programa
-             MOVE "DEFAULT1.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             IF Segur = "S" OR Segur = "s" PERFORM BorrarViatge
-           END-IF.
-
-        BorrarViatge.
-           MOVE "GRABA.EXE" TO Programa.
-           MOVE "DEFAULT1.SCR 7 5 12 75" TO Parametres.
-           CALL "COBDOS\COBDOS.EXE" USING
-             Estat-Shell Errorlevel Programa Parametres.
-           CANCEL "COBDOS\COBDOS.EXE".
-           MOVE "RESTAURA.EXE" TO Programa.
-           MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres.
-           CALL "COBDOS\COBDOS.EXE" USING
-             Estat-Shell Errorlevel Programa Parametres.
-           CANCEL "COBDOS\COBDOS.EXE".
-           DISPLAY "Viatge NO BORRAT" BEEP LINE 11
-           POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
-           ACCEPT Tecla NO BEEP.
-           DELETE CatalegViatges RECORD.
-           MOVE "RESTAURA.EXE" TO Programa.
-           MOVE "DEFAULT1.SCR 7 5 12 75" TO Parametres.
-           CALL "COBDOS\COBDOS.EXE" USING
-             Estat-Shell Errorlevel Programa Parametres.
-           CANCEL "COBDOS\COBDOS.EXE".
-
-        ValidarMediTransport.
-           IF ED-MediTransport NOT EQUAL "VA" AND ED-MediTransport
-           NOT EQUAL "AV" AND ED-MediTransport NOT EQUAL "AU" AND
-           ED-MediTransport NOT EQUAL "TR" THEN
-             MOVE "GRABA.EXE" TO Programa
-             MOVE "DEFAULT2.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             MOVE "RESTAURA.EXE" TO Programa
-             MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             DISPLAY "ERROR!!! MEDI TRANSPORT NO RECONEGUT" BEEP
-               LINE 11 POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
-             ACCEPT Tecla NO BEEP
-             MOVE "RESTAURA.EXE" TO Programa
-             MOVE "DEFAULT2.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             MOVE "GRABA.EXE" TO Programa
-             MOVE "DEFAULT1.SCR 5 0 19 80" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             MOVE 4 TO Numopcions
-             MOVE 0 TO OpcEscollida
-             MOVE 1 TO Opc
-             MOVE "VA." TO Opcions(1)
-             MOVE "AV." TO Opcions(2)
-             MOVE "AU." TO Opcions(3)
-             MOVE "TR." TO Opcions(4)
-             MOVE "Transport en VAIXELL." TO Ajudes (1)
-             MOVE "Transport en AVIO." TO Ajudes(2)
-             MOVE "Transport en AUTOCAR." TO Ajudes(3)
-             MOVE "Transport en TREN." TO Ajudes(4)
-             PERFORM ProcesMediTransport
-           END-IF.
-
-        ProcesMediTransport.
-           CALL "GESTECLA.COB"
-             USING Taula, Taula2, NumOpcions, Opc, OpcEscollida
-           CANCEL "GESTECLA.COB"
-           PERFORM EvaluarMediTransport.
-
-        EvaluarMediTransport.
-           EVALUATE OpcEscollida
-             WHEN 1 MOVE "VA" TO  ED-MediTransport
-             WHEN 2 MOVE "AV" TO  ED-MediTransport
-             WHEN 3 MOVE "AU" TO  ED-MediTransport
-             WHEN 4 MOVE "TR" TO  ED-MediTransport
-           END-EVALUATE.
-           MOVE "RESTAURA.EXE" TO Programa.
-           MOVE "DEFAULT1.SCR 5 0 19 80" TO Parametres.
-           CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-           CANCEL "COBDOS\COBDOS.EXE".
-
-        ValidarRegimAllotjament.
-           IF ED-RegimAllotjament NOT EQUAL "PC" AND ED-RegimAllotjament
-           NOT EQUAL "MP" AND ED-RegimAllotjament NOT EQUAL "AD" THEN
-             MOVE "GRABA.EXE" TO Programa
-             MOVE "DEFAULT2.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             MOVE "RESTAURA.EXE" TO Programa
-             MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             DISPLAY "ERROR!!! REGIM ALLOTJAMENT NO RECONEGUT" BEEP
-               LINE 11 POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
-             ACCEPT Tecla NO BEEP
-             MOVE "RESTAURA.EXE" TO Programa
-             MOVE "DEFAULT2.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             MOVE "GRABA.EXE" TO Programa
-             MOVE "DEFAULT1.SCR 5 0 19 80" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             MOVE 3 TO Numopcions
-             MOVE 0 TO OpcEscollida
-             MOVE 1 TO Opc
-             MOVE "PC." TO Opcions(1)
-             MOVE "MP." TO Opcions(2)
-             MOVE "AD." TO Opcions(3)
-             MOVE "PENSIO COMPLERTA." TO Ajudes (1)
-             MOVE "MITJA PENSIO." TO Ajudes(2)
-             MOVE "ALLOTJAMENT I DESDEJUNY." TO Ajudes(3)
-             PERFORM ProcesRegimAllotjament
-           END-IF.
-
-        ProcesRegimAllotjament.
-           CALL "GESTECLA.COB"
-             USING Taula, Taula2, NumOpcions, Opc, OpcEscollida
-           CANCEL "GESTECLA.COB"
-           PERFORM EvaluarRegimAllotjament.
-
-        EvaluarRegimAllotjament.
-           EVALUATE OpcEscollida
-             WHEN 1 MOVE "PC" TO  ED-RegimAllotjament
-             WHEN 2 MOVE "MP" TO  ED-RegimAllotjament
-             WHEN 3 MOVE "AD" TO  ED-RegimAllotjament
-           END-EVALUATE.
-           MOVE "RESTAURA.EXE" TO Programa.
-           MOVE "DEFAULT1.SCR 5 0 19 80" TO Parametres.
-           CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-           CANCEL "COBDOS\COBDOS.EXE".
-
-        ValidarTipusAllotjament.
-           IF ED-TipusAllotjament NOT EQUAL "HOT" AND
-           ED-TipusAllotjament NOT EQUAL "APH" AND ED-TipusAllotjament
-           NOT EQUAL "APT" AND ED-TipusAllotjament NOT EQUAL "CPG" THEN
-             MOVE "GRABA.EXE" TO Programa
-             MOVE "DEFAULT2.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             MOVE "RESTAURA.EXE" TO Programa
-             MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             DISPLAY "ERROR!!! TIPUS ALLOTJAMENT NO RECONEGUT" BEEP
-               LINE 11 POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
-             ACCEPT Tecla NO BEEP
-             MOVE "RESTAURA.EXE" TO Programa
-             MOVE "DEFAULT2.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             MOVE "GRABA.EXE" TO Programa
-             MOVE "DEFAULT1.SCR 5 0 19 80" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             MOVE 4 TO Numopcions
-             MOVE 0 TO OpcEscollida
-             MOVE 1 TO Opc
-             MOVE "HOT." TO Opcions(1)
-             MOVE "APT." TO Opcions(2)
-             MOVE "APH." TO Opcions(3)
-             MOVE "CPG." TO Opcions(4)
-             MOVE "Allotjament en HOTEL." TO Ajudes (1)
-             MOVE "Allotjament en APARTAMENT." TO Ajudes(2)
-             MOVE "Allotjament en APARTHOTEL." TO Ajudes(3)
-             MOVE "Allotjament en CAMPING." TO Ajudes(4)
-             PERFORM ProcesTipusAllotjament
-           END-IF.
-
-        ProcesTipusAllotjament.
-           CALL "GESTECLA.COB"
-             USING Taula, Taula2, NumOpcions, Opc, OpcEscollida
-           CANCEL "GESTECLA.COB"
-           PERFORM EvaluarTipusAllotjament.
-
-        EvaluarTipusAllotjament.
-           EVALUATE OpcEscollida
-             WHEN 1 MOVE "HOT" TO  ED-TipusAllotjament
-             WHEN 2 MOVE "APT" TO  ED-TipusAllotjament
-             WHEN 3 MOVE "APH" TO  ED-TipusAllotjament
-             WHEN 4 MOVE "CPG" TO  ED-TipusAllotjament
-           END-EVALUATE.
-           MOVE "RESTAURA.EXE" TO Programa.
-           MOVE "DEFAULT1.SCR 5 0 19 80" TO Parametres.
-           CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-           CANCEL "COBDOS\COBDOS.EXE".
-
-        Sortir.
-           EXIT PROGRAM.
-
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. MantenimentRegistres-C-Viatges.
+       ENVIRONMENT DIVISION.
+         COPY CONFIG-S.CPY.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+           COPY S-FCATVI.CPY.
+           COPY S-FMAJO.CPY.
+           COPY S-FMONE.CPY.
+           COPY S-FRESER.CPY.
+           COPY S-FFOTO.CPY.
+
+       DATA DIVISION.
+         FILE SECTION.
+           COPY FD-CATVI.CPY.
+           COPY FD-FMAJO.CPY.
+           COPY FD-FMONE.CPY.
+           COPY FD-RESER.CPY.
+           COPY FD-FFOTO.CPY.
+
+        WORKING-STORAGE SECTION.
+
+        77 EstatCatalegViatges  PIC XX VALUE "00".
+        77 EstatFitxerMajoristes PIC XX VALUE "00".
+        77 MajoristaTrobat      PIC X VALUE "S".
+        77 EstatFitxerMonedes   PIC XX VALUE "00".
+        77 MonedaTrobat         PIC X VALUE "S".
+        77 EstatFitxerReserves  PIC XX VALUE "00".
+        77 ReservesTrobades     PIC X VALUE "N".
+        77 PreuPersonaAnterior  PIC 9(6).
+        77 EstatFitxerFoto      PIC XX VALUE "00".
+        77 WS-PathFotografia    PIC X(46).
+        77 FotografiaTrobada    PIC X VALUE "S".
+        77 Estat-Shell          PIC 9.
+        77 Errorlevel           PIC 999.
+        77 Parametres           PIC X(50).
+        77 Programa             PIC X(50).
+        77 Sortir               PIC XX VALUE "NO".
+        77 Segur                PIC X VALUE "N".
+        77 Tecla                PIC X.
+        77 WS-MissatgeAvis      PIC X(60).
+        77 WS-DefaultScr        PIC X(50).
+        77 WS-PregsScr          PIC X(50).
+        77 ED-CodiViatge        PIC ZZZZ9.
+        77 ED-Titol             PIC X(37).
+        COPY SESSIO-W.CPY.
+        77 ED-Continent         PIC X(20).
+        77 ED-Majorista         PIC X(20).
+        77 ED-Paisos            PIC X(30).
+        77 ED-MediTransport     PIC XX.
+        77 ED-RegimAllotjament  PIC XX.
+        77 ED-TipusAllotjament  PIC XXX.
+        77 ED-SuplementTempAlta PIC ZZZZ9.
+        77 ED-MesIniTempAlta    PIC Z9.
+        77 ED-MesFiTempAlta     PIC Z9.
+        77 ED-SuplementTempMitjana PIC ZZZZ9.
+        77 ED-MesIniTempMitjana PIC Z9.
+        77 ED-MesFiTempMitjana  PIC Z9.
+        77 ED-DatesSortida      PIC X(31).
+        77 ED-DuracioViatge     PIC ZZ9.
+        77 ED-PlacesDisponibles PIC ZZZ9.
+        77 ED-PlacesTotals      PIC ZZZ9.
+        77 ED-SuplementHabIndividual PIC ZZZZ9.
+        77 ED-PreuPersona       PIC ZZZZZ9.
+        77 ED-Moneda            PIC XXX.
+        77 ED-PathFotografia    PIC X(46).
+        77 NumOpcions      PIC 99.
+        77 Opc             PIC 99.
+        77 OpcEscollida    PIC 99.
+        77 Sortir          PIC XX VALUE "NO".
+
+        01 Taula.
+          02 Opcions OCCURS 8 PIC X(12).
+
+        01 Taula2.
+          02 Ajudes OCCURS 8 PIC X(60).
+
+        SCREEN SECTION.
+        01 R-CatalegViatges BACKGROUND IS WHITE FOREGROUND IS RED
+            AUTO.
+          02 LINE 6 COL 22 PIC ZZZZ9 USING ED-CodiViatge UNDERLINE
+               JUST RIGHT.
+          02 LINE 6 COL 35 PIC X(37) USING ED-Titol UNDERLINE
+               JUST RIGHT.
+          02 LINE 8 COL 20 PIC X(20) USING ED-Continent UNDERLINE
+               JUST RIGHT.
+          02 LINE 8 COL 52 PIC X(20) USING ED-Majorista UNDERLINE
+               JUST RIGHT.
+          02 LINE 10 COL 17 PIC X(30) USING ED-Paisos UNDERLINE
+               JUST RIGHT.
+          02 LINE 10 COL 64 PIC XX USING ED-MediTransport UNDERLINE
+               JUST RIGHT.
+          02 LINE 12 COL 30 PIC XX USING ED-RegimAllotjament UNDERLINE
+               JUST RIGHT.
+          02 LINE 12 COL 62 PIC XXX USING ED-TipusAllotjament UNDERLINE
+               JUST RIGHT.
+          02 LINE 14 COL 28 PIC ZZZZ9 USING ED-SuplementTempAlta
+               UNDERLINE BLANK WHEN ZERO JUST RIGHT.
+          02 LINE 14 COL 49 PIC Z9 USING ED-MesIniTempAlta UNDERLINE
+               BLANK WHEN ZERO JUST RIGHT.
+          02 LINE 14 COL 65 PIC Z9 USING ED-MesFiTempAlta UNDERLINE
+               BLANK WHEN ZERO JUST RIGHT.
+          02 LINE 16 COL 23 PIC X(31) USING ED-DatesSortida UNDERLINE
+               JUST RIGHT.
+          02 LINE 16 COL 64 PIC ZZ9 USING ED-DuracioViatge UNDERLINE
+               BLANK WHEN ZERO JUST RIGHT.
+          02 LINE 18 COL 29 PIC ZZZ9 USING ED-PlacesDisponibles
+               UNDERLINE BLANK WHEN ZERO JUST RIGHT.
+          02 LINE 18 COL 55 PIC ZZZZZ9 USING ED-PreuPersona UNDERLINE
+               BLANK WHEN ZERO JUST RIGHT.
+          02 LINE 20 COL 26 PIC X(46) USING ED-PathFotografia UNDERLINE
+               JUST RIGHT.
+
+        PROCEDURE DIVISION.
+        DECLARATIVES.
+          PRIMERA SECTION.
+             USE AFTER STANDARD ERROR PROCEDURE ON
+                 CatalegViatges, FitxerReserves.
+         END DECLARATIVES.
+        SEGUNDA SECTION.
+
+        PRINCIPAL.
+           OPEN I-O CatalegViatges.
+           IF EstatCatalegViatges NOT EQUAL "00"
+             OPEN OUTPUT CatalegViatges
+             CLOSE CatalegViatges
+             OPEN I-O CatalegViatges
+           END-IF.
+           OPEN I-O FitxerMajoristes.
+           IF EstatFitxerMajoristes NOT EQUAL "00"
+             OPEN OUTPUT FitxerMajoristes
+             CLOSE FitxerMajoristes
+             OPEN I-O FitxerMajoristes
+           END-IF.
+           OPEN I-O FitxerMonedes.
+           IF EstatFitxerMonedes NOT EQUAL "00"
+             OPEN OUTPUT FitxerMonedes
+             CLOSE FitxerMonedes
+             OPEN I-O FitxerMonedes
+           END-IF.
+           OPEN I-O FitxerReserves.
+           IF EstatFitxerReserves NOT EQUAL "00"
+             OPEN OUTPUT FitxerReserves
+             CLOSE FitxerReserves
+             OPEN I-O FitxerReserves
+           END-IF.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 7 5 12 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           DISPLAY "Introdueixi el Codi del Viatge: " LINE 11
+           POSITION 10  CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT ED-CodiViatge LINE 11 POSITION 42 CONTROL
+            "FCOLOR=GREY, BCOLOR=WHITE, PROMPT, UPPER" NO BEEP.
+           MOVE ED-CodiViatge TO CodiViatge.
+           READ CatalegViatges.
+           PERFORM VisualitzarViatge.
+           PERFORM Sortir.
+
+        VisualitzarViatge.
+           MOVE CodiViatge TO ED-CodiViatge.
+           MOVE Titol TO ED-Titol.
+           MOVE Continent TO ED-Continent.
+           MOVE Majorista TO ED-Majorista.
+           MOVE Paisos TO ED-Paisos.
+           MOVE MediTransport TO ED-MediTransport.
+           MOVE RegimAllotjament TO ED-RegimAllotjament.
+           MOVE TipusAllotjament TO ED-TipusAllotjament.
+           MOVE SuplementTempAlta TO ED-SuplementTempAlta.
+           MOVE MesIniTempAlta TO ED-MesIniTempAlta.
+           MOVE MesFiTempAlta TO ED-MesFiTempAlta.
+           MOVE SuplementTempMitjana TO ED-SuplementTempMitjana.
+           MOVE MesIniTempMitjana TO ED-MesIniTempMitjana.
+           MOVE MesFiTempMitjana TO ED-MesFiTempMitjana.
+           MOVE DatesSortida TO ED-DatesSortida.
+           MOVE DuracioViatge TO ED-DuracioViatge.
+           MOVE PlacesDisponibles TO ED-PlacesDisponibles.
+           IF PlacesTotals EQUAL 0
+             MOVE PlacesDisponibles TO ED-PlacesTotals
+           ELSE
+             MOVE PlacesTotals TO ED-PlacesTotals
+           END-IF.
+           MOVE SuplementHabIndividual TO ED-SuplementHabIndividual.
+           MOVE PreuPersona TO ED-PreuPersona.
+           MOVE PreuPersona TO PreuPersonaAnterior.
+           PERFORM ComprobarReservesViatge.
+           IF Moneda EQUAL SPACES
+             MOVE "EUR" TO ED-Moneda
+           ELSE
+             MOVE Moneda TO ED-Moneda
+           END-IF.
+           MOVE PathFotografia TO ED-PathFotografia.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 2 4 24 74" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE "SCR\VISVIAT.SCR 2 4 24 74" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           DISPLAY R-CatalegViatges.
+           IF PathFotografia NOT EQUAL "           "
+             MOVE "GRABA.EXE" TO Programa
+             MOVE "DEFAULT1.SCR 0 0 25 80" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             MOVE "CSHOW\CSHOW.EXE" TO Programa
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa PathFotografia
+             CANCEL "COBDOS\COBDOS.EXE"
+             ACCEPT Tecla NO BEEP
+             MOVE "&MODE CO80" TO Programa
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa
+             CANCEL "COBDOS\COBDOS.EXE"
+             MOVE "&MODE CO80" TO Programa
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa
+             CANCEL "COBDOS\COBDOS.EXE"
+             MOVE "RESTAURA.EXE" TO Programa
+             MOVE "DEFAULT1.SCR 0 0 25 80" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             MOVE "RESTAURA.EXE" TO Programa
+             MOVE "SCR\VISVIAT.SCR 2 4 21 74" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             DISPLAY R-CatalegViatges
+           END-IF.
+           ACCEPT R-CatalegViatges.
+           IF ED-CodiViatge NOT EQUAL "    0"
+             DISPLAY "Places Totals (capacitat original): " LINE 20
+               POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY ED-PlacesTotals LINE 20 POSITION 43
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT ED-PlacesTotals LINE 20 POSITION 43 CONTROL
+               "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP
+             DISPLAY "Suplement Habitacio Individual: " LINE 21
+               POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY ED-SuplementHabIndividual LINE 21 POSITION 38
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT ED-SuplementHabIndividual LINE 21 POSITION 38
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP
+             DISPLAY "Moneda (3 lletres): " LINE 22
+               POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY ED-Moneda LINE 22 POSITION 27
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT ED-Moneda LINE 22 POSITION 27
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP
+             DISPLAY "Suplement Temporada Mitjana: " LINE 23
+               POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY ED-SuplementTempMitjana LINE 23 POSITION 35
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT ED-SuplementTempMitjana LINE 23 POSITION 35
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP
+             DISPLAY "Temp. Mitjana Mes Inici: " LINE 24 POSITION 5
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY ED-MesIniTempMitjana LINE 24 POSITION 31
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT ED-MesIniTempMitjana LINE 24 POSITION 31
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP
+             DISPLAY "Mes Fi: " LINE 24 POSITION 35
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY ED-MesFiTempMitjana LINE 24 POSITION 44
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT ED-MesFiTempMitjana LINE 24 POSITION 44
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP
+             MOVE ED-CodiViatge TO CodiViatge
+             MOVE ED-Titol TO Titol
+             MOVE ED-Continent TO Continent
+             MOVE ED-Paisos TO Paisos
+             PERFORM ValidarMediTransport
+             MOVE ED-MediTransport TO MediTransport
+             PERFORM ValidarRegimAllotjament
+             MOVE ED-RegimAllotjament TO RegimAllotjament
+             PERFORM ValidarTipusAllotjament
+             MOVE ED-TipusAllotjament TO TipusAllotjament
+             MOVE ED-SuplementTempAlta TO SuplementTempAlta
+             MOVE ED-MesIniTempAlta TO MesIniTempAlta
+             MOVE ED-MesFiTempAlta TO MesFiTempAlta
+             MOVE ED-SuplementTempMitjana TO SuplementTempMitjana
+             MOVE ED-MesIniTempMitjana TO MesIniTempMitjana
+             MOVE ED-MesFiTempMitjana TO MesFiTempMitjana
+             MOVE ED-DatesSortida TO DatesSortida
+             MOVE ED-DuracioViatge TO DuracioViatge
+             MOVE ED-PlacesDisponibles TO PlacesDisponibles
+             MOVE ED-PlacesTotals TO PlacesTotals
+             MOVE ED-SuplementHabIndividual TO SuplementHabIndividual
+             IF ED-PreuPersona NOT EQUAL PreuPersonaAnterior
+                 AND ReservesTrobades EQUAL "S"
+               PERFORM AvisarCanviPreuReservat
+             END-IF
+             MOVE ED-PreuPersona TO PreuPersona
+             MOVE ED-PathFotografia TO PathFotografia
+             PERFORM ValidarMajorista
+             PERFORM ValidarMoneda
+             PERFORM ValidarPathFotografia
+             IF MajoristaTrobat EQUAL "S" AND MonedaTrobat EQUAL "S"
+                 AND FotografiaTrobada EQUAL "S"
+               MOVE ED-Majorista TO Majorista
+               MOVE ED-Moneda TO Moneda
+               WRITE RegistreCatalegViatges INVALID KEY
+                 REWRITE RegistreCatalegViatges
+             ELSE
+               IF MajoristaTrobat NOT EQUAL "S"
+                 PERFORM AvisarMajoristaDesconegut
+               ELSE
+                 IF MonedaTrobat NOT EQUAL "S"
+                   PERFORM AvisarMonedaDesconeguda
+                 ELSE
+                   PERFORM AvisarFotografiaDesconeguda
+                 END-IF
+               END-IF
+             END-IF.
+           IF ED-CodiViatge = "    0"
+             IF ReservesTrobades EQUAL "S"
+               PERFORM AvisarViatgeAmbReserves
+             ELSE
+               MOVE "GRABA.EXE" TO Programa
+               MOVE "DEFAULT1.SCR 7 5 12 75" TO Parametres
+               CALL "COBDOS\COBDOS.EXE" USING
+                   Estat-Shell Errorlevel Programa Parametres
+               CANCEL "COBDOS\COBDOS.EXE"
+               MOVE "RESTAURA.EXE" TO Programa
+               MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
+               CALL "COBDOS\COBDOS.EXE" USING
+                   Estat-Shell Errorlevel Programa Parametres
+               CANCEL "COBDOS\COBDOS.EXE"
+               DISPLAY " Desitja realment borrar el registre (S/N) ? "
+                 LINE 11 POSITION 17 CONTROL
+                 "FCOLOR=RED, BCOLOR=WHITE" BEEP
+               MOVE "N" TO Segur
+               ACCEPT Segur LINE 11 POSITION 62
+               MOVE "RESTAURA.EXE" TO Programa
+               MOVE "DEFAULT1.SCR 7 5 12 75" TO Parametres
+               CALL "COBDOS\COBDOS.EXE" USING
+                   Estat-Shell Errorlevel Programa Parametres
+               CANCEL "COBDOS\COBDOS.EXE"
+               IF Segur = "S" OR Segur = "s" PERFORM BorrarViatge
+             END-IF
+           END-IF.
+
+        BorrarViatge.
+           IF WS-RolSessioConsulta
+             DISPLAY "ERROR!!! NO te permisos per Borrar Viatges" BEEP
+               LINE 11 POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+           ELSE
+             MOVE "GRABA.EXE" TO Programa
+             MOVE "DEFAULT1.SCR 7 5 12 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+               Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             MOVE "RESTAURA.EXE" TO Programa
+             MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+               Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             DISPLAY "Viatge NO BORRAT" BEEP LINE 11
+             POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             DELETE CatalegViatges RECORD
+             MOVE "RESTAURA.EXE" TO Programa
+             MOVE "DEFAULT1.SCR 7 5 12 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+               Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+           END-IF.
+
+        AvisarViatgeAmbReserves.
+           MOVE "DEFAULT1.SCR 7 5 12 75" TO WS-DefaultScr.
+           MOVE "SCR\PREGS.SCR 7 5 12 75" TO WS-PregsScr.
+           MOVE "ERROR!!! Viatge amb Reserves, NO es pot borrar" TO
+             WS-MissatgeAvis.
+           CALL "AVISAR.COB" USING
+             WS-DefaultScr WS-PregsScr WS-MissatgeAvis.
+           CANCEL "AVISAR.COB".
+
+        ValidarMajorista.
+           MOVE "S" TO MajoristaTrobat.
+           IF ED-Majorista NOT EQUAL SPACES
+             MOVE ED-Majorista TO CodiMajorista
+             READ FitxerMajoristes
+             IF EstatFitxerMajoristes NOT EQUAL "00"
+               MOVE "N" TO MajoristaTrobat
+             END-IF
+           END-IF.
+
+        AvisarMajoristaDesconegut.
+           MOVE "DEFAULT2.SCR 7 5 12 75" TO WS-DefaultScr.
+           MOVE "SCR\PREGS.SCR 7 5 12 75" TO WS-PregsScr.
+           MOVE "ERROR!!! MAJORISTA NO DONAT D'ALTA" TO
+             WS-MissatgeAvis.
+           CALL "AVISAR.COB" USING
+               WS-DefaultScr WS-PregsScr WS-MissatgeAvis
+           CANCEL "AVISAR.COB".
+
+        ValidarMoneda.
+           MOVE "S" TO MonedaTrobat.
+           IF ED-Moneda NOT EQUAL SPACES
+             MOVE ED-Moneda TO CodiMoneda
+             READ FitxerMonedes
+             IF EstatFitxerMonedes NOT EQUAL "00"
+               MOVE "N" TO MonedaTrobat
+             END-IF
+           END-IF.
+
+        AvisarMonedaDesconeguda.
+           MOVE "DEFAULT2.SCR 7 5 12 75" TO WS-DefaultScr.
+           MOVE "SCR\PREGS.SCR 7 5 12 75" TO WS-PregsScr.
+           MOVE "ERROR!!! MONEDA NO DONADA D'ALTA" TO
+             WS-MissatgeAvis.
+           CALL "AVISAR.COB" USING
+               WS-DefaultScr WS-PregsScr WS-MissatgeAvis
+           CANCEL "AVISAR.COB".
+
+        ComprobarReservesViatge.
+           MOVE "N" TO ReservesTrobades.
+           IF EstatFitxerReserves EQUAL "00"
+             PERFORM CercarReservaViatge
+               UNTIL ReservesTrobades EQUAL "S"
+                  OR EstatFitxerReserves NOT EQUAL "00"
+           END-IF.
+
+        CercarReservaViatge.
+           READ FitxerReserves NEXT RECORD.
+           IF EstatFitxerReserves EQUAL "00"
+             AND CodiViatgeReservat EQUAL CodiViatge
+             MOVE "S" TO ReservesTrobades
+           END-IF.
+
+        AvisarCanviPreuReservat.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT2.SCR 7 5 12 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+               Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+               Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           DISPLAY "AVIS: Aquest viatge ja te Reserves. El preu de" BEEP
+             LINE 9 POSITION 6 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY "les reserves existents NO es modificara."
+             LINE 10 POSITION 6 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY "Voleu canviar el preu del cataleg (S/N)? " LINE 11
+             POSITION 6 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           MOVE "N" TO Segur.
+           ACCEPT Segur LINE 11 POSITION 48 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE "DEFAULT2.SCR 7 5 12 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+               Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           IF Segur NOT EQUAL "S"
+             MOVE PreuPersonaAnterior TO ED-PreuPersona
+           END-IF.
+
+        ValidarPathFotografia.
+           MOVE "S" TO FotografiaTrobada.
+           IF ED-PathFotografia NOT EQUAL SPACES
+             MOVE ED-PathFotografia TO WS-PathFotografia
+             OPEN INPUT FitxerFoto
+             IF EstatFitxerFoto NOT EQUAL "00"
+               MOVE "N" TO FotografiaTrobada
+             ELSE
+               CLOSE FitxerFoto
+             END-IF
+           END-IF.
+
+        AvisarFotografiaDesconeguda.
+           MOVE "DEFAULT2.SCR 7 5 12 75" TO WS-DefaultScr.
+           MOVE "SCR\PREGS.SCR 7 5 12 75" TO WS-PregsScr.
+           MOVE "ERROR!!! FITXER DE FOTOGRAFIA NO EXISTEIX" TO
+             WS-MissatgeAvis.
+           CALL "AVISAR.COB" USING
+               WS-DefaultScr WS-PregsScr WS-MissatgeAvis
+           CANCEL "AVISAR.COB".
+
+        ValidarMediTransport.
+           IF ED-MediTransport NOT EQUAL "VA" AND ED-MediTransport
+           NOT EQUAL "AV" AND ED-MediTransport NOT EQUAL "AU" AND
+           ED-MediTransport NOT EQUAL "TR" THEN
+             MOVE "GRABA.EXE" TO Programa
+             MOVE "DEFAULT2.SCR 7 5 12 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             MOVE "RESTAURA.EXE" TO Programa
+             MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             DISPLAY "ERROR!!! MEDI TRANSPORT NO RECONEGUT" BEEP
+               LINE 11 POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             MOVE "RESTAURA.EXE" TO Programa
+             MOVE "DEFAULT2.SCR 7 5 12 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             MOVE "GRABA.EXE" TO Programa
+             MOVE "DEFAULT1.SCR 5 0 19 80" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             MOVE 4 TO Numopcions
+             MOVE 0 TO OpcEscollida
+             MOVE 1 TO Opc
+             MOVE "VA." TO Opcions(1)
+             MOVE "AV." TO Opcions(2)
+             MOVE "AU." TO Opcions(3)
+             MOVE "TR." TO Opcions(4)
+             MOVE "Transport en VAIXELL." TO Ajudes (1)
+             MOVE "Transport en AVIO." TO Ajudes(2)
+             MOVE "Transport en AUTOCAR." TO Ajudes(3)
+             MOVE "Transport en TREN." TO Ajudes(4)
+             PERFORM ProcesMediTransport
+           END-IF.
+
+        ProcesMediTransport.
+           CALL "GESTECLA.COB"
+             USING Taula, Taula2, NumOpcions, Opc, OpcEscollida
+           CANCEL "GESTECLA.COB"
+           PERFORM EvaluarMediTransport.
+
+        EvaluarMediTransport.
+           EVALUATE OpcEscollida
+             WHEN 1 MOVE "VA" TO  ED-MediTransport
+             WHEN 2 MOVE "AV" TO  ED-MediTransport
+             WHEN 3 MOVE "AU" TO  ED-MediTransport
+             WHEN 4 MOVE "TR" TO  ED-MediTransport
+           END-EVALUATE.
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE "DEFAULT1.SCR 5 0 19 80" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+
+        ValidarRegimAllotjament.
+           IF ED-RegimAllotjament NOT EQUAL "PC" AND ED-RegimAllotjament
+           NOT EQUAL "MP" AND ED-RegimAllotjament NOT EQUAL "AD" THEN
+             MOVE "GRABA.EXE" TO Programa
+             MOVE "DEFAULT2.SCR 7 5 12 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             MOVE "RESTAURA.EXE" TO Programa
+             MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             DISPLAY "ERROR!!! REGIM ALLOTJAMENT NO RECONEGUT" BEEP
+               LINE 11 POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             MOVE "RESTAURA.EXE" TO Programa
+             MOVE "DEFAULT2.SCR 7 5 12 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             MOVE "GRABA.EXE" TO Programa
+             MOVE "DEFAULT1.SCR 5 0 19 80" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             MOVE 3 TO Numopcions
+             MOVE 0 TO OpcEscollida
+             MOVE 1 TO Opc
+             MOVE "PC." TO Opcions(1)
+             MOVE "MP." TO Opcions(2)
+             MOVE "AD." TO Opcions(3)
+             MOVE "PENSIO COMPLERTA." TO Ajudes (1)
+             MOVE "MITJA PENSIO." TO Ajudes(2)
+             MOVE "ALLOTJAMENT I DESDEJUNY." TO Ajudes(3)
+             PERFORM ProcesRegimAllotjament
+           END-IF.
+
+        ProcesRegimAllotjament.
+           CALL "GESTECLA.COB"
+             USING Taula, Taula2, NumOpcions, Opc, OpcEscollida
+           CANCEL "GESTECLA.COB"
+           PERFORM EvaluarRegimAllotjament.
+
+        EvaluarRegimAllotjament.
+           EVALUATE OpcEscollida
+             WHEN 1 MOVE "PC" TO  ED-RegimAllotjament
+             WHEN 2 MOVE "MP" TO  ED-RegimAllotjament
+             WHEN 3 MOVE "AD" TO  ED-RegimAllotjament
+           END-EVALUATE.
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE "DEFAULT1.SCR 5 0 19 80" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+
+        ValidarTipusAllotjament.
+           IF ED-TipusAllotjament NOT EQUAL "HOT" AND
+           ED-TipusAllotjament NOT EQUAL "APH" AND ED-TipusAllotjament
+           NOT EQUAL "APT" AND ED-TipusAllotjament NOT EQUAL "CPG" THEN
+             MOVE "GRABA.EXE" TO Programa
+             MOVE "DEFAULT2.SCR 7 5 12 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             MOVE "RESTAURA.EXE" TO Programa
+             MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             DISPLAY "ERROR!!! TIPUS ALLOTJAMENT NO RECONEGUT" BEEP
+               LINE 11 POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             MOVE "RESTAURA.EXE" TO Programa
+             MOVE "DEFAULT2.SCR 7 5 12 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             MOVE "GRABA.EXE" TO Programa
+             MOVE "DEFAULT1.SCR 5 0 19 80" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             MOVE 4 TO Numopcions
+             MOVE 0 TO OpcEscollida
+             MOVE 1 TO Opc
+             MOVE "HOT." TO Opcions(1)
+             MOVE "APT." TO Opcions(2)
+             MOVE "APH." TO Opcions(3)
+             MOVE "CPG." TO Opcions(4)
+             MOVE "Allotjament en HOTEL." TO Ajudes (1)
+             MOVE "Allotjament en APARTAMENT." TO Ajudes(2)
+             MOVE "Allotjament en APARTHOTEL." TO Ajudes(3)
+             MOVE "Allotjament en CAMPING." TO Ajudes(4)
+             PERFORM ProcesTipusAllotjament
+           END-IF.
+
+        ProcesTipusAllotjament.
+           CALL "GESTECLA.COB"
+             USING Taula, Taula2, NumOpcions, Opc, OpcEscollida
+           CANCEL "GESTECLA.COB"
+           PERFORM EvaluarTipusAllotjament.
+
+        EvaluarTipusAllotjament.
+           EVALUATE OpcEscollida
+             WHEN 1 MOVE "HOT" TO  ED-TipusAllotjament
+             WHEN 2 MOVE "APT" TO  ED-TipusAllotjament
+             WHEN 3 MOVE "APH" TO  ED-TipusAllotjament
+             WHEN 4 MOVE "CPG" TO  ED-TipusAllotjament
+           END-EVALUATE.
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE "DEFAULT1.SCR 5 0 19 80" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+
+        Sortir.
+           EXIT PROGRAM.
+
