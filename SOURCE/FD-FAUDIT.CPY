@@ -0,0 +1,11 @@
+         FD FitxerAuditoria
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS LiniaAuditoria.
+         01 LiniaAuditoria.
+           02 AU-NomUsuari           PIC X(15).
+           02 FILLER                PIC X(1) VALUE SPACE.
+           02 AU-Data                PIC X(10).
+           02 FILLER                PIC X(1) VALUE SPACE.
+           02 AU-Hora                PIC X(8).
+           02 FILLER                PIC X(1) VALUE SPACE.
+           02 AU-Resultat            PIC X(15).
