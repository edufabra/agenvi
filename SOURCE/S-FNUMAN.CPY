@@ -0,0 +1,5 @@
+           SELECT FitxerNumAnulacions ASSIGN TO RANDOM "NUMANUL.AGV"
+            ORGANIZATION IS INDEXED
+            RECORD KEY IS ClauNumAnulacions
+            ACCESS MODE IS DYNAMIC
+            FILE STATUS IS EstatFitxerNumAnulacions.
