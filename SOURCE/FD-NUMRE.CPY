@@ -0,0 +1,6 @@
+        FD FitxerNumReserves
+          LABEL RECORD IS STANDARD
+          DATA RECORD IS RegistreNumReserves.
+        01 RegistreNumReserves.
+          02 ClauNumReserves       PIC X(8).
+          02 UltimNumeroReserva    PIC 9(7).
