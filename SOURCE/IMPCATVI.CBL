@@ -0,0 +1,283 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. A-ViatgesModulImportacioCataleg.
+       ENVIRONMENT DIVISION.
+         COPY CONFIG-S.CPY.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+            COPY S-FCATVI.CPY.
+            COPY S-FMAJO.CPY.
+            COPY S-FMONE.CPY.
+            COPY S-FRESER.CPY.
+            COPY S-FENTR.CPY.
+            COPY S-FCHKPT.CPY.
+       DATA DIVISION.
+        FILE SECTION.
+          COPY FD-CATVI.CPY.
+          COPY FD-FMAJO.CPY.
+          COPY FD-FMONE.CPY.
+          COPY FD-RESER.CPY.
+          COPY FD-FENTR.CPY.
+          COPY FD-CHKPT.CPY.
+
+        WORKING-STORAGE SECTION.
+         77 EstatFitxerCheckpoint    PIC XX VALUE "00".
+         77 WS-LiniesASaltar         PIC 9(7) VALUE 0.
+         77 EstatCatalegViatges      PIC XX VALUE "00".
+         77 EstatFitxerMajoristes    PIC XX VALUE "00".
+         77 MajoristaTrobat          PIC X VALUE "S".
+         77 EstatFitxerMonedes       PIC XX VALUE "00".
+         77 MonedaTrobat             PIC X VALUE "S".
+         77 EstatFitxerReserves      PIC XX VALUE "00".
+         77 ReservesTrobades         PIC X VALUE "N".
+         77 EstatFitxerEntrada       PIC XX VALUE "00".
+         77 WS-NomFitxerEntrada      PIC X(40) VALUE SPACES.
+         77 FiFitxer                 PIC XX VALUE "NO".
+         77 Tecla                    PIC X.
+         77 Programa                 PIC X(50).
+         77 Parametres               PIC X(50).
+         77 Estat-Shell              PIC 9.
+         77 Errorlevel               PIC 999.
+         77 WS-NumLiniesLlegides     PIC 9(5) VALUE 0.
+         77 WS-NumLiniesImportades   PIC 9(5) VALUE 0.
+         77 WS-NumLiniesRebutjades   PIC 9(5) VALUE 0.
+
+         77 IMP-CodiViatge           PIC 9(5).
+         77 IMP-Titol                PIC X(37).
+         77 IMP-Continent            PIC X(20).
+         77 IMP-Majorista            PIC X(20).
+         77 IMP-Paisos               PIC X(30).
+         77 IMP-MediTransport        PIC XX.
+         77 IMP-RegimAllotjament     PIC XX.
+         77 IMP-TipusAllotjament     PIC XXX.
+         77 IMP-SuplementTempAlta    PIC 9(5).
+         77 IMP-MesIniTempAlta       PIC 9(2).
+         77 IMP-MesFiTempAlta        PIC 9(2).
+         77 IMP-SuplementTempMitjana PIC 9(5).
+         77 IMP-MesIniTempMitjana    PIC 9(2).
+         77 IMP-MesFiTempMitjana     PIC 9(2).
+         77 IMP-SuplementHabIndividual PIC 9(5).
+         77 IMP-DatesSortida         PIC X(31).
+         77 IMP-DuracioViatge        PIC 9(3).
+         77 IMP-PlacesTotals         PIC 9(4).
+         77 IMP-PreuPersona          PIC 9(6).
+         77 IMP-Moneda               PIC XXX.
+
+       PROCEDURE DIVISION.
+        DECLARATIVES.
+          PRIMERA SECTION.
+             USE AFTER STANDARD ERROR PROCEDURE ON
+                 CatalegViatges, FitxerReserves.
+         END DECLARATIVES.
+        SEGUNDA SECTION.
+
+        Principal.
+           OPEN I-O CatalegViatges.
+           IF EstatCatalegViatges NOT EQUAL "00"
+             OPEN OUTPUT CatalegViatges
+             CLOSE CatalegViatges
+             OPEN I-O CatalegViatges
+           END-IF.
+           OPEN I-O FitxerMajoristes.
+           IF EstatFitxerMajoristes NOT EQUAL "00"
+             OPEN OUTPUT FitxerMajoristes
+             CLOSE FitxerMajoristes
+             OPEN I-O FitxerMajoristes
+           END-IF.
+           OPEN I-O FitxerMonedes.
+           IF EstatFitxerMonedes NOT EQUAL "00"
+             OPEN OUTPUT FitxerMonedes
+             CLOSE FitxerMonedes
+             OPEN I-O FitxerMonedes
+           END-IF.
+           OPEN I-O FitxerReserves.
+           IF EstatFitxerReserves NOT EQUAL "00"
+             OPEN OUTPUT FitxerReserves
+             CLOSE FitxerReserves
+             OPEN I-O FitxerReserves
+           END-IF.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 2 0 23 80" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           DISPLAY "Fitxer d'Importacio (separat per ';'):" LINE 4
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-NomFitxerEntrada LINE 6 POSITION 5 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER, PROMPT" NO BEEP.
+           OPEN INPUT FitxerEntrada.
+           IF EstatFitxerEntrada NOT EQUAL "00"
+             DISPLAY "ERROR!!! Fitxer d'Importacio NO existeix" BEEP
+               LINE 11 POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             PERFORM Sortir
+           END-IF.
+           PERFORM ObtenirCheckpoint.
+           IF WS-LiniesASaltar > 0
+             DISPLAY "Reprenent despres de la linia " LINE 7
+               POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY WS-LiniesASaltar LINE 7 POSITION 36
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+           END-IF.
+           MOVE "NO" TO FiFitxer.
+           PERFORM LlegirLinia UNTIL FiFitxer EQUAL "SI".
+           CLOSE FitxerEntrada.
+           PERFORM FinalitzarCheckpoint.
+           PERFORM MostrarResum.
+           PERFORM Sortir.
+
+        ObtenirCheckpoint.
+           OPEN I-O FitxerCheckpoint.
+           IF EstatFitxerCheckpoint NOT EQUAL "00"
+             OPEN OUTPUT FitxerCheckpoint
+             CLOSE FitxerCheckpoint
+             OPEN I-O FitxerCheckpoint
+           END-IF.
+           MOVE "IMPCATVI" TO NomProces.
+           READ FitxerCheckpoint.
+           IF EstatFitxerCheckpoint EQUAL "00"
+             MOVE NumRegistresFets TO WS-LiniesASaltar
+           ELSE
+             MOVE 0 TO WS-LiniesASaltar
+             MOVE "IMPCATVI" TO NomProces
+             MOVE 0 TO NumRegistresFets
+             WRITE RegistreCheckpoint
+           END-IF.
+
+        LlegirLinia.
+           READ FitxerEntrada, AT END MOVE "SI" TO FiFitxer.
+           IF FiFitxer NOT EQUAL "SI"
+             ADD 1 TO WS-NumLiniesLlegides
+             IF WS-NumLiniesLlegides > WS-LiniesASaltar
+               PERFORM ProcessarLinia
+               MOVE "IMPCATVI" TO NomProces
+               MOVE WS-NumLiniesLlegides TO NumRegistresFets
+               REWRITE RegistreCheckpoint
+             END-IF
+           END-IF.
+
+        FinalitzarCheckpoint.
+           MOVE "IMPCATVI" TO NomProces.
+           MOVE 0 TO NumRegistresFets.
+           REWRITE RegistreCheckpoint.
+           CLOSE FitxerCheckpoint.
+
+        ProcessarLinia.
+           UNSTRING LiniaEntrada DELIMITED BY ";" INTO
+             IMP-CodiViatge IMP-Titol IMP-Continent IMP-Majorista
+             IMP-Paisos IMP-MediTransport IMP-RegimAllotjament
+             IMP-TipusAllotjament IMP-SuplementTempAlta
+             IMP-MesIniTempAlta IMP-MesFiTempAlta
+             IMP-SuplementTempMitjana IMP-MesIniTempMitjana
+             IMP-MesFiTempMitjana IMP-SuplementHabIndividual
+             IMP-DatesSortida IMP-DuracioViatge IMP-PlacesTotals
+             IMP-PreuPersona IMP-Moneda.
+           PERFORM ValidarMajoristaImport.
+           PERFORM ValidarMonedaImport.
+           IF MajoristaTrobat NOT EQUAL "S"
+             OR MonedaTrobat NOT EQUAL "S"
+             ADD 1 TO WS-NumLiniesRebutjades
+             DISPLAY "Rebutjada linia del viatge " LINE 9 POSITION 5
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY IMP-CodiViatge LINE 9 POSITION 33
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY "(Majorista o Moneda desconeguts)" LINE 9
+               POSITION 39 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+           ELSE
+             PERFORM ActualitzarViatge
+             ADD 1 TO WS-NumLiniesImportades
+           END-IF.
+
+        ValidarMajoristaImport.
+           MOVE "S" TO MajoristaTrobat.
+           IF IMP-Majorista NOT EQUAL SPACES
+             MOVE IMP-Majorista TO CodiMajorista
+             READ FitxerMajoristes
+             IF EstatFitxerMajoristes NOT EQUAL "00"
+               MOVE "N" TO MajoristaTrobat
+             END-IF
+           END-IF.
+
+        ValidarMonedaImport.
+           MOVE "S" TO MonedaTrobat.
+           IF IMP-Moneda NOT EQUAL SPACES
+             MOVE IMP-Moneda TO CodiMoneda
+             READ FitxerMonedes
+             IF EstatFitxerMonedes NOT EQUAL "00"
+               MOVE "N" TO MonedaTrobat
+             END-IF
+           END-IF.
+
+        ActualitzarViatge.
+           MOVE IMP-CodiViatge TO CodiViatge.
+           READ CatalegViatges.
+           MOVE IMP-Titol TO Titol.
+           MOVE IMP-Continent TO Continent.
+           MOVE IMP-Majorista TO Majorista.
+           MOVE IMP-Paisos TO Paisos.
+           MOVE IMP-MediTransport TO MediTransport.
+           MOVE IMP-RegimAllotjament TO RegimAllotjament.
+           MOVE IMP-TipusAllotjament TO TipusAllotjament.
+           MOVE IMP-SuplementTempAlta TO SuplementTempAlta.
+           MOVE IMP-MesIniTempAlta TO MesIniTempAlta.
+           MOVE IMP-MesFiTempAlta TO MesFiTempAlta.
+           MOVE IMP-SuplementTempMitjana TO SuplementTempMitjana.
+           MOVE IMP-MesIniTempMitjana TO MesIniTempMitjana.
+           MOVE IMP-MesFiTempMitjana TO MesFiTempMitjana.
+           MOVE IMP-SuplementHabIndividual TO SuplementHabIndividual.
+           MOVE IMP-DatesSortida TO DatesSortida.
+           MOVE IMP-DuracioViatge TO DuracioViatge.
+           MOVE IMP-PlacesTotals TO PlacesTotals.
+           MOVE IMP-Moneda TO Moneda.
+           IF EstatCatalegViatges EQUAL "23"
+             MOVE IMP-PlacesTotals TO PlacesDisponibles
+             MOVE IMP-PreuPersona TO PreuPersona
+           ELSE
+             PERFORM ComprobarReservesViatge
+             IF ReservesTrobades NOT EQUAL "S"
+               MOVE IMP-PreuPersona TO PreuPersona
+             END-IF
+           END-IF.
+           WRITE RegistreCatalegViatges INVALID KEY
+             REWRITE RegistreCatalegViatges.
+
+        ComprobarReservesViatge.
+           MOVE "N" TO ReservesTrobades.
+           IF EstatFitxerReserves EQUAL "00"
+             PERFORM CercarReservaViatge
+               UNTIL ReservesTrobades EQUAL "S"
+                  OR EstatFitxerReserves NOT EQUAL "00"
+           END-IF.
+
+        CercarReservaViatge.
+           READ FitxerReserves NEXT RECORD.
+           IF EstatFitxerReserves EQUAL "00"
+             AND CodiViatgeReservat EQUAL CodiViatge
+             MOVE "S" TO ReservesTrobades
+           END-IF.
+
+        MostrarResum.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 2 0 23 80" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           DISPLAY "Linies Llegides:    " LINE 6 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY WS-NumLiniesLlegides LINE 6 POSITION 26
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY "Viatges Importats:  " LINE 7 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY WS-NumLiniesImportades LINE 7 POSITION 26
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY "Linies Rebutjades:  " LINE 8 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY WS-NumLiniesRebutjades LINE 8 POSITION 26
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT Tecla NO BEEP.
+
+        Sortir.
+           CLOSE CatalegViatges.
+           CLOSE FitxerMajoristes.
+           CLOSE FitxerMonedes.
+           CLOSE FitxerReserves.
+           EXIT PROGRAM.
