@@ -0,0 +1,3 @@
+            SELECT FitxerCopia ASSIGN TO WS-NomFitxerCopia
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS EstatFitxerCopia.
