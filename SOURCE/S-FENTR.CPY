@@ -0,0 +1,3 @@
+            SELECT FitxerEntrada ASSIGN TO WS-NomFitxerEntrada
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS EstatFitxerEntrada.
