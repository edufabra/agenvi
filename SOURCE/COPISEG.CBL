@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. A-ViatgesModulCopiaSeguretat.
+       ENVIRONMENT DIVISION.
+         COPY CONFIG-S.CPY.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+            COPY S-FCATVI.CPY.
+            COPY S-FCLIEN.CPY.
+            COPY S-FRESER.CPY.
+            COPY S-FCOPIA.CPY.
+       DATA DIVISION.
+        FILE SECTION.
+          COPY FD-CATVI.CPY.
+          COPY FD-CLIEN.CPY.
+          COPY FD-RESER.CPY.
+          COPY FD-FCOPIA.CPY.
+
+        WORKING-STORAGE SECTION.
+         77 EstatCatalegViatges      PIC XX VALUE "00".
+         77 EstatFitxerClients       PIC XX VALUE "00".
+         77 EstatFitxerReserves      PIC XX VALUE "00".
+         77 EstatFitxerCopia         PIC XX VALUE "00".
+         77 WS-NomFitxerCopia        PIC X(40) VALUE SPACES.
+         77 WS-ModeOperacio          PIC X VALUE SPACE.
+         77 Segur                    PIC X VALUE "N".
+         77 FiFitxer                 PIC XX VALUE "NO".
+         77 Tecla                    PIC X.
+         77 Programa                 PIC X(50).
+         77 Parametres               PIC X(50).
+         77 Estat-Shell              PIC 9.
+         77 Errorlevel               PIC 999.
+         77 WS-NumRegistres          PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+        DECLARATIVES.
+          PRIMERA SECTION.
+             USE AFTER STANDARD ERROR PROCEDURE ON
+                 CatalegViatges, FitxerClients, FitxerReserves,
+                 FitxerCopia.
+         END DECLARATIVES.
+        SEGUNDA SECTION.
+
+        Principal.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 2 0 23 80" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           DISPLAY "(C)opia de Seguretat o (R)estauracio: " LINE 4
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-ModeOperacio LINE 4 POSITION 44 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           IF WS-ModeOperacio EQUAL "C"
+             PERFORM FerCopiaSeguretat
+           ELSE
+             IF WS-ModeOperacio EQUAL "R"
+               PERFORM FerRestauracio
+             END-IF
+           END-IF.
+           PERFORM Sortir.
+
+        FerCopiaSeguretat.
+           PERFORM CopiarCataleg.
+           PERFORM CopiarClients.
+           PERFORM CopiarReserves.
+
+        CopiarCataleg.
+           DISPLAY "Fitxer de Copia del Cataleg de Viatges:" LINE 6
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-NomFitxerCopia LINE 8 POSITION 5 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER, PROMPT" NO BEEP.
+           OPEN OUTPUT FitxerCopia.
+           OPEN INPUT CatalegViatges.
+           MOVE 0 TO WS-NumRegistres.
+           MOVE "NO" TO FiFitxer.
+           PERFORM LlegirCataleg UNTIL FiFitxer EQUAL "SI".
+           CLOSE CatalegViatges.
+           CLOSE FitxerCopia.
+           DISPLAY "Viatges copiats: " LINE 10 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY WS-NumRegistres LINE 10 POSITION 23
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+
+        LlegirCataleg.
+           READ CatalegViatges NEXT RECORD, AT END MOVE "SI" TO
+             FiFitxer.
+           IF FiFitxer NOT EQUAL "SI"
+             MOVE RegistreCatalegViatges TO LiniaCopia
+             WRITE LiniaCopia
+             ADD 1 TO WS-NumRegistres
+           END-IF.
+
+        CopiarClients.
+           DISPLAY "Fitxer de Copia dels Clients:" LINE 12 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-NomFitxerCopia LINE 14 POSITION 5 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER, PROMPT" NO BEEP.
+           OPEN OUTPUT FitxerCopia.
+           OPEN INPUT FitxerClients.
+           MOVE 0 TO WS-NumRegistres.
+           MOVE "NO" TO FiFitxer.
+           PERFORM LlegirClients UNTIL FiFitxer EQUAL "SI".
+           CLOSE FitxerClients.
+           CLOSE FitxerCopia.
+           DISPLAY "Clients copiats: " LINE 16 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY WS-NumRegistres LINE 16 POSITION 23
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+
+        LlegirClients.
+           READ FitxerClients NEXT RECORD, AT END MOVE "SI" TO
+             FiFitxer.
+           IF FiFitxer NOT EQUAL "SI"
+             MOVE DadesClient TO LiniaCopia
+             WRITE LiniaCopia
+             ADD 1 TO WS-NumRegistres
+           END-IF.
+
+        CopiarReserves.
+           DISPLAY "Fitxer de Copia de les Reserves:" LINE 18
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-NomFitxerCopia LINE 19 POSITION 5 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER, PROMPT" NO BEEP.
+           OPEN OUTPUT FitxerCopia.
+           OPEN INPUT FitxerReserves.
+           MOVE 0 TO WS-NumRegistres.
+           MOVE "NO" TO FiFitxer.
+           PERFORM LlegirReserves UNTIL FiFitxer EQUAL "SI".
+           CLOSE FitxerReserves.
+           CLOSE FitxerCopia.
+           DISPLAY "Reserves copiades: " LINE 21 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY WS-NumRegistres LINE 21 POSITION 25
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT Tecla NO BEEP.
+
+        LlegirReserves.
+           READ FitxerReserves NEXT RECORD, AT END MOVE "SI" TO
+             FiFitxer.
+           IF FiFitxer NOT EQUAL "SI"
+             MOVE Reserva TO LiniaCopia
+             WRITE LiniaCopia
+             ADD 1 TO WS-NumRegistres
+           END-IF.
+
+        FerRestauracio.
+           DISPLAY "Atencio: es sobreescriuran els tres fitxers" LINE
+             6 POSITION 5 BEEP CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY "mestres. Desitja continuar (S/N) ? " LINE 7
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           MOVE "N" TO Segur.
+           ACCEPT Segur LINE 7 POSITION 41 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           IF Segur EQUAL "S"
+             PERFORM RestaurarCataleg
+             PERFORM RestaurarClients
+             PERFORM RestaurarReserves
+           END-IF.
+
+        RestaurarCataleg.
+           DISPLAY "Fitxer de Copia del Cataleg de Viatges:" LINE 9
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-NomFitxerCopia LINE 10 POSITION 5 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER, PROMPT" NO BEEP.
+           OPEN INPUT FitxerCopia.
+           OPEN OUTPUT CatalegViatges.
+           MOVE 0 TO WS-NumRegistres.
+           MOVE "NO" TO FiFitxer.
+           PERFORM RegenerarCataleg UNTIL FiFitxer EQUAL "SI".
+           CLOSE CatalegViatges.
+           CLOSE FitxerCopia.
+           DISPLAY "Viatges restaurats: " LINE 12 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY WS-NumRegistres LINE 12 POSITION 26
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+
+        RegenerarCataleg.
+           READ FitxerCopia, AT END MOVE "SI" TO FiFitxer.
+           IF FiFitxer NOT EQUAL "SI"
+             MOVE LiniaCopia TO RegistreCatalegViatges
+             WRITE RegistreCatalegViatges
+             ADD 1 TO WS-NumRegistres
+           END-IF.
+
+        RestaurarClients.
+           DISPLAY "Fitxer de Copia dels Clients:" LINE 14 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-NomFitxerCopia LINE 15 POSITION 5 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER, PROMPT" NO BEEP.
+           OPEN INPUT FitxerCopia.
+           OPEN OUTPUT FitxerClients.
+           MOVE 0 TO WS-NumRegistres.
+           MOVE "NO" TO FiFitxer.
+           PERFORM RegenerarClients UNTIL FiFitxer EQUAL "SI".
+           CLOSE FitxerClients.
+           CLOSE FitxerCopia.
+           DISPLAY "Clients restaurats: " LINE 17 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY WS-NumRegistres LINE 17 POSITION 26
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+
+        RegenerarClients.
+           READ FitxerCopia, AT END MOVE "SI" TO FiFitxer.
+           IF FiFitxer NOT EQUAL "SI"
+             MOVE LiniaCopia TO DadesClient
+             WRITE DadesClient
+             ADD 1 TO WS-NumRegistres
+           END-IF.
+
+        RestaurarReserves.
+           DISPLAY "Fitxer de Copia de les Reserves:" LINE 19
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-NomFitxerCopia LINE 20 POSITION 5 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER, PROMPT" NO BEEP.
+           OPEN INPUT FitxerCopia.
+           OPEN OUTPUT FitxerReserves.
+           MOVE 0 TO WS-NumRegistres.
+           MOVE "NO" TO FiFitxer.
+           PERFORM RegenerarReserves UNTIL FiFitxer EQUAL "SI".
+           CLOSE FitxerReserves.
+           CLOSE FitxerCopia.
+           DISPLAY "Reserves restaurades: " LINE 22 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY WS-NumRegistres LINE 22 POSITION 28
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT Tecla NO BEEP.
+
+        RegenerarReserves.
+           READ FitxerCopia, AT END MOVE "SI" TO FiFitxer.
+           IF FiFitxer NOT EQUAL "SI"
+             MOVE LiniaCopia TO Reserva
+             WRITE Reserva
+             ADD 1 TO WS-NumRegistres
+           END-IF.
+
+        Sortir.
+           EXIT PROGRAM.
