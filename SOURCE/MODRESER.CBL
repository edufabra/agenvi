@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. A-ViatgesModulModificarReserves.
+       ENVIRONMENT DIVISION.
+         COPY CONFIG-S.CPY.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+            COPY S-FRESER.CPY.
+            COPY S-FCATVI.CPY.
+       DATA DIVISION.
+        FILE SECTION.
+          COPY FD-RESER.CPY.
+          COPY FD-CATVI.CPY.
+
+        WORKING-STORAGE SECTION.
+         77 EstatFitxerReserves      PIC XX VALUE "00".
+         77 EstatCatalegViatges      PIC XX VALUE "00".
+         77 Tecla                    PIC X.
+         77 Programa                 PIC X(50).
+         77 Parametres               PIC X(50).
+         77 Estat-Shell              PIC 9.
+         77 Errorlevel               PIC 999.
+         77 Segur                    PIC X VALUE "N".
+         77 Correcte                 PIC XX VALUE "NO".
+         77 WS-PlacesAntigues        PIC 9(4) VALUE 0.
+         77 WS-PlacesNoves           PIC 9(4) VALUE 0.
+         77 WS-DiaSortidaNou         PIC X(10).
+         77 WS-NumeroReservaCerca    PIC 9(7) VALUE 0.
+         77 WS-DniCercat             PIC X(9).
+         77 WS-CodiViatgeCercat      PIC 9(5).
+
+       SCREEN SECTION.
+       01 BORRADO BLANK SCREEN.
+
+       01 NORMAL.
+           02 VALUE " "
+               FOREGROUND WHITE BACKGROUND BLACK.
+
+       PROCEDURE DIVISION.
+        DECLARATIVES.
+          PRIMERA SECTION.
+             USE AFTER STANDARD ERROR PROCEDURE ON
+                 FitxerReserves, CatalegViatges.
+         END DECLARATIVES.
+        SEGUNDA SECTION.
+
+        Principal.
+           OPEN I-O FitxerReserves.
+           IF EstatFitxerReserves NOT EQUAL "00"
+             DISPLAY "ERROR!!! Fitxer Reserves NO existeix" BEEP
+               LINE 11 POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             PERFORM Sortir
+           END-IF.
+           OPEN I-O CatalegViatges.
+           IF EstatCatalegViatges NOT EQUAL "00"
+             DISPLAY "ERROR!!! Fitxer Viatges NO existeix" BEEP
+               LINE 11 POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             PERFORM Sortir
+           END-IF.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 2 0 23 80" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           DISPLAY "DNI de la Reserva: " LINE 4 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT DniReserva LINE 4 POSITION 30 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER, PROMPT" NO BEEP.
+           DISPLAY "Codi del Viatge Reservat: " LINE 5 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT CodiViatgeReservat LINE 5 POSITION 30 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, PROMPT" NO BEEP.
+           DISPLAY "Numero de Reserva (en blanc = la primera" LINE 6
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY "trobada): " LINE 6 POSITION 47
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-NumeroReservaCerca LINE 6 POSITION 58 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, PROMPT" NO BEEP.
+           MOVE DniReserva TO WS-DniCercat.
+           MOVE CodiViatgeReservat TO WS-CodiViatgeCercat.
+           IF WS-NumeroReservaCerca NOT EQUAL 0
+             MOVE WS-NumeroReservaCerca TO NumeroReserva
+             READ FitxerReserves
+             IF EstatFitxerReserves EQUAL "00" AND
+               (DniReserva NOT EQUAL WS-DniCercat OR
+                CodiViatgeReservat NOT EQUAL WS-CodiViatgeCercat)
+               MOVE "23" TO EstatFitxerReserves
+             END-IF
+           ELSE
+             READ FitxerReserves KEY IS Clau
+           END-IF.
+           IF EstatFitxerReserves = "23"
+             DISPLAY "ERROR!!! Reserva NO existeix" BEEP LINE 11
+               POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             PERFORM Sortir
+           END-IF.
+           DISPLAY "Dia Sortida actual: " LINE 7 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY DiaSortida LINE 7 POSITION 30
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY "Places actuals: " LINE 8 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY PlacesReservades LINE 8 POSITION 30
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY "Vol modificar aquesta reserva (S/N)? " LINE 10
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT Segur LINE 10 POSITION 45 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           IF Segur = "S"
+             PERFORM ModificarReserva
+           END-IF.
+           PERFORM Sortir.
+
+        ModificarReserva.
+           DISPLAY "Nou Dia Sortida (en blanc = no canvia): " LINE 12
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-DiaSortidaNou LINE 12 POSITION 47 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           DISPLAY "Noves Places: " LINE 13 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-PlacesNoves LINE 13 POSITION 30 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+           MOVE PlacesReservades TO WS-PlacesAntigues.
+           IF WS-PlacesNoves EQUAL 0 MOVE WS-PlacesAntigues TO
+             WS-PlacesNoves.
+           MOVE CodiViatgeReservat TO CodiViatge.
+           READ CatalegViatges.
+           MOVE "NO" TO Correcte.
+           IF WS-PlacesNoves > WS-PlacesAntigues
+             IF (WS-PlacesNoves - WS-PlacesAntigues) > PlacesDisponibles
+               DISPLAY "ERROR!!! NO HI HA PROU PLACES DISPONIBLES" BEEP
+                 LINE 15 POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+               ACCEPT Tecla NO BEEP
+             ELSE
+               MOVE "SI" TO Correcte
+             END-IF
+           ELSE
+             MOVE "SI" TO Correcte
+           END-IF.
+           IF Correcte = "SI"
+             COMPUTE PlacesDisponibles = PlacesDisponibles -
+               (WS-PlacesNoves - WS-PlacesAntigues)
+             REWRITE RegistreCatalegViatges
+             MOVE WS-PlacesNoves TO PlacesReservades
+             IF WS-DiaSortidaNou NOT EQUAL SPACES
+               MOVE WS-DiaSortidaNou TO DiaSortida
+             END-IF
+             COMPUTE PreuTotalReserva = PreuPersona * PlacesReservades
+             REWRITE Reserva
+             DISPLAY "Reserva MODIFICADA Satisfactoriament" BEEP
+               LINE 17 POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+           END-IF.
+
+        Sortir.
+           CLOSE FitxerReserves.
+           CLOSE CatalegViatges.
+           EXIT PROGRAM.
