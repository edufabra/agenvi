@@ -1,109 +1,201 @@
-       IDENTIFICATION DIVISION.
-         PROGRAM-ID. A-ViatgesModulLlistatsCViatges.
-         AUTHOR. Eduard-Fabra-Bori-/-Emilio-J.-Cendrero.
-
-       ENVIRONMENT DIVISION.
-         COPY CONFIG-S.CPY.
-         INPUT-OUTPUT SECTION.
-          FILE-CONTROL.
-           COPY S-FCATVI.CPY.
-       DATA DIVISION.
-         FILE SECTION.
-           COPY FD-CATVI.CPY.
-
-        WORKING-STORAGE SECTION.
-         77 EstatCatalegViatges      PIC XX VALUE "00".
-         77 FiFitxer                 PIC XX VALUE "NO".
-         77 Fila                     PIC 99.
-         77 Columna                  PIC 99.
-         77 Tecla                    PIC X.
-         77 Programa                 PIC X(50).
-         77 Parametres               PIC X(50).
-         77 Estat-Shell              PIC 9.
-         77 Errorlevel               PIC 999.
-
-       SCREEN SECTION.
-       01 BORRADO BLANK SCREEN.
-
-       01 NORMAL.
-           02 VALUE " "
-               FOREGROUND WHITE BACKGROUND BLACK.
-
-       PROCEDURE DIVISION.
-        DECLARATIVES.
-          PRIMERA SECTION.
-             USE AFTER STANDARD ERROR PROCEDURE ON
-                 CatalegViatges.
-         END DECLARATIVES.
-        SEGUNDA SECTION.
-
-        Principal.
-           OPEN I-O CatalegViatges.
-           IF EstatCatalegViatges NOT EQUAL "00"
-             MOVE "RESTAURA.EXE" TO Programa
-             MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             DISPLAY "ERROR!!! Fitxer Viatges NO existeix" BEEP LINE 11
-             POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
-             ACCEPT Tecla NO BEEP
-             PERFORM Sortir
-           END-IF.
-           MOVE "NO" TO FiFitxer.
-           MOVE 6 TO Fila.
-           MOVE 5 TO Columna.
-           MOVE "GRABA.EXE" TO Programa.
-           MOVE "DEFAULT.SCR 0 1 20 75" TO Parametres.
-           CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-           CANCEL "COBDOS\COBDOS.EXE".
-           MOVE "RESTAURA.EXE" TO Programa.
-           MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres.
-           CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-           CANCEL "COBDOS\COBDOS.EXE".
-           DISPLAY "CODI" LINE 4 POSITION 6
-             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
-           DISPLAY "TITOL DEL VIATGE" LINE 4 POSITION 20
-             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
-           DISPLAY "MAJORISTA" LINE 4 POSITION 50
-             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
-           PERFORM Llistar UNTIL FiFitxer = "SI".
-           ACCEPT Tecla NO BEEP.
-           PERFORM Sortir.
-
-        Llistar.
-           READ CatalegViatges NEXT RECORD,
-              AT END MOVE "SI" TO FiFitxer.
-           IF FiFitxer = "NO"
-             DISPLAY CodiViatge LINE Fila POSITION Columna
-               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
-             ADD 7 TO Columna
-             DISPLAY Titol LINE Fila POSITION Columna
-               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
-             ADD 39 TO Columna
-             DISPLAY Majorista LINE Fila POSITION Columna
-               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
-           END-IF.
-           MOVE 5 TO Columna.
-           ADD 1 TO Fila.
-           IF Fila = 17
-             ACCEPT Tecla NO BEEP
-             MOVE "RESTAURA.EXE" TO Programa
-             MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             MOVE 6 TO Fila
-             DISPLAY "CODI" LINE 4 POSITION 6
-              CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
-             DISPLAY "TITOL DEL VIATGE" LINE 4 POSITION 20
-               CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
-             DISPLAY "MAJORISTA" LINE 4 POSITION 50
-               CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
-           END-IF.
-
-        Sortir.
-           EXIT PROGRAM.
-
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. A-ViatgesModulLlistatsCViatges.
+         AUTHOR. Eduard-Fabra-Bori-/-Emilio-J.-Cendrero.
+
+       ENVIRONMENT DIVISION.
+         COPY CONFIG-S.CPY.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+           COPY S-FCATVI.CPY.
+           COPY S-FLLIST.CPY.
+       DATA DIVISION.
+         FILE SECTION.
+           COPY FD-CATVI.CPY.
+           COPY FD-LLIST.CPY.
+
+        WORKING-STORAGE SECTION.
+         77 EstatCatalegViatges      PIC XX VALUE "00".
+         77 EstatFitxerSortida       PIC XX VALUE "00".
+         77 FiFitxer                 PIC XX VALUE "NO".
+         77 Fila                     PIC 99.
+         77 Columna                  PIC 99.
+         77 Tecla                    PIC X.
+         77 Programa                 PIC X(50).
+         77 Parametres               PIC X(50).
+         77 Estat-Shell              PIC 9.
+         77 Errorlevel               PIC 999.
+         77 WS-NomFitxerSortida      PIC X(40) VALUE SPACES.
+         77 TipusSortida             PIC X VALUE "P".
+           88 SortidaPantalla        VALUE "P".
+           88 SortidaImpressora      VALUE "I".
+           88 SortidaFitxer          VALUE "F".
+         COPY CONFIG-W.CPY.
+         77 WS-FilesPaginaValid      PIC X VALUE "N".
+         77 WS-FilaMaxima            PIC 99.
+         77 ViatgeActiu               PIC X VALUE "S".
+         77 Comptador                 PIC 99.
+         77 ComptadorMes              PIC 99.
+         01 WS-DataSistema            PIC 9(8).
+         01 WS-DataSistemaR REDEFINES WS-DataSistema.
+           02 WS-AnySistema          PIC 9(4).
+           02 WS-MesSistema          PIC 99.
+           02 WS-DiaSistema          PIC 99.
+
+         01 TaulaM.
+           02 FILLER PIC X(3) VALUE "GEN".
+           02 FILLER PIC X(3) VALUE "FEB".
+           02 FILLER PIC X(3) VALUE "MAR".
+           02 FILLER PIC X(3) VALUE "ABR".
+           02 FILLER PIC X(3) VALUE "MAI".
+           02 FILLER PIC X(3) VALUE "JUN".
+           02 FILLER PIC X(3) VALUE "JUL".
+           02 FILLER PIC X(3) VALUE "AGO".
+           02 FILLER PIC X(3) VALUE "SET".
+           02 FILLER PIC X(3) VALUE "OCT".
+           02 FILLER PIC X(3) VALUE "NOV".
+           02 FILLER PIC X(3) VALUE "DES".
+
+         01 TaulaMesos REDEFINES TaulaM.
+           02 Mesos OCCURS 12 TIMES PIC X(3).
+
+       SCREEN SECTION.
+       01 BORRADO BLANK SCREEN.
+
+       01 NORMAL.
+           02 VALUE " "
+               FOREGROUND WHITE BACKGROUND BLACK.
+
+       PROCEDURE DIVISION.
+        DECLARATIVES.
+          PRIMERA SECTION.
+             USE AFTER STANDARD ERROR PROCEDURE ON
+                 CatalegViatges.
+         END DECLARATIVES.
+        SEGUNDA SECTION.
+
+        Principal.
+           OPEN I-O CatalegViatges.
+           IF EstatCatalegViatges NOT EQUAL "00"
+             MOVE "RESTAURA.EXE" TO Programa
+             MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             DISPLAY "ERROR!!! Fitxer Viatges NO existeix" BEEP LINE 11
+             POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             PERFORM Sortir
+           END-IF.
+           PERFORM DemanarSortida.
+           PERFORM DemanarFilesPagina UNTIL WS-FilesPaginaValid
+             EQUAL "S".
+           COMPUTE WS-FilaMaxima = WS-FilesPerPagina + 6.
+           ACCEPT WS-DataSistema FROM DATE YYYYMMDD.
+           MOVE "NO" TO FiFitxer.
+           MOVE 6 TO Fila.
+           MOVE 5 TO Columna.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           DISPLAY "CODI" LINE 4 POSITION 6
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "TITOL DEL VIATGE" LINE 4 POSITION 20
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "MAJORISTA" LINE 4 POSITION 50
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           PERFORM Llistar UNTIL FiFitxer = "SI".
+           ACCEPT Tecla NO BEEP.
+           IF NOT SortidaPantalla CLOSE FitxerSortida END-IF.
+           PERFORM Sortir.
+
+        DemanarSortida.
+           MOVE "P" TO TipusSortida.
+           DISPLAY "Sortida: (P)antalla (I)mpressora (F)itxer: " LINE 2
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT TipusSortida LINE 2 POSITION 50 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           IF SortidaImpressora
+             MOVE "PRN" TO WS-NomFitxerSortida
+             OPEN OUTPUT FitxerSortida
+           END-IF.
+           IF SortidaFitxer
+             DISPLAY "Nom del fitxer de sortida: " LINE 3 POSITION 5
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT WS-NomFitxerSortida LINE 3 POSITION 33 CONTROL
+               "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP
+             OPEN OUTPUT FitxerSortida
+           END-IF.
+
+        DemanarFilesPagina.
+           DISPLAY "Files per pagina a mostrar (1-11): " LINE 1
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-FilesPerPagina LINE 1 POSITION 42 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+           IF WS-FilesPerPagina > 0 AND WS-FilesPerPagina <=
+             WS-FilesPerPaginaMaxima
+             MOVE "S" TO WS-FilesPaginaValid
+           END-IF.
+
+        Llistar.
+           READ CatalegViatges NEXT RECORD,
+              AT END MOVE "SI" TO FiFitxer.
+           IF FiFitxer = "NO"
+             PERFORM ComprobarViatgeActiu
+             IF ViatgeActiu = "S"
+               DISPLAY CodiViatge LINE Fila POSITION Columna
+                 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+               ADD 7 TO Columna
+               DISPLAY Titol LINE Fila POSITION Columna
+                 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+               ADD 39 TO Columna
+               DISPLAY Majorista LINE Fila POSITION Columna
+                 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+               IF NOT SortidaPantalla
+                 STRING CodiViatge DELIMITED BY SIZE " " DELIMITED BY
+                   SIZE Titol DELIMITED BY SIZE " " DELIMITED BY SIZE
+                   Majorista DELIMITED BY SIZE INTO LiniaSortida
+                 WRITE LiniaSortida
+               END-IF
+               MOVE 5 TO Columna
+               ADD 1 TO Fila
+               IF Fila = WS-FilaMaxima
+                 ACCEPT Tecla NO BEEP
+                 MOVE "RESTAURA.EXE" TO Programa
+                 MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres
+                 CALL "COBDOS\COBDOS.EXE" USING
+                     Estat-Shell Errorlevel Programa Parametres
+                 CANCEL "COBDOS\COBDOS.EXE"
+                 MOVE 6 TO Fila
+                 DISPLAY "CODI" LINE 4 POSITION 6
+                  CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
+                 DISPLAY "TITOL DEL VIATGE" LINE 4 POSITION 20
+                   CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
+                 DISPLAY "MAJORISTA" LINE 4 POSITION 50
+                   CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
+               END-IF
+             END-IF
+           END-IF.
+
+        ComprobarViatgeActiu.
+           MOVE "N" TO ViatgeActiu.
+           PERFORM ComprobarMesSortida VARYING Comptador FROM 1 BY 1
+             UNTIL Comptador > 12.
+
+        ComprobarMesSortida.
+           MOVE 0 TO ComptadorMes.
+           INSPECT DatesSortida TALLYING ComptadorMes FOR ALL
+             Mesos (Comptador).
+           IF ComptadorMes > 0 AND Comptador >= WS-MesSistema
+             MOVE "S" TO ViatgeActiu
+           END-IF.
+
+        Sortir.
+           EXIT PROGRAM.
+
