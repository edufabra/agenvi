@@ -0,0 +1,5 @@
+            SELECT CatalegViatges ASSIGN TO RANDOM "CATALEG.AGV"
+             ORGANIZATION IS INDEXED
+             RECORD KEY IS CodiViatge
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS EstatCatalegViatges.
