@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. AVISAR.
+         AUTHOR. EDUARD-FABRA-BORI.
+
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER. IBM-PC.
+         OBJECT-COMPUTER. IBM-PC.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       77 Tecla          PIC X.
+       77 Programa       PIC X(50).
+       77 Parametres     PIC X(50).
+       77 Estat-Shell    PIC 9.
+       77 Errorlevel     PIC 999.
+
+       LINKAGE SECTION.
+
+       77 AvisDefaultScr  PIC X(50).
+       77 AvisPregsScr    PIC X(50).
+       77 AvisMissatge    PIC X(60).
+
+       PROCEDURE DIVISION USING AvisDefaultScr, AvisPregsScr,
+                     AvisMissatge.
+
+       Principal.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE AvisDefaultScr TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+               Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE AvisPregsScr TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+               Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           DISPLAY AvisMissatge BEEP LINE 11 POSITION 10 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT Tecla NO BEEP.
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE AvisDefaultScr TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+               Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           PERFORM Sortir.
+
+       Sortir.
+           EXIT PROGRAM.
