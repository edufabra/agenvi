@@ -1,5 +1,6 @@
             SELECT FitxerClients ASSIGN TO RANDOM "CLIENTS.AGV"
              ORGANIZATION IS INDEXED
              RECORD KEY IS Dni
+             ALTERNATE RECORD KEY IS CNom1 WITH DUPLICATES
              ACCESS MODE IS DYNAMIC
              FILE STATUS IS EstatFitxerClients.
