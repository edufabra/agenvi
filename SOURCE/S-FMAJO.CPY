@@ -0,0 +1,5 @@
+            SELECT FitxerMajoristes ASSIGN TO RANDOM "MAJORIST.AGV"
+             ORGANIZATION IS INDEXED
+             RECORD KEY IS CodiMajorista
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS EstatFitxerMajoristes.
