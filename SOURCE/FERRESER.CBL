@@ -7,16 +7,31 @@
             COPY S-FRESER.CPY.
             COPY S-FCLIEN.CPY.
             COPY S-FCATVI.CPY.
+            COPY S-FESPER.CPY.
+            COPY S-FLLIST.CPY.
+            COPY S-FNOTIF.CPY.
+            COPY S-FNUMRE.CPY.
+            COPY S-FNUMNO.CPY.
        DATA DIVISION.
         FILE SECTION.
           COPY FD-RESER.CPY.
           COPY FD-CLIEN.CPY.
           COPY FD-CATVI.CPY.
+          COPY FD-ESPER.CPY.
+          COPY FD-LLIST.CPY.
+          COPY FD-NOTIF.CPY.
+          COPY FD-NUMRE.CPY.
+          COPY FD-NUMNO.CPY.
 
         WORKING-STORAGE SECTION.
          77 EstatFitxerClients       PIC XX VALUE "00".
          77 EstatFitxerReserves      PIC XX VALUE "00".
          77 EstatCatalegViatges      PIC XX VALUE "00".
+         77 EstatFitxerEspera        PIC XX VALUE "00".
+         77 EstatFitxerNotificacions PIC XX VALUE "00".
+         77 EstatFitxerNumReserves   PIC XX VALUE "00".
+         77 EstatFitxerNumNotificacions PIC XX VALUE "00".
+         77 VolEspera                PIC X VALUE "N".
          77 Tecla                    PIC X.
          77 Codi                     PIC 9(5).
          77 Programa                 PIC X(50).
@@ -31,7 +46,32 @@
          77 Comptador                PIC 99 VALUE 0.
          77 Mes                      PIC X(3).
          77 TotalSuplement           PIC 9(7) VALUE 0.
+         77 TempAltaAplicada         PIC X VALUE "N".
+         77 ED-SuplementHabIndividual PIC ZZZZ9.
          77 TotalReserva             PIC 9(7) VALUE 0.
+         77 WS-NumAcompanyants       PIC 99 VALUE 0.
+         77 WS-IndexAcomp            PIC 99 VALUE 0.
+         77 WS-DniTitular            PIC X(9).
+         77 EstatFitxerSortida       PIC XX VALUE "00".
+         77 WS-NomFitxerSortida      PIC X(40) VALUE SPACES.
+         77 TipusSortida             PIC X VALUE "P".
+           88 SortidaPantalla        VALUE "P".
+           88 SortidaImpressora      VALUE "I".
+           88 SortidaFitxer          VALUE "F".
+         77 VolRebut                 PIC X VALUE "N".
+         77 ED-PreuPersona           PIC ZZZZZZ9.
+         77 ED-TotalReserva          PIC ZZZZZZ9.
+         77 ED-ImportAsseguranca     PIC ZZZZ9.
+         77 ED-ImportExcursions      PIC ZZZZ9.
+         77 ED-NumeroReserva         PIC ZZZZZZ9.
+         77 WS-MissatgeAvis          PIC X(60).
+         77 WS-DefaultScr            PIC X(50).
+         77 WS-PregsScr              PIC X(50).
+         01 WS-DataSistema           PIC 9(8).
+         01 WS-DataSistemaR REDEFINES WS-DataSistema.
+           02 WS-AnySistema          PIC 9(4).
+           02 WS-MesSistema          PIC 99.
+           02 WS-DiaSistema          PIC 99.
 
          01 TaulaM.
            02 FILLER PIC X(3) VALUE "GEN".
@@ -124,25 +164,13 @@
              CONTROL "FCOLOR=GREY, BCOLOR=WHITE, UPPER, PROMPT"
            READ FitxerClients.
            IF EstatFitxerClients = "23"
-             MOVE "GRABA.EXE" TO Programa
-             MOVE "DEFAULT.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             MOVE "RESTAURA.EXE" TO Programa
-             MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             DISPLAY "ERROR!!! CLIENT NO DONAT D'ALTA" BEEP LINE 11
-               POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
-             ACCEPT Tecla NO BEEP
+             MOVE "DEFAULT.SCR 7 5 12 75" TO WS-DefaultScr
+             MOVE "SCR\PREGS.SCR 7 5 12 75" TO WS-PregsScr
+             MOVE "ERROR!!! CLIENT NO DONAT D'ALTA" TO WS-MissatgeAvis
+             CALL "AVISAR.COB" USING
+                 WS-DefaultScr WS-PregsScr WS-MissatgeAvis
+             CANCEL "AVISAR.COB"
              MOVE "NO" TO Correcte
-             MOVE "RESTAURA.EXE" TO Programa
-             MOVE "DEFAULT.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
            END-IF.
            IF EstatFitxerClients NOT EQUAL "23" MOVE "SI" TO Correcte.
 
@@ -172,12 +200,14 @@
              DISPLAY "ERROR!!! NO HI HA PLACES DISPONIBLES" BEEP
                LINE 11 POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
              ACCEPT Tecla NO BEEP
+             PERFORM OfertaLlistaEspera
              PERFORM Sortir
            END-IF.
            MOVE "NO" TO Correcte.
            PERFORM ComprobarDiaSortida UNTIL Correcte = "SI".
            MOVE "NO" TO Correcte.
            PERFORM ComprobarPlaces UNTIL Correcte = "SI".
+           PERFORM DemanarAcompanyants.
            DISPLAY HabIndividual LINE 16 POSITION 32
              CONTROL "FCOLOR=GREY BCOLOR=WHITE".
            MOVE "NO" TO Correcte.
@@ -185,30 +215,111 @@
            IF HabIndividual = "SI" OR HabIndividual = "si"
              PERFORM EscriureSuplementHI.
            PERFORM IdentificarTempAlta.
+           PERFORM DemanarAddons.
            COMPUTE TotalReserva = TotalSuplement + (PreuPersona *
              PlacesReservades).
            DISPLAY TotalReserva LINE 20 POSITION 27
              CONTROL "FCOLOR=GREY BCOLOR=WHITE".
+           IF Moneda NOT EQUAL SPACES
+             DISPLAY Moneda LINE 20 POSITION 35
+               CONTROL "FCOLOR=GREY BCOLOR=WHITE"
+           END-IF.
            MOVE TotalReserva TO PreuTotalReserva.
+           MOVE 0 TO ImportPagat.
+           PERFORM ObtenirNumeroReserva.
+           ACCEPT WS-DataSistema FROM DATE YYYYMMDD.
+           STRING WS-DiaSistema DELIMITED BY SIZE "/" DELIMITED BY
+             SIZE WS-MesSistema DELIMITED BY SIZE "/" DELIMITED BY
+             SIZE WS-AnySistema DELIMITED BY SIZE INTO DataReserva.
            WRITE Reserva.
+           IF EstatFitxerReserves NOT EQUAL "00"
+             DISPLAY "ERROR!!! La Reserva NO s'ha pogut grabar" BEEP
+               LINE 21 POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             PERFORM Sortir
+           END-IF.
+           PERFORM RegistrarNotificacio.
+           PERFORM DemanarRebut.
            ACCEPT Tecla NO BEEP.
 
+        DemanarAcompanyants.
+           MOVE Dni TO WS-DniTitular.
+           MOVE 1 TO WS-IndexAcomp.
+           PERFORM InicialitzarAcompanyant VARYING WS-IndexAcomp
+             FROM 1 BY 1 UNTIL WS-IndexAcomp > 9.
+           COMPUTE WS-NumAcompanyants = PlacesReservades - 1.
+           IF WS-NumAcompanyants > 9 MOVE 9 TO WS-NumAcompanyants.
+           IF WS-NumAcompanyants > 0
+             PERFORM DemanarUnAcompanyant VARYING WS-IndexAcomp
+               FROM 1 BY 1 UNTIL WS-IndexAcomp > WS-NumAcompanyants
+           END-IF.
+           MOVE WS-DniTitular TO Dni.
+           READ FitxerClients.
+
+        InicialitzarAcompanyant.
+           MOVE SPACES TO Acompanyants (WS-IndexAcomp).
+           MOVE SPACES TO DniAcompanyants (WS-IndexAcomp).
+
+        DemanarUnAcompanyant.
+           MOVE "NO" TO Correcte.
+           PERFORM ComprobarAcompanyant UNTIL Correcte = "SI".
+
+        ComprobarAcompanyant.
+           DISPLAY "Dni Acompanyant " WS-IndexAcomp ": " LINE 21
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT Dni LINE 21 POSITION 27
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE, UPPER, PROMPT"
+             NO BEEP.
+           READ FitxerClients.
+           IF EstatFitxerClients = "23"
+             MOVE "DEFAULT.SCR 7 5 12 75" TO WS-DefaultScr
+             MOVE "SCR\PREGS.SCR 7 5 12 75" TO WS-PregsScr
+             MOVE "ERROR!!! ACOMPANYANT NO DONAT D'ALTA" TO
+               WS-MissatgeAvis
+             CALL "AVISAR.COB" USING
+                 WS-DefaultScr WS-PregsScr WS-MissatgeAvis
+             CANCEL "AVISAR.COB"
+           ELSE
+             MOVE Dni TO DniAcompanyants (WS-IndexAcomp)
+             MOVE SPACES TO Acompanyants (WS-IndexAcomp)
+             STRING Nom DELIMITED BY SPACE " " DELIMITED BY SIZE
+               CNom1 DELIMITED BY SIZE INTO
+               Acompanyants (WS-IndexAcomp)
+             MOVE "SI" TO Correcte
+           END-IF.
+
         IdentificarTempAlta.
            PERFORM AdivinarMes VARYING Comptador FROM 1 BY 1 UNTIL
              Comptador = 12.
+           MOVE "N" TO TempAltaAplicada.
            IF MesNumeric = MesIniTempAlta OR
               MesNumeric > MesFiTempAlta  AND
               MesNumeric = MesFiTempAlta  OR
-              MesNumeric < MesFiTempAlta  PERFORM EscriureSuplement.
+              MesNumeric < MesFiTempAlta
+             PERFORM EscriureSuplement
+             MOVE "S" TO TempAltaAplicada
+           END-IF.
+           IF TempAltaAplicada NOT EQUAL "S"
+             IF MesNumeric = MesIniTempMitjana OR
+                MesNumeric > MesFiTempMitjana  AND
+                MesNumeric = MesFiTempMitjana  OR
+                MesNumeric < MesFiTempMitjana
+               PERFORM EscriureSuplementTempMitjana
+             END-IF
+           END-IF.
 
         AdivinarMes.
            IF Mesos (Comptador) = Mes THEN MOVE Comptador TO MesNumeric.
 
         EscriureSuplementHI.
            IF HabIndividual = "SI" OR HabIndividual = "si"
-             DISPLAY " Hab. Individual = 25000" LINE 18 POSITION 10
+             MOVE SuplementHabIndividual TO ED-SuplementHabIndividual
+             DISPLAY " Hab. Individual = " LINE 18 POSITION 10
+               CONTROL "FCOLOR=GREY BCOLOR=WHITE"
+             DISPLAY ED-SuplementHabIndividual LINE 18 POSITION 29
                CONTROL "FCOLOR=GREY BCOLOR=WHITE"
-             COMPUTE TotalSuplement = PlacesReservades * 25000
+             COMPUTE TotalSuplement = PlacesReservades *
+               SuplementHabIndividual
            END-IF.
 
         EscriureSuplement.
@@ -219,6 +330,14 @@
            COMPUTE TotalSuplement = TotalSuplement + (PlacesReservades
              * SuplementTempAlta).
 
+        EscriureSuplementTempMitjana.
+           DISPLAY " Temporada Mitjana = " LINE 19 POSITION 35
+             CONTROL "FCOLOR=GREY BCOLOR=WHITE".
+           DISPLAY SuplementTempMitjana LINE 19 POSITION 56
+             CONTROL "FCOLOR=GREY BCOLOR=WHITE".
+           COMPUTE TotalSuplement = TotalSuplement + (PlacesReservades
+             * SuplementTempMitjana).
+
         ComprobarDiaSortida.
            MOVE 0 TO Comptador.
            ACCEPT DiaSortida LINE 14 POSITION 23
@@ -226,54 +345,27 @@
            UNSTRING DiaSortida DELIMITED BY SPACE INTO DIA MES.
            INSPECT DatesSortida TALLYING Comptador FOR ALL Dia.
            IF Comptador = 0
-             MOVE "GRABA.EXE" TO Programa
-             MOVE "DEFAULT.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             MOVE "RESTAURA.EXE" TO Programa
-             MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             DISPLAY "ERROR!!! DATA DE SORTIDA NO RECONEGUDA" BEEP
-               LINE 9 POSITION 15 CONTROL "FCOLOR=GREY, BCOLOR=BLUE"
-             DISPLAY DatesSortida LINE 11 POSITION 10 CONTROL
-               "FCOLOR=GREY, BCOLOR=WHITE"
-             ACCEPT Tecla NO BEEP
+             MOVE "DEFAULT.SCR 7 5 12 75" TO WS-DefaultScr
+             MOVE "SCR\PREGS.SCR 7 5 12 75" TO WS-PregsScr
+             STRING "ERROR!!! DATA INCORRECTA: " DELIMITED BY SIZE
+               DatesSortida DELIMITED BY SIZE
+               INTO WS-MissatgeAvis
+             CALL "AVISAR.COB" USING
+                 WS-DefaultScr WS-PregsScr WS-MissatgeAvis
+             CANCEL "AVISAR.COB"
              MOVE "NO" TO Correcte
-             MOVE "RESTAURA.EXE" TO Programa
-             MOVE "DEFAULT.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
            END-IF.
            MOVE 0 TO Comptador1.
            INSPECT DatesSortida TALLYING Comptador1 FOR ALL Mes.
            IF Comptador1 = 0 AND Comptador > 0
-             MOVE "GRABA.EXE" TO Programa
-             MOVE "DEFAULT.SCR 7 5 13 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             MOVE "RESTAURA.EXE" TO Programa
-             MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             DISPLAY "ERROR!!! DATA DE SORTIDA NO RECONEGUDA" BEEP
-               LINE 9 POSITION 15 CONTROL "FCOLOR=GREY, BCOLOR=BLUE"
-             DISPLAY "Dates de Sortida: " LINE 11 POSITION 10 CONTROL
-               "FCOLOR=GREY, BCOLOR=WHITE"
-             DISPLAY DatesSortida LINE 11 POSITION 29 CONTROL
-               "FCOLOR=GREY, BCOLOR=WHITE"
-             ACCEPT Tecla NO BEEP
-             MOVE "NO" TO Correcte
-             MOVE "RESTAURA.EXE" TO Programa
-             MOVE "DEFAULT.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
+             MOVE "DEFAULT.SCR 7 5 13 75" TO WS-DefaultScr
+             MOVE "SCR\PREGS.SCR 7 5 12 75" TO WS-PregsScr
+             STRING "ERROR!!! MES INCORRECTE: " DELIMITED BY SIZE
+               DatesSortida DELIMITED BY SIZE
+               INTO WS-MissatgeAvis
+             CALL "AVISAR.COB" USING
+                 WS-DefaultScr WS-PregsScr WS-MissatgeAvis
+             CANCEL "AVISAR.COB"
              MOVE "NO" TO Correcte
            END-IF.
            IF Comptador > 0 AND Comptador1 > 0 MOVE "SI" TO Correcte.
@@ -286,42 +378,308 @@
              MOVE "SI" TO Correcte
            END-IF.
 
+        DemanarAddons.
+           MOVE 0 TO ImportAsseguranca.
+           MOVE 0 TO ImportExcursions.
+           MOVE "NO" TO Correcte.
+           PERFORM ComprobarAsseguranca UNTIL Correcte = "SI".
+           IF Asseguranca = "SI" OR Asseguranca = "si"
+             PERFORM DemanarImportAsseguranca
+           END-IF.
+           MOVE "NO" TO Correcte.
+           PERFORM ComprobarExcursions UNTIL Correcte = "SI".
+           IF Excursions = "SI" OR Excursions = "si"
+             PERFORM DemanarImportExcursions
+           END-IF.
+           COMPUTE TotalSuplement = TotalSuplement + ImportAsseguranca +
+             ImportExcursions.
+
+        ComprobarAsseguranca.
+           DISPLAY "Asseguranca de Viatge (S/N): " LINE 22 POSITION 5
+             CONTROL "FCOLOR=GREY BCOLOR=WHITE".
+           ACCEPT Asseguranca LINE 22 POSITION 35
+             CONTROL "FCOLOR=GREY BCOLOR=WHITE, UPPER" NO BEEP.
+           IF Asseguranca = "SI" OR Asseguranca = "NO" OR
+              Asseguranca = "si" OR Asseguranca = "no"
+             MOVE "SI" TO Correcte
+           END-IF.
+
+        DemanarImportAsseguranca.
+           DISPLAY "Import Asseguranca: " LINE 22 POSITION 40
+             CONTROL "FCOLOR=GREY BCOLOR=WHITE".
+           ACCEPT ImportAsseguranca LINE 22 POSITION 61
+             CONTROL "FCOLOR=GREY BCOLOR=WHITE" NO BEEP.
+
+        ComprobarExcursions.
+           DISPLAY "Excursions (S/N): " LINE 23 POSITION 5
+             CONTROL "FCOLOR=GREY BCOLOR=WHITE".
+           ACCEPT Excursions LINE 23 POSITION 35
+             CONTROL "FCOLOR=GREY BCOLOR=WHITE, UPPER" NO BEEP.
+           IF Excursions = "SI" OR Excursions = "NO" OR
+              Excursions = "si" OR Excursions = "no"
+             MOVE "SI" TO Correcte
+           END-IF.
+
+        DemanarImportExcursions.
+           DISPLAY "Import Excursions: " LINE 23 POSITION 40
+             CONTROL "FCOLOR=GREY BCOLOR=WHITE".
+           ACCEPT ImportExcursions LINE 23 POSITION 61
+             CONTROL "FCOLOR=GREY BCOLOR=WHITE" NO BEEP.
+
         ComprobarPlaces.
            ACCEPT PlacesReservades LINE 14 POSITION 66
              CONTROL "FCOLOR=GREY BCOLOR=WHITE" NO BEEP.
+           READ CatalegViatges.
            IF PlacesReservades > PlacesDisponibles AND PlacesReservades
-           = 0
+           NOT EQUAL 0
+             MOVE "DEFAULT.SCR 7 5 12 75" TO WS-DefaultScr
+             MOVE "SCR\PREGS.SCR 7 5 12 75" TO WS-PregsScr
+             STRING "ERROR!!! NOMBRE DE PLACES NO DISPONIBLE. Disp: "
+               DELIMITED BY SIZE PlacesDisponibles DELIMITED BY SIZE
+               INTO WS-MissatgeAvis
+             CALL "AVISAR.COB" USING
+                 WS-DefaultScr WS-PregsScr WS-MissatgeAvis
+             CANCEL "AVISAR.COB"
+             MOVE "NO" TO Correcte
+           END-IF.
+           IF PlacesReservades <= PlacesDisponibles AND PlacesReservades
+           NOT EQUAL 0
+             COMPUTE PlacesDisponibles = PlacesDisponibles -
+               PlacesReservades
+             REWRITE RegistreCatalegViatges
+             MOVE "SI" TO Correcte
+           END-IF.
+
+        OfertaLlistaEspera.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 7 5 13 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           DISPLAY "Vol entrar a la Llista d'Espera (S/N)? " LINE 11
+             POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT VolEspera LINE 11 POSITION 50 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           IF VolEspera = "S"
+             PERFORM AfegirLlistaEspera
+           END-IF.
+
+        AfegirLlistaEspera.
+           OPEN I-O FitxerEspera.
+           IF EstatFitxerEspera NOT EQUAL "00"
+             OPEN OUTPUT FitxerEspera
+             CLOSE FitxerEspera
+             OPEN I-O FitxerEspera
+           END-IF.
+           MOVE Dni TO DniEspera.
+           MOVE Codi TO CodiViatgeEspera.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 7 5 12 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           DISPLAY "Places desitjades: " LINE 11 POSITION 10
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT PlacesDemanades LINE 11 POSITION 30
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+           ACCEPT WS-DataSistema FROM DATE YYYYMMDD.
+           STRING WS-DiaSistema DELIMITED BY SIZE "/" DELIMITED BY
+             SIZE WS-MesSistema DELIMITED BY SIZE "/" DELIMITED BY
+             SIZE WS-AnySistema DELIMITED BY SIZE INTO DataPeticio.
+           WRITE RegistreEspera.
+           CLOSE FitxerEspera.
+
+        DemanarRebut.
+           MOVE "N" TO VolRebut.
+           DISPLAY "Voleu el Rebut de la Reserva (S/N): " LINE 22
+             POSITION 5 CONTROL "FCOLOR=GREY BCOLOR=WHITE".
+           ACCEPT VolRebut LINE 22 POSITION 42
+             CONTROL "FCOLOR=GREY BCOLOR=WHITE, UPPER" NO BEEP.
+           IF VolRebut = "SI" OR VolRebut = "S" OR VolRebut = "si"
+             PERFORM ImprimirRebut
+           END-IF.
+
+        ImprimirRebut.
+           MOVE "P" TO TipusSortida.
+           DISPLAY "Sortida Rebut: (P)antalla (I)mpressora (F)itxer: "
+             LINE 23 POSITION 5 CONTROL "FCOLOR=GREY BCOLOR=WHITE".
+           ACCEPT TipusSortida LINE 23 POSITION 56 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           IF SortidaImpressora
+             MOVE "PRN" TO WS-NomFitxerSortida
+             OPEN OUTPUT FitxerSortida
+           END-IF.
+           IF SortidaFitxer
+             DISPLAY "Nom del fitxer pel Rebut: " LINE 23 POSITION 56
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT WS-NomFitxerSortida LINE 23 POSITION 83 CONTROL
+               "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP
+             OPEN OUTPUT FitxerSortida
+           END-IF.
+           MOVE PreuPersona TO ED-PreuPersona.
+           MOVE TotalReserva TO ED-TotalReserva.
+           MOVE ImportAsseguranca TO ED-ImportAsseguranca.
+           MOVE ImportExcursions TO ED-ImportExcursions.
+           MOVE NumeroReserva TO ED-NumeroReserva.
+           IF SortidaPantalla
              MOVE "GRABA.EXE" TO Programa
-             MOVE "DEFAULT.SCR 7 5 12 75" TO Parametres
+             MOVE "DEFAULT.SCR 2 0 23 80" TO Parametres
              CALL "COBDOS\COBDOS.EXE" USING
                  Estat-Shell Errorlevel Programa Parametres
              CANCEL "COBDOS\COBDOS.EXE"
+             DISPLAY BORRADO
+             DISPLAY "REBUT DE RESERVA" LINE 2 POSITION 30
+             DISPLAY "Client: " LINE 4 POSITION 5
+             DISPLAY Nom LINE 4 POSITION 14
+             DISPLAY CNom1 LINE 4 POSITION 35
+             DISPLAY CNom2 LINE 4 POSITION 66
+             DISPLAY "Dni: " LINE 5 POSITION 5
+             DISPLAY DniReserva LINE 5 POSITION 11
+             DISPLAY "Num. Reserva: " LINE 3 POSITION 5
+             DISPLAY ED-NumeroReserva LINE 3 POSITION 19
+             DISPLAY "Viatge: " LINE 7 POSITION 5
+             DISPLAY CodiViatgeReservat LINE 7 POSITION 14
+             DISPLAY Titol LINE 7 POSITION 22
+             DISPLAY "Data Sortida: " LINE 8 POSITION 5
+             DISPLAY DiaSortida LINE 8 POSITION 20
+             DISPLAY "Places: " LINE 9 POSITION 5
+             DISPLAY PlacesReservades LINE 9 POSITION 14
+             DISPLAY "Preu per Persona: " LINE 10 POSITION 5
+             DISPLAY ED-PreuPersona LINE 10 POSITION 24
+             DISPLAY Moneda LINE 10 POSITION 32
+             DISPLAY "Asseguranca: " LINE 11 POSITION 5
+             DISPLAY ED-ImportAsseguranca LINE 11 POSITION 19
+             DISPLAY "Excursions: " LINE 12 POSITION 5
+             DISPLAY ED-ImportExcursions LINE 12 POSITION 19
+             DISPLAY "TOTAL RESERVA: " LINE 14 POSITION 5
+             DISPLAY ED-TotalReserva LINE 14 POSITION 21
+             DISPLAY Moneda LINE 14 POSITION 29
+             ACCEPT Tecla NO BEEP
              MOVE "RESTAURA.EXE" TO Programa
-             MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
+             MOVE "SCR\RESERV.SCR 2 0 23 80" TO Parametres
              CALL "COBDOS\COBDOS.EXE" USING
                  Estat-Shell Errorlevel Programa Parametres
              CANCEL "COBDOS\COBDOS.EXE"
-             DISPLAY "ERROR!!! NOMBRE DE PLACES NO DISPONIBLE" BEEP
-               LINE 9 POSITION 15 CONTROL "FCOLOR=GREY, BCOLOR=BLUE"
-             DISPLAY "Places Disponibles: " LINE 11 POSITION 10 CONTROL
-               "FCOLOR=GREY, BCOLOR=WHITE"
-             DISPLAY PlacesDisponibles LINE 11 POSITION 31 CONTROL
+           ELSE
+             MOVE SPACES TO LiniaSortida
+             STRING "REBUT DE RESERVA" DELIMITED BY SIZE INTO
+               LiniaSortida
+             WRITE LiniaSortida
+             MOVE SPACES TO LiniaSortida
+             STRING "Client: " DELIMITED BY SIZE Nom DELIMITED BY SIZE
+               " " DELIMITED BY SIZE CNom1 DELIMITED BY SIZE " "
+               DELIMITED BY SIZE CNom2 DELIMITED BY SIZE INTO
+               LiniaSortida
+             WRITE LiniaSortida
+             MOVE SPACES TO LiniaSortida
+             STRING "Dni: " DELIMITED BY SIZE DniReserva DELIMITED BY
+               SIZE INTO LiniaSortida
+             WRITE LiniaSortida
+             MOVE SPACES TO LiniaSortida
+             STRING "Num. Reserva: " DELIMITED BY SIZE ED-NumeroReserva
+               DELIMITED BY SIZE INTO LiniaSortida
+             WRITE LiniaSortida
+             MOVE SPACES TO LiniaSortida
+             STRING "Viatge: " DELIMITED BY SIZE CodiViatgeReservat
+               DELIMITED BY SIZE " " DELIMITED BY SIZE Titol
+               DELIMITED BY SIZE INTO LiniaSortida
+             WRITE LiniaSortida
+             MOVE SPACES TO LiniaSortida
+             STRING "Data Sortida: " DELIMITED BY SIZE DiaSortida
+               DELIMITED BY SIZE INTO LiniaSortida
+             WRITE LiniaSortida
+             MOVE SPACES TO LiniaSortida
+             STRING "Places: " DELIMITED BY SIZE PlacesReservades
+               DELIMITED BY SIZE INTO LiniaSortida
+             WRITE LiniaSortida
+             MOVE SPACES TO LiniaSortida
+             STRING "Preu per Persona: " DELIMITED BY SIZE
+               ED-PreuPersona DELIMITED BY SIZE " " DELIMITED BY SIZE
+               Moneda DELIMITED BY SIZE INTO LiniaSortida
+             WRITE LiniaSortida
+             MOVE SPACES TO LiniaSortida
+             STRING "Asseguranca: " DELIMITED BY SIZE
+               ED-ImportAsseguranca DELIMITED BY SIZE INTO LiniaSortida
+             WRITE LiniaSortida
+             MOVE SPACES TO LiniaSortida
+             STRING "Excursions: " DELIMITED BY SIZE
+               ED-ImportExcursions DELIMITED BY SIZE INTO LiniaSortida
+             WRITE LiniaSortida
+             MOVE SPACES TO LiniaSortida
+             STRING "TOTAL RESERVA: " DELIMITED BY SIZE ED-TotalReserva
+               DELIMITED BY SIZE " " DELIMITED BY SIZE Moneda
+               DELIMITED BY SIZE INTO LiniaSortida
+             WRITE LiniaSortida
+             CLOSE FitxerSortida
+           END-IF.
+
+        RegistrarNotificacio.
+           OPEN I-O FitxerNotificacions.
+           IF EstatFitxerNotificacions NOT EQUAL "00"
+             OPEN OUTPUT FitxerNotificacions
+             CLOSE FitxerNotificacions
+             OPEN I-O FitxerNotificacions
+           END-IF.
+           MOVE DniReserva TO DniNotificat.
+           MOVE CodiViatgeReservat TO CodiViatgeNotificat.
+           MOVE "CONF" TO TipusNotificacio.
+           MOVE DataReserva TO DataGeneracio.
+           MOVE "P" TO EstatNotificacio.
+           PERFORM ObtenirNumeroNotificacio.
+           WRITE RegistreNotificacio.
+           IF EstatFitxerNotificacions NOT EQUAL "00"
+             DISPLAY "ERROR!!! La Notificacio NO s'ha pogut grabar"
+               BEEP LINE 21 POSITION 5 CONTROL
                "FCOLOR=GREY, BCOLOR=WHITE"
              ACCEPT Tecla NO BEEP
-             MOVE "NO" TO Correcte
-             MOVE "RESTAURA.EXE" TO Programa
-             MOVE "DEFAULT.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
+             PERFORM Sortir
            END-IF.
-           IF PlacesReservades < PlacesDisponibles AND PlacesReservades
-           NOT EQUAL 0
-             COMPUTE PlacesDisponibles = PlacesDisponibles -
-               PlacesReservades
-             REWRITE RegistreCatalegViatges
-             MOVE "SI" TO Correcte
+           CLOSE FitxerNotificacions.
+
+        ObtenirNumeroNotificacio.
+           OPEN I-O FitxerNumNotificacions.
+           IF EstatFitxerNumNotificacions NOT EQUAL "00"
+             OPEN OUTPUT FitxerNumNotificacions
+             CLOSE FitxerNumNotificacions
+             OPEN I-O FitxerNumNotificacions
+           END-IF.
+           MOVE "NUMNOTI " TO ClauNumNotificacions.
+           READ FitxerNumNotificacions
+             INVALID KEY MOVE 0 TO UltimNumeroNotificacio
+           END-READ.
+           ADD 1 TO UltimNumeroNotificacio.
+           IF EstatFitxerNumNotificacions EQUAL "00"
+             REWRITE RegistreNumNotificacions
+           ELSE
+             WRITE RegistreNumNotificacions
+           END-IF.
+           MOVE UltimNumeroNotificacio TO NumeroNotificacio.
+           CLOSE FitxerNumNotificacions.
+
+        ObtenirNumeroReserva.
+           OPEN I-O FitxerNumReserves.
+           IF EstatFitxerNumReserves NOT EQUAL "00"
+             OPEN OUTPUT FitxerNumReserves
+             CLOSE FitxerNumReserves
+             OPEN I-O FitxerNumReserves
+           END-IF.
+           MOVE "NUMRESER" TO ClauNumReserves.
+           READ FitxerNumReserves
+             INVALID KEY MOVE 0 TO UltimNumeroReserva
+           END-READ.
+           ADD 1 TO UltimNumeroReserva.
+           IF EstatFitxerNumReserves EQUAL "00"
+             REWRITE RegistreNumReserves
+           ELSE
+             WRITE RegistreNumReserves
            END-IF.
+           MOVE UltimNumeroReserva TO NumeroReserva.
+           CLOSE FitxerNumReserves.
 
         Sortir.
            CLOSE FitxerClients.
