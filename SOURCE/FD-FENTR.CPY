@@ -0,0 +1,4 @@
+         FD FitxerEntrada
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS LiniaEntrada.
+         01 LiniaEntrada                PIC X(160).
