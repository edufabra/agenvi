@@ -19,18 +19,20 @@
        77 Parametres     PIC X(50).
        77 Estat-Shell    PIC 9.
        77 Errorlevel     PIC 999.
+       77 WS-LletraCercada PIC X.
+       77 WS-IndexCerca    PIC 99.
 
        LINKAGE SECTION.
 
        01 TABLA.
-         02 OPCIONES OCCURS 5 PIC X(12).
+         02 OPCIONES OCCURS 11 PIC X(12).
 
        01 TABLA-2.
-         02 AYUDAS OCCURS 5 PIC X(60).
+         02 AYUDAS OCCURS 11 PIC X(60).
 
-       77 NUMOPCIONES    PIC 9.
-       77 OPC            PIC 9.
-       77 OPES           PIC 9.
+       77 NUMOPCIONES    PIC 99.
+       77 OPC            PIC 99.
+       77 OPES           PIC 99.
 
        SCREEN SECTION.
        01 BORRADO BLANK SCREEN.
@@ -56,9 +58,11 @@
            CANCEL "COBDOS\COBDOS.EXE".
            PERFORM PROCESO.
            PERFORM UNTIL ((CODEKEY = 27) OR (CODEKEY = 13))
-               ACCEPT TECLA LINE 23 POSITION 60 NO BEEP
+               MOVE 0 TO CODEKEY
+               ACCEPT TECLA LINE 23 POSITION 60 CONTROL "UPPER" NO BEEP
                      ON EXCEPTION CODEKEY PERFORM EVALUAR
                END-ACCEPT
+               IF CODEKEY = 0 PERFORM CERCAR-LLETRA END-IF
                IF CODEKEY = 13 PERFORM DECIDIR END-IF
            END-PERFORM.
            PERFORM SALIR.
@@ -134,6 +138,47 @@
            DISPLAY AYUDAS (OPC) LINE 17 POSITION 6
               CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
 
+       CERCAR-LLETRA.
+           IF TECLA NOT EQUAL SPACE
+             IF TECLA IS NUMERIC
+               PERFORM CERCAR-NUMERO
+             ELSE
+               MOVE TECLA TO WS-LletraCercada
+               PERFORM TROBAR-LLETRA VARYING WS-IndexCerca FROM 1 BY 1
+                       UNTIL (WS-IndexCerca > NUMOPCIONES) OR
+                         (OPCIONES (WS-IndexCerca) (1:1) EQUAL
+                          WS-LletraCercada)
+               IF WS-IndexCerca <= NUMOPCIONES
+                 PERFORM MOURE-SELECCIO
+               END-IF
+             END-IF
+           END-IF.
+
+       TROBAR-LLETRA.
+           CONTINUE.
+
+       CERCAR-NUMERO.
+           MOVE TECLA TO WS-IndexCerca.
+           IF (WS-IndexCerca >= 1) AND (WS-IndexCerca <= NUMOPCIONES)
+             PERFORM MOURE-SELECCIO
+           END-IF.
+
+       MOURE-SELECCIO.
+           MOVE OPC TO C.
+           MOVE WS-IndexCerca TO OPC.
+           COMPUTE J = 10 + C.
+           DISPLAY OPCIONES (C) LINE J POSITION 35
+              CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY BORRAR.
+           DISPLAY AYUDAS (C) LINE 17 POSITION 6
+              CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           COMPUTE J = 10 + OPC.
+           DISPLAY OPCIONES (OPC) LINE J POSITION 35
+              CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY BORRAR.
+           DISPLAY AYUDAS (OPC) LINE 17 POSITION 6
+              CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+
        DECIDIR.
            MOVE OPC TO OPES.
            PERFORM SALIR.
