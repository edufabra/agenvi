@@ -0,0 +1,3 @@
+            SELECT FitxerAuditoria ASSIGN TO "AUDITORI.LOG"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS EstatFitxerAuditoria.
