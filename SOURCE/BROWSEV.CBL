@@ -36,6 +36,13 @@
         77 ED-PlacesDisponibles PIC ZZZ9.
         77 ED-PreuPersona       PIC ZZZZZ9.
         77 ED-PathFotografia    PIC X(46).
+        77 WS-FiltreContinent   PIC X(20) VALUE SPACES.
+        77 WS-FiltreTransport   PIC XX VALUE SPACES.
+        77 WS-FiltrePreuMax     PIC 9(6) VALUE 0.
+        77 WS-FiltreActiu       PIC X VALUE "N".
+        77 WS-CompleixFiltre    PIC X VALUE "S".
+          88 FiltreOK           VALUE "S".
+        77 WS-CodiAnterior      PIC 9(5).
 
         LINKAGE SECTION.
         77 Codi                 PIC 9(5).
@@ -72,6 +79,7 @@
 
         PRINCIPAL.
            OPEN I-O CatalegViatges.
+           PERFORM DemanarFiltre.
            MOVE "GRABA.EXE" TO Programa.
            MOVE "DEFAULT.SCR 2 4 21 74" TO Parametres.
            CALL "COBDOS\COBDOS.EXE" USING
@@ -83,9 +91,36 @@
                  Estat-Shell Errorlevel Programa Parametres
            CANCEL "COBDOS\COBDOS.EXE".
            PERFORM Visualitzar.
+           IF EstatCatalegViatges NOT EQUAL "00"
+             DISPLAY "Cap viatge compleix el filtre demanat" BEEP
+               LINE 11 POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             PERFORM Sortir
+           END-IF.
            PERFORM Proces.
            PERFORM Sortir.
 
+        DemanarFiltre.
+           DISPLAY "Filtrar per Continent (en blanc = tots): " LINE 1
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-FiltreContinent LINE 1 POSITION 48 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER, PROMPT" NO BEEP.
+           DISPLAY "Filtrar per Mitja Transport (VA/AV/AU/TR, en blanc"
+             LINE 2 POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY "= tots): " LINE 2 POSITION 57 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-FiltreTransport LINE 2 POSITION 66 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER, PROMPT" NO BEEP.
+           DISPLAY "Preu maxim per persona (0 = tots): " LINE 3
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-FiltrePreuMax LINE 3 POSITION 41 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, PROMPT" NO BEEP.
+           IF (WS-FiltreContinent NOT EQUAL SPACES) OR
+              (WS-FiltreTransport NOT EQUAL SPACES) OR
+              (WS-FiltrePreuMax NOT EQUAL 0)
+             MOVE "S" TO WS-FiltreActiu
+           END-IF.
+
         Proces.
            PERFORM UNTIL ((Codekey = 27) OR (Codekey = 13))
                ACCEPT Tecla LINE 23 POSITION 60 NO BEEP
@@ -103,12 +138,26 @@
            END-EVALUATE.
 
         Baixar.
+           MOVE CodiViatge TO WS-CodiAnterior.
            START CatalegViatges KEY IS > CodiViatge.
            PERFORM Visualitzar.
+           IF EstatCatalegViatges NOT EQUAL "00"
+             PERFORM Restaurar
+           END-IF.
 
         Pujar.
+           MOVE CodiViatge TO WS-CodiAnterior.
            START CatalegViatges KEY IS < CodiViatge.
-           PERFORM Visualitzar.
+           PERFORM VisualitzarAnterior.
+           IF EstatCatalegViatges NOT EQUAL "00"
+             PERFORM Restaurar
+           END-IF.
+
+        Restaurar.
+           MOVE WS-CodiAnterior TO CodiViatge.
+           START CatalegViatges KEY IS EQUAL CodiViatge.
+           READ CatalegViatges NEXT RECORD.
+           PERFORM Mostrar.
 
         Decidir.
            MOVE "RESTAURA.EXE" TO Programa.
@@ -119,7 +168,50 @@
            PERFORM Sortir.
 
         Visualitzar.
+           PERFORM LlegirRegistre.
+           PERFORM CercarSeguent UNTIL FiltreOK OR
+             (EstatCatalegViatges NOT EQUAL "00").
+           IF EstatCatalegViatges EQUAL "00" PERFORM Mostrar END-IF.
+
+        VisualitzarAnterior.
+           PERFORM LlegirRegistre.
+           PERFORM CercarAnterior UNTIL FiltreOK OR
+             (EstatCatalegViatges NOT EQUAL "00").
+           IF EstatCatalegViatges EQUAL "00" PERFORM Mostrar END-IF.
+
+        CercarSeguent.
+           PERFORM LlegirRegistre.
+
+        CercarAnterior.
+           START CatalegViatges KEY IS < CodiViatge.
+           PERFORM LlegirRegistre.
+
+        LlegirRegistre.
            READ CatalegViatges NEXT RECORD.
+           IF EstatCatalegViatges EQUAL "00"
+             PERFORM ComplirFiltre
+           ELSE
+             MOVE "N" TO WS-CompleixFiltre
+           END-IF.
+
+        ComplirFiltre.
+           MOVE "S" TO WS-CompleixFiltre.
+           IF WS-FiltreActiu EQUAL "S"
+             IF (WS-FiltreContinent NOT EQUAL SPACES) AND
+                (Continent NOT EQUAL WS-FiltreContinent)
+               MOVE "N" TO WS-CompleixFiltre
+             END-IF
+             IF (WS-FiltreTransport NOT EQUAL SPACES) AND
+                (MediTransport NOT EQUAL WS-FiltreTransport)
+               MOVE "N" TO WS-CompleixFiltre
+             END-IF
+             IF (WS-FiltrePreuMax NOT EQUAL 0) AND
+                (PreuPersona > WS-FiltrePreuMax)
+               MOVE "N" TO WS-CompleixFiltre
+             END-IF
+           END-IF.
+
+        Mostrar.
            MOVE CodiViatge TO ED-CodiViatge.
            MOVE CodiViatge TO Codi.
            MOVE Titol TO ED-Titol.
