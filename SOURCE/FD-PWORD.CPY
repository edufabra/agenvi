@@ -0,0 +1,11 @@
+         FD FitxerPassword
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS Clau.
+         01 Clau.
+           02 NomUsuari         PIC X(15).
+           02 Password          PIC X(5).
+           02 Rol               PIC X.
+             88 RolAdministrador   VALUE "A".
+             88 RolEmpleat         VALUE "E".
+             88 RolConsulta        VALUE "C".
+           02 DataCanviPassword PIC X(10).
