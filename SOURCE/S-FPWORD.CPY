@@ -0,0 +1,5 @@
+            SELECT FitxerPassword ASSIGN TO RANDOM "PASSWORD.AGV"
+             ORGANIZATION IS INDEXED
+             RECORD KEY IS NomUsuari
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS EstatFitxerPassword.
