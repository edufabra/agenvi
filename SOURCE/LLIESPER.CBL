@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. A-ViatgesModulLlistatsEspera.
+       ENVIRONMENT DIVISION.
+         COPY CONFIG-S.CPY.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+            COPY S-FESPER.CPY.
+            COPY S-FLLIST.CPY.
+       DATA DIVISION.
+        FILE SECTION.
+          COPY FD-ESPER.CPY.
+          COPY FD-LLIST.CPY.
+
+        WORKING-STORAGE SECTION.
+         77 EstatFitxerEspera        PIC XX VALUE "00".
+         77 EstatFitxerSortida       PIC XX VALUE "00".
+         77 FiFitxer                 PIC XX VALUE "NO".
+         77 Fila                     PIC 99.
+         77 Columna                  PIC 99.
+         77 Tecla                    PIC X.
+         77 Programa                 PIC X(50).
+         77 Parametres               PIC X(50).
+         77 Estat-Shell              PIC 9.
+         77 Errorlevel               PIC 999.
+         77 WS-NomFitxerSortida      PIC X(40) VALUE SPACES.
+         77 TipusSortida             PIC X VALUE "P".
+           88 SortidaPantalla        VALUE "P".
+           88 SortidaImpressora      VALUE "I".
+           88 SortidaFitxer          VALUE "F".
+         COPY CONFIG-W.CPY.
+         77 WS-FilesPaginaValid      PIC X VALUE "N".
+         77 WS-FilaMaxima            PIC 99.
+
+       SCREEN SECTION.
+       01 BORRADO BLANK SCREEN.
+
+       01 NORMAL.
+           02 VALUE " "
+               FOREGROUND WHITE BACKGROUND BLACK.
+
+       PROCEDURE DIVISION.
+        DECLARATIVES.
+          PRIMERA SECTION.
+             USE AFTER STANDARD ERROR PROCEDURE ON
+                 FitxerEspera.
+         END DECLARATIVES.
+        SEGUNDA SECTION.
+
+        Principal.
+           OPEN I-O FitxerEspera.
+           IF EstatFitxerEspera NOT EQUAL "00"
+             OPEN OUTPUT FitxerEspera
+             CLOSE FitxerEspera
+             OPEN I-O FitxerEspera
+           END-IF.
+           PERFORM DemanarSortida.
+           PERFORM DemanarFilesPagina UNTIL WS-FilesPaginaValid
+             EQUAL "S".
+           COMPUTE WS-FilaMaxima = WS-FilesPerPagina + 6.
+           MOVE "NO" TO FiFitxer.
+           MOVE 6 TO Fila.
+           MOVE 5 TO Columna.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           PERFORM Capcalera.
+           PERFORM Llistar UNTIL FiFitxer = "SI".
+           ACCEPT Tecla NO BEEP.
+           IF NOT SortidaPantalla CLOSE FitxerSortida END-IF.
+           PERFORM Sortir.
+
+        Capcalera.
+           DISPLAY "DNI" LINE 4 POSITION 8
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "CODI V." LINE 4 POSITION 17
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "PLACES" LINE 4 POSITION 27
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "DATA PETICIO" LINE 4 POSITION 38
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+
+        DemanarSortida.
+           MOVE "P" TO TipusSortida.
+           DISPLAY "Sortida: (P)antalla (I)mpressora (F)itxer: " LINE 2
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT TipusSortida LINE 2 POSITION 50 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           IF SortidaImpressora
+             MOVE "PRN" TO WS-NomFitxerSortida
+             OPEN OUTPUT FitxerSortida
+           END-IF.
+           IF SortidaFitxer
+             DISPLAY "Nom del fitxer de sortida: " LINE 3 POSITION 5
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT WS-NomFitxerSortida LINE 3 POSITION 33 CONTROL
+               "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP
+             OPEN OUTPUT FitxerSortida
+           END-IF.
+
+        DemanarFilesPagina.
+           DISPLAY "Files per pagina a mostrar (1-11): " LINE 1
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-FilesPerPagina LINE 1 POSITION 42 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+           IF WS-FilesPerPagina > 0 AND WS-FilesPerPagina <=
+             WS-FilesPerPaginaMaxima
+             MOVE "S" TO WS-FilesPaginaValid
+           END-IF.
+
+        Llistar.
+           READ FitxerEspera NEXT RECORD, AT END MOVE
+             "SI" TO FiFitxer.
+           IF FiFitxer NOT EQUAL "SI"
+             DISPLAY DniEspera LINE Fila POSITION 8
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY CodiViatgeEspera LINE Fila POSITION 17
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY PlacesDemanades LINE Fila POSITION 27
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY DataPeticio LINE Fila POSITION 38
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             IF NOT SortidaPantalla
+               STRING DniEspera DELIMITED BY SIZE " " DELIMITED BY
+                 SIZE CodiViatgeEspera DELIMITED BY SIZE " " DELIMITED
+                 BY SIZE PlacesDemanades DELIMITED BY SIZE " "
+                 DELIMITED BY SIZE DataPeticio DELIMITED BY SIZE
+                 INTO LiniaSortida
+               WRITE LiniaSortida
+             END-IF
+             ADD 1 TO Fila
+             IF Fila = WS-FilaMaxima
+               ACCEPT Tecla NO BEEP
+               MOVE 6 TO Fila
+               MOVE "RESTAURA.EXE" TO Programa
+               MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres
+               CALL "COBDOS\COBDOS.EXE" USING
+                   Estat-Shell Errorlevel Programa Parametres
+               CANCEL "COBDOS\COBDOS.EXE"
+               PERFORM Capcalera
+             END-IF
+           END-IF.
+
+        Sortir.
+           CLOSE FitxerEspera.
+           EXIT PROGRAM.
