@@ -0,0 +1,5 @@
+            SELECT FitxerEspera ASSIGN TO RANDOM "ESPERA.AGV"
+             ORGANIZATION IS INDEXED
+             RECORD KEY IS ClauEspera
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS EstatFitxerEspera.
