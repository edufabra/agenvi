@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. A-ViatgesModulManteniMajoristes.
+       ENVIRONMENT DIVISION.
+         COPY CONFIG-S.CPY.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+            COPY S-FMAJO.CPY.
+       DATA DIVISION.
+        FILE SECTION.
+          COPY FD-FMAJO.CPY.
+
+        WORKING-STORAGE SECTION.
+         77 EstatFitxerMajoristes    PIC XX VALUE "00".
+         77 Tecla                    PIC X.
+         77 Programa                 PIC X(50).
+         77 Parametres               PIC X(50).
+         77 Estat-Shell              PIC 9.
+         77 Errorlevel               PIC 999.
+         77 Segur                    PIC X VALUE "N".
+
+       SCREEN SECTION.
+       01 BORRADO BLANK SCREEN.
+
+       01 NORMAL.
+           02 VALUE " "
+               FOREGROUND WHITE BACKGROUND BLACK.
+
+       PROCEDURE DIVISION.
+        DECLARATIVES.
+          PRIMERA SECTION.
+             USE AFTER STANDARD ERROR PROCEDURE ON
+                 FitxerMajoristes.
+         END DECLARATIVES.
+        SEGUNDA SECTION.
+
+        Principal.
+           OPEN I-O FitxerMajoristes.
+           IF EstatFitxerMajoristes NOT EQUAL "00"
+             OPEN OUTPUT FitxerMajoristes
+             CLOSE FitxerMajoristes
+             OPEN I-O FitxerMajoristes
+           END-IF.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 2 0 23 80" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           DISPLAY "Codi de Majorista: " LINE 4 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT CodiMajorista LINE 4 POSITION 30 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER, PROMPT" NO BEEP.
+           READ FitxerMajoristes.
+           IF EstatFitxerMajoristes EQUAL "23"
+             PERFORM AfegirMajorista
+           ELSE
+             PERFORM ModificarMajorista
+           END-IF.
+           PERFORM Sortir.
+
+        AfegirMajorista.
+           DISPLAY "Majorista NOU -- Nom: " LINE 6 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT NomMajorista LINE 6 POSITION 30 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           DISPLAY "Telefon de Contacte: " LINE 7 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT TelefonMajorista LINE 7 POSITION 27 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+           DISPLAY "Percentatge de Comissio (0-100): " LINE 8 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT PercentatgeComissio LINE 8 POSITION 40 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+           WRITE RegistreMajorista.
+           DISPLAY "Majorista DONAT D'ALTA Satisfactoriament" BEEP
+             LINE 9 POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT Tecla NO BEEP.
+
+        ModificarMajorista.
+           DISPLAY "Nom actual: " LINE 6 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY NomMajorista LINE 6 POSITION 20
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY "Nou Nom (en blanc = no canvia): " LINE 7 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT NomMajorista LINE 7 POSITION 38 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           DISPLAY "Telefon actual: " LINE 8 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY TelefonMajorista LINE 8 POSITION 22
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY "Nou Telefon (en blanc = no canvia): " LINE 9
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT TelefonMajorista LINE 9 POSITION 42 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+           DISPLAY "Comissio actual (%): " LINE 10 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY PercentatgeComissio LINE 10 POSITION 28
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY "Nova Comissio (%): " LINE 11 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT PercentatgeComissio LINE 11 POSITION 28 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+           REWRITE RegistreMajorista.
+           DISPLAY "Vol Borrar aquest Majorista (S/N)? " LINE 13
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT Segur LINE 13 POSITION 42 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           IF Segur = "S"
+             DELETE FitxerMajoristes RECORD
+           END-IF.
+
+        Sortir.
+           CLOSE FitxerMajoristes.
+           EXIT PROGRAM.
