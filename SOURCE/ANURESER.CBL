@@ -6,20 +6,86 @@
           FILE-CONTROL.
             COPY S-FRESER.CPY.
             COPY S-FCATVI.CPY.
+            COPY S-FESPER.CPY.
+            COPY S-FANUL.CPY.
+            COPY S-FNOTIF.CPY.
+            COPY S-FNUMAN.CPY.
+            COPY S-FNUMNO.CPY.
        DATA DIVISION.
         FILE SECTION.
           COPY FD-RESER.CPY.
           COPY FD-CATVI.CPY.
+          COPY FD-ESPER.CPY.
+          COPY FD-ANUL.CPY.
+          COPY FD-NOTIF.CPY.
+          COPY FD-NUMAN.CPY.
+          COPY FD-NUMNO.CPY.
 
         WORKING-STORAGE SECTION.
          77 EstatFitxerReserves      PIC XX VALUE "00".
          77 EstatCatalegViatges      PIC XX VALUE "00".
+         77 EstatFitxerEspera        PIC XX VALUE "00".
+         77 EstatFitxerAnulacions    PIC XX VALUE "00".
+         77 EstatFitxerNotificacions PIC XX VALUE "00".
+         77 EstatFitxerNumAnulacions    PIC XX VALUE "00".
+         77 EstatFitxerNumNotificacions PIC XX VALUE "00".
+         77 FiFitxerEspera           PIC XX VALUE "NO".
+         77 WS-PlacesAlliberades     PIC 9(4) VALUE 0.
          77 Tecla                    PIC X.
          77 Programa                 PIC X(50).
          77 Parametres               PIC X(50).
          77 Estat-Shell              PIC 9.
          77 Errorlevel               PIC 999.
          77 Segur                    PIC X VALUE "N".
+         77 WS-NumeroReservaCerca    PIC 9(7) VALUE 0.
+         77 WS-DniCercat             PIC X(9).
+         77 WS-CodiViatgeCercat      PIC 9(5).
+         77 WS-MissatgeAvis          PIC X(60).
+         77 WS-DefaultScr            PIC X(50).
+         77 WS-PregsScr              PIC X(50).
+         COPY SESSIO-W.CPY.
+         01 WS-DataSistema           PIC 9(8).
+         01 WS-DataSistemaR REDEFINES WS-DataSistema.
+           02 WS-AnySistema          PIC 9(4).
+           02 WS-MesSistema          PIC 99.
+           02 WS-DiaSistema          PIC 99.
+         77 Dia                      PIC 99.
+         77 Mes                      PIC X(3).
+         77 MesNumeric               PIC 99.
+         77 Comptador                PIC 99 VALUE 0.
+         01 TaulaM.
+           02 FILLER PIC X(3) VALUE "GEN".
+           02 FILLER PIC X(3) VALUE "FEB".
+           02 FILLER PIC X(3) VALUE "MAR".
+           02 FILLER PIC X(3) VALUE "ABR".
+           02 FILLER PIC X(3) VALUE "MAI".
+           02 FILLER PIC X(3) VALUE "JUN".
+           02 FILLER PIC X(3) VALUE "JUL".
+           02 FILLER PIC X(3) VALUE "AGO".
+           02 FILLER PIC X(3) VALUE "SET".
+           02 FILLER PIC X(3) VALUE "OCT".
+           02 FILLER PIC X(3) VALUE "NOV".
+           02 FILLER PIC X(3) VALUE "DES".
+         01 TaulaMesos REDEFINES TaulaM.
+           02 Mesos OCCURS 12 TIMES PIC X(3).
+         01 TaulaDiesAcumulats.
+           02 FILLER PIC 9(3) VALUE 000.
+           02 FILLER PIC 9(3) VALUE 031.
+           02 FILLER PIC 9(3) VALUE 059.
+           02 FILLER PIC 9(3) VALUE 090.
+           02 FILLER PIC 9(3) VALUE 120.
+           02 FILLER PIC 9(3) VALUE 151.
+           02 FILLER PIC 9(3) VALUE 181.
+           02 FILLER PIC 9(3) VALUE 212.
+           02 FILLER PIC 9(3) VALUE 243.
+           02 FILLER PIC 9(3) VALUE 273.
+           02 FILLER PIC 9(3) VALUE 304.
+           02 FILLER PIC 9(3) VALUE 334.
+         01 TaulaDiesAcumulatsR REDEFINES TaulaDiesAcumulats.
+           02 DiesAcumulats OCCURS 12 TIMES PIC 9(3).
+         77 WS-DiaAnyActual          PIC 9(3).
+         77 WS-DiaAnySortida         PIC 9(3).
+         77 WS-DiesFinsSortida       PIC S9(5).
 
        SCREEN SECTION.
        01 BORRADO BLANK SCREEN.
@@ -75,51 +141,228 @@
              CONTROL "FCOLOR=GREY, BCOLOR=WHITE, UPPER, PROMPT".
            ACCEPT CodiViatgeReservat LINE 11 POSITION 52 NO BEEP
              CONTROL "FCOLOR=GREY, BCOLOR=WHITE, UPPER, PROMPT".
-           READ FitxerReserves.
+           DISPLAY "Numero de Reserva (en blanc = la primera trobada):"
+             LINE 12 POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-NumeroReservaCerca LINE 12 POSITION 58 NO BEEP
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE, PROMPT".
+           MOVE DniReserva TO WS-DniCercat.
+           MOVE CodiViatgeReservat TO WS-CodiViatgeCercat.
+           IF WS-NumeroReservaCerca NOT EQUAL 0
+             MOVE WS-NumeroReservaCerca TO NumeroReserva
+             READ FitxerReserves
+             IF EstatFitxerReserves EQUAL "00" AND
+               (DniReserva NOT EQUAL WS-DniCercat OR
+                CodiViatgeReservat NOT EQUAL WS-CodiViatgeCercat)
+               MOVE "23" TO EstatFitxerReserves
+             END-IF
+           ELSE
+             READ FitxerReserves KEY IS Clau
+           END-IF.
            IF EstatFitxerReserves = "23"
-             MOVE "GRABA.EXE" TO Programa
-             MOVE "DEFAULT1.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             MOVE "RESTAURA.EXE" TO Programa
-             MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-                 Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             DISPLAY "ERROR!!! Reserva NO existeix" BEEP LINE 11
-             POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
-             ACCEPT Tecla NO BEEP
+             MOVE "DEFAULT1.SCR 7 5 12 75" TO WS-DefaultScr
+             MOVE "SCR\PREGS.SCR 7 5 12 75" TO WS-PregsScr
+             MOVE "ERROR!!! Reserva NO existeix" TO WS-MissatgeAvis
+             CALL "AVISAR.COB" USING
+                 WS-DefaultScr WS-PregsScr WS-MissatgeAvis
+             CANCEL "AVISAR.COB"
            END-IF.
            IF EstatFitxerReserves NOT EQUAL "23"
              ACCEPT Segur LINE 13 POSITION 51 NO BEEP
                CONTROL "FCOLOR=GREY, BCOLOR=WHITE, UPPER, PROMPT"
+             IF Segur = "s" OR Segur = "S"
+               PERFORM DemanarMotiuAnulacio
+             END-IF
              PERFORM Anul-larReserva
              END-IF.
 
+        DemanarMotiuAnulacio.
+           DISPLAY "Motiu de l'Anul-lacio: " LINE 14 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT MotiuAnulacio LINE 14 POSITION 30 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           PERFORM CalcularPercentatgeRetorn.
+           DISPLAY "Percentatge de Retorn (0-100): " LINE 15
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT PercentatgeRetorn LINE 15 POSITION 40 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+
+        CalcularPercentatgeRetorn.
+           ACCEPT WS-DataSistema FROM DATE YYYYMMDD.
+           MOVE 0 TO MesNumeric.
+           UNSTRING DiaSortida DELIMITED BY SPACE INTO Dia Mes.
+           PERFORM AdivinarMes VARYING Comptador FROM 1 BY 1 UNTIL
+             Comptador = 12.
+           IF MesNumeric = 0 MOVE WS-MesSistema TO MesNumeric.
+           COMPUTE WS-DiaAnySortida = DiesAcumulats (MesNumeric) + Dia.
+           COMPUTE WS-DiaAnyActual = DiesAcumulats (WS-MesSistema) +
+             WS-DiaSistema.
+           COMPUTE WS-DiesFinsSortida = WS-DiaAnySortida -
+             WS-DiaAnyActual.
+           IF WS-DiesFinsSortida < 0
+             ADD 365 TO WS-DiesFinsSortida
+           END-IF.
+           EVALUATE TRUE
+             WHEN WS-DiesFinsSortida >= 30
+               MOVE 100 TO PercentatgeRetorn
+             WHEN WS-DiesFinsSortida >= 15
+               MOVE 50 TO PercentatgeRetorn
+             WHEN WS-DiesFinsSortida >= 7
+               MOVE 25 TO PercentatgeRetorn
+             WHEN OTHER
+               MOVE 0 TO PercentatgeRetorn
+           END-EVALUATE.
+
+        AdivinarMes.
+           IF Mesos (Comptador) = Mes THEN MOVE Comptador TO
+             MesNumeric.
+
         Anul-larReserva.
            IF Segur = "s" or Segur = "S"
-             MOVE CodiViatgeReservat TO CodiViatge
-             READ CatalegViatges
-             COMPUTE PlacesDisponibles = PlacesDisponibles +
-               PlacesReservades
-             REWRITE RegistreCatalegViatges
-             DELETE FitxerReserves RECORD
-             MOVE "GRABA.EXE" TO Programa
-             MOVE "DEFAULT1.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-               Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             MOVE "RESTAURA.EXE" TO Programa
-             MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
-             CALL "COBDOS\COBDOS.EXE" USING
-               Estat-Shell Errorlevel Programa Parametres
-             CANCEL "COBDOS\COBDOS.EXE"
-             DISPLAY "Reserva ANNUL-LADA Satisfactoriament" BEEP
-             LINE 11 POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             IF WS-RolSessioConsulta
+               DISPLAY "ERROR!!! NO te permisos per Anul-lar Reserves"
+                 BEEP LINE 11 POSITION 10 CONTROL
+                 "FCOLOR=GREY, BCOLOR=WHITE"
+               ACCEPT Tecla NO BEEP
+             ELSE
+               MOVE CodiViatgeReservat TO CodiViatge
+               READ CatalegViatges
+               COMPUTE PlacesDisponibles = PlacesDisponibles +
+                 PlacesReservades
+               MOVE PlacesReservades TO WS-PlacesAlliberades
+               REWRITE RegistreCatalegViatges
+               PERFORM RegistrarAnulacio
+               PERFORM RegistrarNotificacio
+               DELETE FitxerReserves RECORD
+               PERFORM NotificarLlistaEspera
+               MOVE "DEFAULT1.SCR 7 5 12 75" TO WS-DefaultScr
+               MOVE "SCR\PREGS.SCR 7 5 12 75" TO WS-PregsScr
+               MOVE "Reserva ANNUL-LADA Satisfactoriament" TO
+                 WS-MissatgeAvis
+               CALL "AVISAR.COB" USING
+                 WS-DefaultScr WS-PregsScr WS-MissatgeAvis
+               CANCEL "AVISAR.COB"
+               PERFORM Sortir
+             END-IF
+           END-IF.
+
+        RegistrarAnulacio.
+           OPEN I-O FitxerAnulacions.
+           IF EstatFitxerAnulacions NOT EQUAL "00"
+             OPEN OUTPUT FitxerAnulacions
+             CLOSE FitxerAnulacions
+             OPEN I-O FitxerAnulacions
+           END-IF.
+           MOVE DniReserva TO DniAnulat.
+           MOVE CodiViatgeReservat TO CodiViatgeAnulat.
+           MOVE PlacesReservades TO PlacesAnulades.
+           MOVE PreuTotalReserva TO ImportAnulat.
+           COMPUTE ImportRetorn = (PreuTotalReserva * PercentatgeRetorn)
+             / 100.
+           ACCEPT WS-DataSistema FROM DATE YYYYMMDD.
+           STRING WS-DiaSistema DELIMITED BY SIZE "/" DELIMITED BY
+             SIZE WS-MesSistema DELIMITED BY SIZE "/" DELIMITED BY
+             SIZE WS-AnySistema DELIMITED BY SIZE INTO DataAnulacio.
+           PERFORM ObtenirNumeroAnulacio.
+           WRITE RegistreAnulacio.
+           IF EstatFitxerAnulacions NOT EQUAL "00"
+             DISPLAY "ERROR!!! L'Anul-lacio NO s'ha pogut grabar" BEEP
+               LINE 21 POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
              ACCEPT Tecla NO BEEP
+             CLOSE FitxerAnulacions
              PERFORM Sortir
            END-IF.
+           CLOSE FitxerAnulacions.
+
+        ObtenirNumeroAnulacio.
+           OPEN I-O FitxerNumAnulacions.
+           IF EstatFitxerNumAnulacions NOT EQUAL "00"
+             OPEN OUTPUT FitxerNumAnulacions
+             CLOSE FitxerNumAnulacions
+             OPEN I-O FitxerNumAnulacions
+           END-IF.
+           MOVE "NUMANUL " TO ClauNumAnulacions.
+           READ FitxerNumAnulacions
+             INVALID KEY MOVE 0 TO UltimNumeroAnulacio
+           END-READ.
+           ADD 1 TO UltimNumeroAnulacio.
+           IF EstatFitxerNumAnulacions EQUAL "00"
+             REWRITE RegistreNumAnulacions
+           ELSE
+             WRITE RegistreNumAnulacions
+           END-IF.
+           MOVE UltimNumeroAnulacio TO NumeroAnulacio.
+           CLOSE FitxerNumAnulacions.
+
+        RegistrarNotificacio.
+           OPEN I-O FitxerNotificacions.
+           IF EstatFitxerNotificacions NOT EQUAL "00"
+             OPEN OUTPUT FitxerNotificacions
+             CLOSE FitxerNotificacions
+             OPEN I-O FitxerNotificacions
+           END-IF.
+           MOVE DniReserva TO DniNotificat.
+           MOVE CodiViatgeReservat TO CodiViatgeNotificat.
+           MOVE "CANC" TO TipusNotificacio.
+           MOVE DataAnulacio TO DataGeneracio.
+           MOVE "P" TO EstatNotificacio.
+           PERFORM ObtenirNumeroNotificacio.
+           WRITE RegistreNotificacio.
+           IF EstatFitxerNotificacions NOT EQUAL "00"
+             DISPLAY "ERROR!!! La Notificacio NO s'ha pogut grabar"
+               BEEP LINE 21 POSITION 5 CONTROL
+               "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             CLOSE FitxerNotificacions
+             PERFORM Sortir
+           END-IF.
+           CLOSE FitxerNotificacions.
+
+        ObtenirNumeroNotificacio.
+           OPEN I-O FitxerNumNotificacions.
+           IF EstatFitxerNumNotificacions NOT EQUAL "00"
+             OPEN OUTPUT FitxerNumNotificacions
+             CLOSE FitxerNumNotificacions
+             OPEN I-O FitxerNumNotificacions
+           END-IF.
+           MOVE "NUMNOTI " TO ClauNumNotificacions.
+           READ FitxerNumNotificacions
+             INVALID KEY MOVE 0 TO UltimNumeroNotificacio
+           END-READ.
+           ADD 1 TO UltimNumeroNotificacio.
+           IF EstatFitxerNumNotificacions EQUAL "00"
+             REWRITE RegistreNumNotificacions
+           ELSE
+             WRITE RegistreNumNotificacions
+           END-IF.
+           MOVE UltimNumeroNotificacio TO NumeroNotificacio.
+           CLOSE FitxerNumNotificacions.
+
+        NotificarLlistaEspera.
+           OPEN I-O FitxerEspera.
+           IF EstatFitxerEspera NOT EQUAL "00"
+             OPEN OUTPUT FitxerEspera
+             CLOSE FitxerEspera
+           ELSE
+             MOVE "NO" TO FiFitxerEspera
+             PERFORM ComprovarCandidatEspera UNTIL
+               (FiFitxerEspera = "SI") OR (WS-PlacesAlliberades = 0)
+             CLOSE FitxerEspera
+           END-IF.
+
+        ComprovarCandidatEspera.
+           READ FitxerEspera NEXT RECORD, AT END MOVE
+             "SI" TO FiFitxerEspera.
+           IF FiFitxerEspera NOT EQUAL "SI"
+             IF (CodiViatgeEspera EQUAL CodiViatge) AND
+                (PlacesDemanades <= WS-PlacesAlliberades)
+               DISPLAY "AVIS: " DniEspera
+                 " te places lliures per reservar" BEEP LINE 15
+                 POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+               ACCEPT Tecla NO BEEP
+               SUBTRACT PlacesDemanades FROM WS-PlacesAlliberades
+               DELETE FitxerEspera RECORD
+             END-IF
+           END-IF.
 
         Sortir.
            EXIT PROGRAM.
