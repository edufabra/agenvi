@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. A-ViatgesModulInformeComissionsMajoristes.
+       ENVIRONMENT DIVISION.
+         COPY CONFIG-S.CPY.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+            COPY S-FRESER.CPY.
+            COPY S-FCATVI.CPY.
+            COPY S-FMAJO.CPY.
+            COPY S-FLLIST.CPY.
+       DATA DIVISION.
+        FILE SECTION.
+          COPY FD-RESER.CPY.
+          COPY FD-CATVI.CPY.
+          COPY FD-FMAJO.CPY.
+          COPY FD-LLIST.CPY.
+
+        WORKING-STORAGE SECTION.
+         77 EstatFitxerReserves      PIC XX VALUE "00".
+         77 EstatCatalegViatges      PIC XX VALUE "00".
+         77 EstatFitxerMajoristes    PIC XX VALUE "00".
+         77 EstatFitxerSortida       PIC XX VALUE "00".
+         77 FiFitxer                 PIC XX VALUE "NO".
+         77 Fila                     PIC 99.
+         77 Tecla                    PIC X.
+         77 Programa                 PIC X(50).
+         77 Parametres               PIC X(50).
+         77 Estat-Shell              PIC 9.
+         77 Errorlevel               PIC 999.
+         77 WS-NomFitxerSortida      PIC X(40) VALUE SPACES.
+         77 TipusSortida             PIC X VALUE "P".
+           88 SortidaPantalla        VALUE "P".
+           88 SortidaImpressora      VALUE "I".
+           88 SortidaFitxer          VALUE "F".
+         COPY CONFIG-W.CPY.
+         77 WS-FilesPaginaValid      PIC X VALUE "N".
+         77 WS-FilaMaxima            PIC 99.
+
+         77 NumMajoristes            PIC 9(3) VALUE 0.
+         77 WS-Index                 PIC 9(3).
+         77 WS-IndexTrobat           PIC 9(3).
+         77 WS-Trobat                PIC X VALUE "N".
+           88 Trobat                 VALUE "S".
+         77 WS-TotalImport           PIC 9(9) VALUE 0.
+         77 WS-TotalComissio         PIC 9(9) VALUE 0.
+         77 WS-MajComissio           PIC 9(9) VALUE 0.
+
+         01 WS-TaulaMajoristes.
+           02 WS-MajEntry OCCURS 100 TIMES.
+             03 WS-MajCodi           PIC X(20).
+             03 WS-MajImport         PIC 9(9).
+
+         77 ED-MajImport             PIC ZZZZZZZZ9.
+         77 ED-MajComissio           PIC ZZZZZZZZ9.
+
+       SCREEN SECTION.
+       01 BORRADO BLANK SCREEN.
+
+       01 NORMAL.
+           02 VALUE " "
+               FOREGROUND WHITE BACKGROUND BLACK.
+
+       PROCEDURE DIVISION.
+        DECLARATIVES.
+          PRIMERA SECTION.
+             USE AFTER STANDARD ERROR PROCEDURE ON
+                 FitxerReserves, CatalegViatges.
+         END DECLARATIVES.
+        SEGUNDA SECTION.
+
+        Principal.
+           OPEN I-O FitxerReserves.
+           OPEN I-O CatalegViatges.
+           OPEN I-O FitxerMajoristes.
+           IF EstatFitxerMajoristes NOT EQUAL "00"
+             OPEN OUTPUT FitxerMajoristes
+             CLOSE FitxerMajoristes
+             OPEN I-O FitxerMajoristes
+           END-IF.
+           PERFORM DemanarSortida.
+           PERFORM DemanarFilesPagina UNTIL WS-FilesPaginaValid
+             EQUAL "S".
+           COMPUTE WS-FilaMaxima = WS-FilesPerPagina + 6.
+           MOVE "NO" TO FiFitxer.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           DISPLAY "Calculant vendes per Majorista..." LINE 4 POSITION 5
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           PERFORM Acumular UNTIL FiFitxer = "SI".
+           PERFORM CapcaleraTotals.
+           MOVE 1 TO WS-Index.
+           PERFORM ImprimirTotal VARYING WS-Index FROM 1 BY 1
+             UNTIL WS-Index > NumMajoristes.
+           MOVE WS-TotalImport TO ED-MajImport.
+           MOVE WS-TotalComissio TO ED-MajComissio.
+           DISPLAY "TOTALS:" LINE Fila POSITION 5
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY ED-MajImport LINE Fila POSITION 33
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY ED-MajComissio LINE Fila POSITION 52
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           IF NOT SortidaPantalla
+             STRING "TOTALS:" DELIMITED BY SIZE " " DELIMITED BY SIZE
+               ED-MajImport DELIMITED BY SIZE " " DELIMITED BY SIZE
+               ED-MajComissio DELIMITED BY SIZE INTO LiniaSortida
+             WRITE LiniaSortida
+           END-IF.
+           ACCEPT Tecla NO BEEP.
+           IF NOT SortidaPantalla CLOSE FitxerSortida END-IF.
+           PERFORM Sortir.
+
+        DemanarSortida.
+           MOVE "P" TO TipusSortida.
+           DISPLAY "Sortida: (P)antalla (I)mpressora (F)itxer: " LINE 4
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT TipusSortida LINE 4 POSITION 50 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           IF SortidaImpressora
+             MOVE "PRN" TO WS-NomFitxerSortida
+             OPEN OUTPUT FitxerSortida
+           END-IF.
+           IF SortidaFitxer
+             DISPLAY "Nom del fitxer de sortida: " LINE 5 POSITION 5
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT WS-NomFitxerSortida LINE 5 POSITION 33 CONTROL
+               "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP
+             OPEN OUTPUT FitxerSortida
+           END-IF.
+
+        DemanarFilesPagina.
+           DISPLAY "Files per pagina a mostrar (1-11): " LINE 1
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-FilesPerPagina LINE 1 POSITION 42 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+           IF WS-FilesPerPagina > 0 AND WS-FilesPerPagina <=
+             WS-FilesPerPaginaMaxima
+             MOVE "S" TO WS-FilesPaginaValid
+           END-IF.
+
+        Acumular.
+           READ FitxerReserves NEXT RECORD, AT END MOVE
+             "SI" TO FiFitxer.
+           IF FiFitxer NOT EQUAL "SI"
+             MOVE CodiViatgeReservat TO CodiViatge
+             READ CatalegViatges
+             IF EstatCatalegViatges EQUAL "00" AND Majorista NOT EQUAL
+             SPACES
+               PERFORM AcumularMajorista
+             END-IF
+           END-IF.
+
+        AcumularMajorista.
+           MOVE "N" TO WS-Trobat.
+           MOVE 1 TO WS-Index.
+           PERFORM ComprovarEntrada VARYING WS-Index FROM 1 BY 1
+             UNTIL (WS-Index > NumMajoristes) OR (Trobat).
+           IF Trobat
+             ADD PreuTotalReserva TO WS-MajImport(WS-IndexTrobat)
+           ELSE
+             IF NumMajoristes < 100
+               ADD 1 TO NumMajoristes
+               MOVE Majorista TO WS-MajCodi(NumMajoristes)
+               MOVE PreuTotalReserva TO WS-MajImport(NumMajoristes)
+             END-IF
+           END-IF.
+           ADD PreuTotalReserva TO WS-TotalImport.
+
+        ComprovarEntrada.
+           IF WS-MajCodi(WS-Index) EQUAL Majorista
+             MOVE "S" TO WS-Trobat
+             MOVE WS-Index TO WS-IndexTrobat
+           END-IF.
+
+        CapcaleraTotals.
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           DISPLAY "MAJORISTA" LINE 4 POSITION 5
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "VENDES" LINE 4 POSITION 33
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "COMISSIO" LINE 4 POSITION 52
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           MOVE 6 TO Fila.
+
+        ImprimirTotal.
+           MOVE WS-MajCodi(WS-Index) TO CodiMajorista.
+           READ FitxerMajoristes.
+           MOVE WS-MajImport(WS-Index) TO ED-MajImport.
+           COMPUTE WS-MajComissio = (WS-MajImport(WS-Index) *
+             PercentatgeComissio) / 100.
+           MOVE WS-MajComissio TO ED-MajComissio.
+           ADD WS-MajComissio TO WS-TotalComissio.
+           DISPLAY CodiMajorista LINE Fila POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY ED-MajImport LINE Fila POSITION 33
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY ED-MajComissio LINE Fila POSITION 52
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           IF NOT SortidaPantalla
+             STRING CodiMajorista DELIMITED BY SIZE " " DELIMITED BY
+               SIZE ED-MajImport DELIMITED BY SIZE " " DELIMITED BY
+               SIZE ED-MajComissio DELIMITED BY SIZE INTO LiniaSortida
+             WRITE LiniaSortida
+           END-IF.
+           ADD 1 TO Fila.
+           IF Fila = WS-FilaMaxima
+             ACCEPT Tecla NO BEEP
+             MOVE 6 TO Fila
+             MOVE "RESTAURA.EXE" TO Programa
+             MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             DISPLAY "MAJORISTA" LINE 4 POSITION 5
+               CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
+             DISPLAY "VENDES" LINE 4 POSITION 33
+               CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
+             DISPLAY "COMISSIO" LINE 4 POSITION 52
+               CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
+           END-IF.
+
+        Sortir.
+           CLOSE FitxerReserves.
+           CLOSE CatalegViatges.
+           CLOSE FitxerMajoristes.
+           IF NOT SortidaPantalla CLOSE FitxerSortida END-IF.
+           EXIT PROGRAM.
