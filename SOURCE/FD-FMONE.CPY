@@ -0,0 +1,7 @@
+         FD FitxerMonedes
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RegistreMoneda.
+         01 RegistreMoneda.
+           02 CodiMoneda          PIC X(3).
+           02 NomMoneda           PIC X(20).
+           02 TaxaCanvi           PIC 9(4)V9(4).
