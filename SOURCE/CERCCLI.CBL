@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. A-ViatgesModulCercarClientsPerCognom.
+       ENVIRONMENT DIVISION.
+         COPY CONFIG-S.CPY.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+           COPY S-FCLIEN.CPY.
+           COPY S-FLLIST.CPY.
+       DATA DIVISION.
+         FILE SECTION.
+           COPY FD-CLIEN.CPY.
+           COPY FD-LLIST.CPY.
+
+        WORKING-STORAGE SECTION.
+         77 EstatFitxerClients       PIC XX VALUE "00".
+         77 EstatFitxerSortida       PIC XX VALUE "00".
+         77 FiFitxer                 PIC XX VALUE "NO".
+         77 Fila                     PIC 99.
+         77 Columna                  PIC 99.
+         77 Tecla                    PIC X.
+         77 Programa                 PIC X(50).
+         77 Parametres               PIC X(50).
+         77 Estat-Shell              PIC 9.
+         77 Errorlevel               PIC 999.
+         77 WS-NomFitxerSortida      PIC X(40) VALUE SPACES.
+         77 TipusSortida             PIC X VALUE "P".
+           88 SortidaPantalla        VALUE "P".
+           88 SortidaImpressora      VALUE "I".
+           88 SortidaFitxer          VALUE "F".
+         COPY CONFIG-W.CPY.
+         77 WS-FilesPaginaValid      PIC X VALUE "N".
+         77 WS-FilaMaxima            PIC 99.
+         77 WS-Cerca                 PIC X(30) VALUE SPACES.
+         77 WS-LongCerca             PIC 99 VALUE 0.
+         77 WS-Index                 PIC 99 VALUE 0.
+
+       SCREEN SECTION.
+       01 BORRADO BLANK SCREEN.
+
+       01 NORMAL.
+           02 VALUE " "
+               FOREGROUND WHITE BACKGROUND BLACK.
+
+       PROCEDURE DIVISION.
+        DECLARATIVES.
+          PRIMERA SECTION.
+             USE AFTER STANDARD ERROR PROCEDURE ON
+                 FitxerClients.
+         END DECLARATIVES.
+        SEGUNDA SECTION.
+
+        Principal.
+           OPEN I-O FitxerClients.
+           IF EstatFitxerClients NOT EQUAL "00"
+             DISPLAY "ERROR!!! Fitxer Clients NO existeix" BEEP LINE 11
+             POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             PERFORM Sortir
+           END-IF.
+           DISPLAY "Cognom a cercar (inici): " LINE 2 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-Cerca LINE 2 POSITION 32 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER, PROMPT" NO BEEP.
+           PERFORM CalcularLongitud.
+           PERFORM DemanarSortida.
+           PERFORM DemanarFilesPagina UNTIL WS-FilesPaginaValid
+             EQUAL "S".
+           COMPUTE WS-FilaMaxima = WS-FilesPerPagina + 6.
+           MOVE "NO" TO FiFitxer.
+           MOVE 6 TO Fila.
+           MOVE 8 TO Columna.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           PERFORM Capcalera.
+           IF WS-LongCerca = 0
+             MOVE "SI" TO FiFitxer
+           ELSE
+             MOVE WS-Cerca TO CNom1
+             START FitxerClients KEY IS NOT LESS THAN CNom1
+               INVALID KEY MOVE "SI" TO FiFitxer
+             END-START
+           END-IF.
+           PERFORM Llistar UNTIL FiFitxer = "SI".
+           ACCEPT Tecla NO BEEP.
+           IF NOT SortidaPantalla CLOSE FitxerSortida END-IF.
+           PERFORM Sortir.
+
+        Capcalera.
+           DISPLAY "DNI" LINE 4 POSITION 12
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "NOM DEL CLIENT" LINE 4 POSITION 21
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY " CONNOM 1 DEL CLIENT" LINE 4 POSITION 43
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+
+        CalcularLongitud.
+           MOVE 30 TO WS-Index.
+           PERFORM TrobarLongitud VARYING WS-Index FROM 30 BY -1
+             UNTIL (WS-Index = 0) OR
+                   (WS-Cerca (WS-Index:1) NOT EQUAL SPACE).
+           MOVE WS-Index TO WS-LongCerca.
+
+        TrobarLongitud.
+           CONTINUE.
+
+        DemanarSortida.
+           MOVE "P" TO TipusSortida.
+           DISPLAY "Sortida: (P)antalla (I)mpressora (F)itxer: " LINE 3
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT TipusSortida LINE 3 POSITION 50 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           IF SortidaImpressora
+             MOVE "PRN" TO WS-NomFitxerSortida
+             OPEN OUTPUT FitxerSortida
+           END-IF.
+           IF SortidaFitxer
+             DISPLAY "Nom del fitxer de sortida: " LINE 3 POSITION 8
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT WS-NomFitxerSortida LINE 3 POSITION 36 CONTROL
+               "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP
+             OPEN OUTPUT FitxerSortida
+           END-IF.
+
+        DemanarFilesPagina.
+           DISPLAY "Files per pagina a mostrar (1-11): " LINE 1
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-FilesPerPagina LINE 1 POSITION 42 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+           IF WS-FilesPerPagina > 0 AND WS-FilesPerPagina <=
+             WS-FilesPerPaginaMaxima
+             MOVE "S" TO WS-FilesPaginaValid
+           END-IF.
+
+        Llistar.
+           READ FitxerClients NEXT RECORD, AT END MOVE "SI" TO FiFitxer.
+           IF FiFitxer NOT EQUAL "SI"
+             IF CNom1 (1:WS-LongCerca) NOT EQUAL
+                WS-Cerca (1:WS-LongCerca)
+               MOVE "SI" TO FiFitxer
+             ELSE
+               DISPLAY Dni LINE Fila POSITION Columna
+                 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+               ADD 11 TO Columna
+               DISPLAY Nom LINE Fila POSITION Columna
+                 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+               ADD 22 TO Columna
+               DISPLAY Cnom1 LINE Fila POSITION Columna
+                 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+               IF NOT SortidaPantalla
+                 STRING Dni DELIMITED BY SIZE " " DELIMITED BY SIZE
+                   Nom DELIMITED BY SIZE " " DELIMITED BY SIZE
+                   CNom1 DELIMITED BY SIZE INTO LiniaSortida
+                 WRITE LiniaSortida
+               END-IF
+               MOVE 8 TO Columna
+               ADD 1 TO Fila
+               IF Fila = WS-FilaMaxima
+                 ACCEPT Tecla NO BEEP
+                 MOVE "RESTAURA.EXE" TO Programa
+                 MOVE "SCR\LLISTATS.SCR 3 3 23 77" TO Parametres
+                 CALL "COBDOS\COBDOS.EXE" USING
+                     Estat-Shell Errorlevel Programa Parametres
+                 CANCEL "COBDOS\COBDOS.EXE"
+                 MOVE 6 TO Fila
+                 PERFORM Capcalera
+               END-IF
+             END-IF
+           END-IF.
+
+        Sortir.
+           CLOSE FitxerClients.
+           EXIT PROGRAM.
