@@ -0,0 +1,3 @@
+            SELECT FitxerFoto ASSIGN TO WS-PathFotografia
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS EstatFitxerFoto.
