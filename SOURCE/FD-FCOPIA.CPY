@@ -0,0 +1,4 @@
+         FD FitxerCopia
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS LiniaCopia.
+         01 LiniaCopia                  PIC X(424).
