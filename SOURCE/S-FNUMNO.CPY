@@ -0,0 +1,5 @@
+           SELECT FitxerNumNotificacions ASSIGN TO RANDOM "NUMNOTI.AGV"
+            ORGANIZATION IS INDEXED
+            RECORD KEY IS ClauNumNotificacions
+            ACCESS MODE IS DYNAMIC
+            FILE STATUS IS EstatFitxerNumNotificacions.
