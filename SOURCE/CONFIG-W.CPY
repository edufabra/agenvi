@@ -0,0 +1,2 @@
+         77 WS-FilesPerPagina        PIC 99 VALUE 11.
+         77 WS-FilesPerPaginaMaxima  PIC 99 VALUE 11.
