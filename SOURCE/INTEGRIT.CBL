@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. A-ViatgesModulIntegritatReferencial.
+       ENVIRONMENT DIVISION.
+         COPY CONFIG-S.CPY.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+            COPY S-FRESER.CPY.
+            COPY S-FCATVI.CPY.
+            COPY S-FCLIEN.CPY.
+            COPY S-FLLIST.CPY.
+       DATA DIVISION.
+        FILE SECTION.
+          COPY FD-RESER.CPY.
+          COPY FD-CATVI.CPY.
+          COPY FD-CLIEN.CPY.
+          COPY FD-LLIST.CPY.
+
+        WORKING-STORAGE SECTION.
+         77 EstatFitxerReserves      PIC XX VALUE "00".
+         77 EstatCatalegViatges      PIC XX VALUE "00".
+         77 EstatFitxerClients       PIC XX VALUE "00".
+         77 EstatFitxerSortida       PIC XX VALUE "00".
+         77 WS-NomFitxerSortida      PIC X(40) VALUE SPACES.
+         77 TipusSortida             PIC X VALUE "P".
+           88 SortidaPantalla        VALUE "P".
+           88 SortidaImpressora      VALUE "I".
+           88 SortidaFitxer          VALUE "F".
+         COPY CONFIG-W.CPY REPLACING 11 BY 14.
+         77 WS-FilesPaginaValid      PIC X VALUE "N".
+         77 WS-FilaMaxima            PIC 99.
+         77 FiFitxer                 PIC XX VALUE "NO".
+         77 Fila                     PIC 99.
+         77 Tecla                    PIC X.
+         77 Programa                 PIC X(50).
+         77 Parametres               PIC X(50).
+         77 Estat-Shell              PIC 9.
+         77 Errorlevel               PIC 999.
+         77 WS-ViatgeTrobat          PIC X.
+         77 WS-ClientTrobat          PIC X.
+         77 WS-ProblemaLinia         PIC X(25).
+         77 WS-NumLlegides           PIC 9(6) VALUE 0.
+         77 WS-NumProblemes          PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+        DECLARATIVES.
+          PRIMERA SECTION.
+             USE AFTER STANDARD ERROR PROCEDURE ON
+                 FitxerReserves, CatalegViatges, FitxerClients.
+         END DECLARATIVES.
+        SEGUNDA SECTION.
+
+        Principal.
+           OPEN INPUT FitxerReserves.
+           OPEN INPUT CatalegViatges.
+           OPEN INPUT FitxerClients.
+           PERFORM DemanarSortida.
+           PERFORM DemanarFilesPagina UNTIL WS-FilesPaginaValid
+             EQUAL "S".
+           COMPUTE WS-FilaMaxima = WS-FilesPerPagina + 6.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           MOVE 6 TO Fila.
+           PERFORM CapcaleraProblemes.
+           MOVE "NO" TO FiFitxer.
+           PERFORM Comprobar UNTIL FiFitxer EQUAL "SI".
+           DISPLAY "Reserves comprobades: " LINE 22 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY WS-NumLlegides LINE 22 POSITION 28
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY "Problemes trobats: " LINE 23 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY WS-NumProblemes LINE 23 POSITION 25
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT Tecla NO BEEP.
+           IF NOT SortidaPantalla CLOSE FitxerSortida END-IF.
+           PERFORM Sortir.
+
+        DemanarSortida.
+           MOVE "P" TO TipusSortida.
+           DISPLAY "Sortida: (P)antalla (I)mpressora (F)itxer: " LINE 2
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT TipusSortida LINE 2 POSITION 50 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           IF SortidaImpressora
+             MOVE "PRN" TO WS-NomFitxerSortida
+             OPEN OUTPUT FitxerSortida
+           END-IF.
+           IF SortidaFitxer
+             DISPLAY "Nom del fitxer de sortida: " LINE 3 POSITION 5
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT WS-NomFitxerSortida LINE 3 POSITION 33 CONTROL
+               "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP
+             OPEN OUTPUT FitxerSortida
+           END-IF.
+
+        DemanarFilesPagina.
+           DISPLAY "Files per pagina a mostrar (1-14): " LINE 1
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-FilesPerPagina LINE 1 POSITION 42 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+           IF WS-FilesPerPagina > 0 AND WS-FilesPerPagina <=
+             WS-FilesPerPaginaMaxima
+             MOVE "S" TO WS-FilesPaginaValid
+           END-IF.
+
+        CapcaleraProblemes.
+           DISPLAY "DNI" LINE 4 POSITION 8
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "CODI V." LINE 4 POSITION 17
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "PROBLEMA" LINE 4 POSITION 27
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+
+        Comprobar.
+           READ FitxerReserves NEXT RECORD, AT END MOVE "SI" TO
+             FiFitxer.
+           IF FiFitxer NOT EQUAL "SI"
+             ADD 1 TO WS-NumLlegides
+             PERFORM ComprobarViatge
+             PERFORM ComprobarClient
+             IF WS-ViatgeTrobat NOT EQUAL "S"
+               OR WS-ClientTrobat NOT EQUAL "S"
+               PERFORM MostrarProblema
+             END-IF
+           END-IF.
+
+        ComprobarViatge.
+           MOVE "S" TO WS-ViatgeTrobat.
+           MOVE CodiViatgeReservat TO CodiViatge.
+           READ CatalegViatges.
+           IF EstatCatalegViatges NOT EQUAL "00"
+             MOVE "N" TO WS-ViatgeTrobat
+           END-IF.
+
+        ComprobarClient.
+           MOVE "S" TO WS-ClientTrobat.
+           MOVE DniReserva TO Dni.
+           READ FitxerClients.
+           IF EstatFitxerClients NOT EQUAL "00"
+             MOVE "N" TO WS-ClientTrobat
+           END-IF.
+
+        MostrarProblema.
+           ADD 1 TO WS-NumProblemes.
+           MOVE SPACES TO WS-ProblemaLinia.
+           IF WS-ViatgeTrobat NOT EQUAL "S"
+             MOVE "Viatge inexistent" TO WS-ProblemaLinia
+           END-IF.
+           IF WS-ClientTrobat NOT EQUAL "S"
+             IF WS-ProblemaLinia EQUAL SPACES
+               MOVE "Client inexistent" TO WS-ProblemaLinia
+             ELSE
+               MOVE "Viatge i Client inexistents" TO WS-ProblemaLinia
+             END-IF
+           END-IF.
+           DISPLAY DniReserva LINE Fila POSITION 8
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY CodiViatgeReservat LINE Fila POSITION 17
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY WS-ProblemaLinia LINE Fila POSITION 27
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           IF NOT SortidaPantalla
+             STRING DniReserva DELIMITED BY SIZE " " DELIMITED BY SIZE
+               CodiViatgeReservat DELIMITED BY SIZE " " DELIMITED BY
+               SIZE WS-ProblemaLinia DELIMITED BY SIZE INTO
+               LiniaSortida
+             WRITE LiniaSortida
+           END-IF.
+           ADD 1 TO Fila.
+           IF Fila = WS-FilaMaxima
+             ACCEPT Tecla NO BEEP
+             MOVE 6 TO Fila
+             MOVE "GRABA.EXE" TO Programa
+             MOVE "DEFAULT.SCR 0 1 20 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             PERFORM CapcaleraProblemes
+           END-IF.
+
+        Sortir.
+           CLOSE FitxerReserves.
+           CLOSE CatalegViatges.
+           CLOSE FitxerClients.
+           EXIT PROGRAM.
