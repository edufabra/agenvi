@@ -0,0 +1,393 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. A-ViatgesModulInformeRanquingVendes.
+       ENVIRONMENT DIVISION.
+         COPY CONFIG-S.CPY.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+            COPY S-FRESER.CPY.
+            COPY S-FCATVI.CPY.
+            COPY S-FMAJO.CPY.
+            COPY S-FLLIST.CPY.
+       DATA DIVISION.
+        FILE SECTION.
+          COPY FD-RESER.CPY.
+          COPY FD-CATVI.CPY.
+          COPY FD-FMAJO.CPY.
+          COPY FD-LLIST.CPY.
+
+        WORKING-STORAGE SECTION.
+         77 EstatFitxerReserves      PIC XX VALUE "00".
+         77 EstatCatalegViatges      PIC XX VALUE "00".
+         77 EstatFitxerMajoristes    PIC XX VALUE "00".
+         77 EstatFitxerSortida       PIC XX VALUE "00".
+         77 FiFitxer                 PIC XX VALUE "NO".
+         77 Fila                     PIC 99.
+         77 Tecla                    PIC X.
+         77 Programa                 PIC X(50).
+         77 Parametres               PIC X(50).
+         77 Estat-Shell              PIC 9.
+         77 Errorlevel               PIC 999.
+         77 WS-NomFitxerSortida      PIC X(40) VALUE SPACES.
+         77 TipusSortida             PIC X VALUE "P".
+           88 SortidaPantalla        VALUE "P".
+           88 SortidaImpressora      VALUE "I".
+           88 SortidaFitxer          VALUE "F".
+         COPY CONFIG-W.CPY.
+         77 WS-FilesPaginaValid      PIC X VALUE "N".
+         77 WS-FilaMaxima            PIC 99.
+
+         77 NumTrips                 PIC 9(3) VALUE 0.
+         77 WS-Index                 PIC 9(3).
+         77 WS-IndexTrobat           PIC 9(3).
+         77 WS-Trobat                PIC X VALUE "N".
+           88 Trobat                 VALUE "S".
+         77 WS-MaxPlaces             PIC 9(6).
+         77 IndexMax                 PIC 9(3) VALUE 0.
+         77 Rank                     PIC 9(3).
+         77 ED-Rank                  PIC ZZ9.
+
+         01 WS-TaulaTrips.
+           02 WS-TripEntry OCCURS 500 TIMES.
+             03 WS-TripCodi          PIC 9(5).
+             03 WS-TripTitol         PIC X(37).
+             03 WS-TripPlaces        PIC 9(6).
+             03 WS-TripImport        PIC 9(9).
+             03 WS-TripUsat          PIC X.
+
+         77 ED-TripCodi              PIC ZZZZ9.
+         77 ED-TripPlaces            PIC ZZZZZ9.
+         77 ED-TripImport            PIC ZZZZZZZZ9.
+
+         77 NumMajoristes            PIC 9(3) VALUE 0.
+         77 WS-MajIndex              PIC 9(3).
+         77 WS-MajIndexTrobat        PIC 9(3).
+         77 WS-MajTrobat             PIC X VALUE "N".
+           88 MajTrobat              VALUE "S".
+         77 WS-MaxImport             PIC 9(9).
+
+         01 WS-TaulaMajoristes.
+           02 WS-MajEntry OCCURS 100 TIMES.
+             03 WS-MajCodi           PIC X(20).
+             03 WS-MajImport         PIC 9(9).
+             03 WS-MajUsat           PIC X.
+
+         77 ED-MajImport             PIC ZZZZZZZZ9.
+
+       SCREEN SECTION.
+       01 BORRADO BLANK SCREEN.
+
+       01 NORMAL.
+           02 VALUE " "
+               FOREGROUND WHITE BACKGROUND BLACK.
+
+       PROCEDURE DIVISION.
+        DECLARATIVES.
+          PRIMERA SECTION.
+             USE AFTER STANDARD ERROR PROCEDURE ON
+                 FitxerReserves, CatalegViatges.
+         END DECLARATIVES.
+        SEGUNDA SECTION.
+
+        Principal.
+           OPEN I-O FitxerReserves.
+           IF EstatFitxerReserves NOT EQUAL "00"
+             MOVE "RESTAURA.EXE" TO Programa
+             MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             DISPLAY "ERROR!!! Fitxer Reserves NO existeix" BEEP LINE 11
+             POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             PERFORM Sortir
+           END-IF.
+           OPEN I-O CatalegViatges.
+           OPEN I-O FitxerMajoristes.
+           IF EstatFitxerMajoristes NOT EQUAL "00"
+             OPEN OUTPUT FitxerMajoristes
+             CLOSE FitxerMajoristes
+             OPEN I-O FitxerMajoristes
+           END-IF.
+           PERFORM DemanarSortida.
+           PERFORM DemanarFilesPagina UNTIL WS-FilesPaginaValid
+             EQUAL "S".
+           COMPUTE WS-FilaMaxima = WS-FilesPerPagina + 6.
+           MOVE "NO" TO FiFitxer.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           DISPLAY "Calculant vendes..." LINE 4 POSITION 5
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           PERFORM Acumular UNTIL FiFitxer = "SI".
+           PERFORM CapcaleraTrips.
+           MOVE 1 TO Rank.
+           PERFORM ImprimirRanquingTrip VARYING Rank FROM 1 BY 1
+             UNTIL Rank > NumTrips.
+           ACCEPT Tecla NO BEEP.
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           PERFORM CapcaleraMajoristes.
+           MOVE 1 TO Rank.
+           PERFORM ImprimirRanquingMajorista VARYING Rank FROM 1 BY 1
+             UNTIL Rank > NumMajoristes.
+           ACCEPT Tecla NO BEEP.
+           IF NOT SortidaPantalla CLOSE FitxerSortida END-IF.
+           PERFORM Sortir.
+
+        DemanarSortida.
+           MOVE "P" TO TipusSortida.
+           DISPLAY "Sortida: (P)antalla (I)mpressora (F)itxer: " LINE 2
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT TipusSortida LINE 2 POSITION 50 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           IF SortidaImpressora
+             MOVE "PRN" TO WS-NomFitxerSortida
+             OPEN OUTPUT FitxerSortida
+           END-IF.
+           IF SortidaFitxer
+             DISPLAY "Nom del fitxer de sortida: " LINE 3 POSITION 5
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT WS-NomFitxerSortida LINE 3 POSITION 33 CONTROL
+               "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP
+             OPEN OUTPUT FitxerSortida
+           END-IF.
+
+        DemanarFilesPagina.
+           DISPLAY "Files per pagina a mostrar (1-11): " LINE 1
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-FilesPerPagina LINE 1 POSITION 42 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+           IF WS-FilesPerPagina > 0 AND WS-FilesPerPagina <=
+             WS-FilesPerPaginaMaxima
+             MOVE "S" TO WS-FilesPaginaValid
+           END-IF.
+
+        Acumular.
+           READ FitxerReserves NEXT RECORD, AT END MOVE
+             "SI" TO FiFitxer.
+           IF FiFitxer NOT EQUAL "SI"
+             MOVE CodiViatgeReservat TO CodiViatge
+             READ CatalegViatges
+             PERFORM AcumularTrip
+             IF EstatCatalegViatges EQUAL "00" AND Majorista NOT EQUAL
+             SPACES
+               PERFORM AcumularMajorista
+             END-IF
+           END-IF.
+
+        AcumularTrip.
+           MOVE "N" TO WS-Trobat.
+           MOVE 1 TO WS-Index.
+           PERFORM ComprovarTrip VARYING WS-Index FROM 1 BY 1
+             UNTIL (WS-Index > NumTrips) OR (Trobat).
+           IF Trobat
+             ADD PlacesReservades TO WS-TripPlaces(WS-IndexTrobat)
+             ADD PreuTotalReserva TO WS-TripImport(WS-IndexTrobat)
+           ELSE
+             IF NumTrips < 500
+               ADD 1 TO NumTrips
+               MOVE CodiViatgeReservat TO WS-TripCodi(NumTrips)
+               IF EstatCatalegViatges EQUAL "00"
+                 MOVE Titol TO WS-TripTitol(NumTrips)
+               ELSE
+                 MOVE SPACES TO WS-TripTitol(NumTrips)
+               END-IF
+               MOVE PlacesReservades TO WS-TripPlaces(NumTrips)
+               MOVE PreuTotalReserva TO WS-TripImport(NumTrips)
+               MOVE "N" TO WS-TripUsat(NumTrips)
+             END-IF
+           END-IF.
+
+        ComprovarTrip.
+           IF WS-TripCodi(WS-Index) EQUAL CodiViatgeReservat
+             MOVE "S" TO WS-Trobat
+             MOVE WS-Index TO WS-IndexTrobat
+           END-IF.
+
+        AcumularMajorista.
+           MOVE "N" TO WS-MajTrobat.
+           MOVE 1 TO WS-MajIndex.
+           PERFORM ComprovarMajorista VARYING WS-MajIndex FROM 1 BY 1
+             UNTIL (WS-MajIndex > NumMajoristes) OR (MajTrobat).
+           IF MajTrobat
+             ADD PreuTotalReserva TO WS-MajImport(WS-MajIndexTrobat)
+           ELSE
+             IF NumMajoristes < 100
+               ADD 1 TO NumMajoristes
+               MOVE Majorista TO WS-MajCodi(NumMajoristes)
+               MOVE PreuTotalReserva TO WS-MajImport(NumMajoristes)
+               MOVE "N" TO WS-MajUsat(NumMajoristes)
+             END-IF
+           END-IF.
+
+        ComprovarMajorista.
+           IF WS-MajCodi(WS-MajIndex) EQUAL Majorista
+             MOVE "S" TO WS-MajTrobat
+             MOVE WS-MajIndex TO WS-MajIndexTrobat
+           END-IF.
+
+        CapcaleraTrips.
+           DISPLAY "RANQUING DE VIATGES MES VENUTS" LINE 3 POSITION 5
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "POS" LINE 4 POSITION 5
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "CODI V." LINE 4 POSITION 10
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "VIATGE" LINE 4 POSITION 18
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "PLACES" LINE 4 POSITION 58
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "IMPORT" LINE 4 POSITION 68
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           MOVE 6 TO Fila.
+
+        ImprimirRanquingTrip.
+           PERFORM TrobarMaxTrip.
+           IF IndexMax > 0
+             MOVE Rank TO ED-Rank
+             MOVE WS-TripCodi(IndexMax) TO ED-TripCodi
+             MOVE WS-TripPlaces(IndexMax) TO ED-TripPlaces
+             MOVE WS-TripImport(IndexMax) TO ED-TripImport
+             DISPLAY ED-Rank LINE Fila POSITION 5
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY ED-TripCodi LINE Fila POSITION 10
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY WS-TripTitol(IndexMax) LINE Fila POSITION 18
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY ED-TripPlaces LINE Fila POSITION 58
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY ED-TripImport LINE Fila POSITION 68
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             IF NOT SortidaPantalla
+               STRING ED-Rank DELIMITED BY SIZE " " DELIMITED BY SIZE
+                 ED-TripCodi DELIMITED BY SIZE " " DELIMITED BY SIZE
+                 WS-TripTitol(IndexMax) DELIMITED BY SIZE " "
+                 DELIMITED BY SIZE ED-TripPlaces DELIMITED BY SIZE " "
+                 DELIMITED BY SIZE ED-TripImport DELIMITED BY SIZE
+                 INTO LiniaSortida
+               WRITE LiniaSortida
+             END-IF
+             MOVE "S" TO WS-TripUsat(IndexMax)
+             ADD 1 TO Fila
+             IF Fila = WS-FilaMaxima
+               ACCEPT Tecla NO BEEP
+               MOVE "RESTAURA.EXE" TO Programa
+               MOVE "SCR\LLISTATS.SCR 3 3 23 77" TO Parametres
+               CALL "COBDOS\COBDOS.EXE" USING
+                   Estat-Shell Errorlevel Programa Parametres
+               CANCEL "COBDOS\COBDOS.EXE"
+               MOVE 6 TO Fila
+               DISPLAY "POS" LINE 4 POSITION 5
+                 CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
+               DISPLAY "CODI V." LINE 4 POSITION 10
+                 CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
+               DISPLAY "VIATGE" LINE 4 POSITION 18
+                 CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
+               DISPLAY "PLACES" LINE 4 POSITION 58
+                 CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
+               DISPLAY "IMPORT" LINE 4 POSITION 68
+                 CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
+             END-IF
+           END-IF.
+
+        TrobarMaxTrip.
+           MOVE 0 TO IndexMax.
+           MOVE 0 TO WS-MaxPlaces.
+           MOVE 1 TO WS-Index.
+           PERFORM ComprovarMaxTrip VARYING WS-Index FROM 1 BY 1
+             UNTIL WS-Index > NumTrips.
+
+        ComprovarMaxTrip.
+           IF WS-TripUsat(WS-Index) NOT EQUAL "S" AND
+              WS-TripPlaces(WS-Index) > WS-MaxPlaces
+             MOVE WS-TripPlaces(WS-Index) TO WS-MaxPlaces
+             MOVE WS-Index TO IndexMax
+           END-IF.
+
+        CapcaleraMajoristes.
+           DISPLAY "RANQUING DELS MILLORS MAJORISTES" LINE 3
+             POSITION 5 CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "POS" LINE 4 POSITION 5
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "MAJORISTA" LINE 4 POSITION 10
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "NOM" LINE 4 POSITION 32
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "VENDES" LINE 4 POSITION 65
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           MOVE 6 TO Fila.
+
+        ImprimirRanquingMajorista.
+           PERFORM TrobarMaxMajorista.
+           IF IndexMax > 0
+             MOVE Rank TO ED-Rank
+             MOVE WS-MajCodi(IndexMax) TO CodiMajorista
+             MOVE SPACES TO NomMajorista
+             READ FitxerMajoristes
+             MOVE WS-MajImport(IndexMax) TO ED-MajImport
+             DISPLAY ED-Rank LINE Fila POSITION 5
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY CodiMajorista LINE Fila POSITION 10
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY NomMajorista LINE Fila POSITION 32
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             DISPLAY ED-MajImport LINE Fila POSITION 65
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             IF NOT SortidaPantalla
+               STRING ED-Rank DELIMITED BY SIZE " " DELIMITED BY SIZE
+                 CodiMajorista DELIMITED BY SIZE " " DELIMITED BY SIZE
+                 NomMajorista DELIMITED BY SIZE " " DELIMITED BY SIZE
+                 ED-MajImport DELIMITED BY SIZE INTO LiniaSortida
+               WRITE LiniaSortida
+             END-IF
+             MOVE "S" TO WS-MajUsat(IndexMax)
+             ADD 1 TO Fila
+             IF Fila = WS-FilaMaxima
+               ACCEPT Tecla NO BEEP
+               MOVE "RESTAURA.EXE" TO Programa
+               MOVE "SCR\LLISTATS.SCR 3 3 23 77" TO Parametres
+               CALL "COBDOS\COBDOS.EXE" USING
+                   Estat-Shell Errorlevel Programa Parametres
+               CANCEL "COBDOS\COBDOS.EXE"
+               MOVE 6 TO Fila
+               DISPLAY "POS" LINE 4 POSITION 5
+                 CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
+               DISPLAY "MAJORISTA" LINE 4 POSITION 10
+                 CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
+               DISPLAY "NOM" LINE 4 POSITION 32
+                 CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
+               DISPLAY "VENDES" LINE 4 POSITION 65
+                 CONTROL "FCOLOR=WHITE, BCOLOR=BLUE"
+             END-IF
+           END-IF.
+
+        TrobarMaxMajorista.
+           MOVE 0 TO IndexMax.
+           MOVE 0 TO WS-MaxImport.
+           MOVE 1 TO WS-MajIndex.
+           PERFORM ComprovarMaxMajorista VARYING WS-MajIndex FROM 1
+             BY 1 UNTIL WS-MajIndex > NumMajoristes.
+
+        ComprovarMaxMajorista.
+           IF WS-MajUsat(WS-MajIndex) NOT EQUAL "S" AND
+              WS-MajImport(WS-MajIndex) > WS-MaxImport
+             MOVE WS-MajImport(WS-MajIndex) TO WS-MaxImport
+             MOVE WS-MajIndex TO IndexMax
+           END-IF.
+
+        Sortir.
+           CLOSE FitxerReserves.
+           CLOSE CatalegViatges.
+           CLOSE FitxerMajoristes.
+           IF NOT SortidaPantalla CLOSE FitxerSortida END-IF.
+           EXIT PROGRAM.
