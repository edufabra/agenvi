@@ -8,3 +8,12 @@
            02 DiaSortida           PIC X(10).
            02 PlacesReservades     PIC 9(4).
            02 PreuTotalReserva     PIC 9(7).
+           02 DataReserva          PIC X(10).
+           02 Acompanyants         OCCURS 9 TIMES PIC X(30).
+           02 DniAcompanyants      OCCURS 9 TIMES PIC X(9).
+           02 Asseguranca          PIC X(2).
+           02 ImportAsseguranca    PIC 9(5).
+           02 Excursions           PIC X(2).
+           02 ImportExcursions     PIC 9(5).
+           02 ImportPagat          PIC 9(7).
+           02 NumeroReserva        PIC 9(7).
