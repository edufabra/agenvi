@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. A-ViatgesModulInformeOcupacio.
+         AUTHOR. Eduard-Fabra-Bori-/-Emilio-J.-Cendrero.
+
+       ENVIRONMENT DIVISION.
+         COPY CONFIG-S.CPY.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+           COPY S-FCATVI.CPY.
+           COPY S-FLLIST.CPY.
+       DATA DIVISION.
+         FILE SECTION.
+           COPY FD-CATVI.CPY.
+           COPY FD-LLIST.CPY.
+
+        WORKING-STORAGE SECTION.
+         77 EstatCatalegViatges      PIC XX VALUE "00".
+         77 EstatFitxerSortida       PIC XX VALUE "00".
+         77 FiFitxer                 PIC XX VALUE "NO".
+         77 Fila                     PIC 99.
+         77 Columna                  PIC 99.
+         77 Tecla                    PIC X.
+         77 Programa                 PIC X(50).
+         77 Parametres               PIC X(50).
+         77 Estat-Shell              PIC 9.
+         77 Errorlevel               PIC 999.
+         77 WS-NomFitxerSortida      PIC X(40) VALUE SPACES.
+         77 TipusSortida             PIC X VALUE "P".
+           88 SortidaPantalla        VALUE "P".
+           88 SortidaImpressora      VALUE "I".
+           88 SortidaFitxer          VALUE "F".
+         77 WS-NomesComplerts        PIC X VALUE "N".
+         COPY CONFIG-W.CPY.
+         77 WS-FilesPaginaValid      PIC X VALUE "N".
+         77 WS-FilaMaxima            PIC 99.
+
+         77 WS-PlacesBase            PIC 9(4).
+         77 WS-PlacesOcupades        PIC 9(4).
+         77 WS-PercOcupacio          PIC 999.
+         77 ED-PlacesOcupades        PIC ZZZ9.
+         77 ED-PlacesBase            PIC ZZZ9.
+         77 ED-PercOcupacio          PIC ZZ9.
+
+       SCREEN SECTION.
+       01 BORRADO BLANK SCREEN.
+
+       01 NORMAL.
+           02 VALUE " "
+               FOREGROUND WHITE BACKGROUND BLACK.
+
+       PROCEDURE DIVISION.
+        DECLARATIVES.
+          PRIMERA SECTION.
+             USE AFTER STANDARD ERROR PROCEDURE ON
+                 CatalegViatges.
+         END DECLARATIVES.
+        SEGUNDA SECTION.
+
+        Principal.
+           OPEN I-O CatalegViatges.
+           IF EstatCatalegViatges NOT EQUAL "00"
+             MOVE "RESTAURA.EXE" TO Programa
+             MOVE "SCR\PREGS.SCR 7 5 12 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             DISPLAY "ERROR!!! Fitxer Viatges NO existeix" BEEP LINE 11
+             POSITION 10 CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT Tecla NO BEEP
+             PERFORM Sortir
+           END-IF.
+           PERFORM DemanarSortida.
+           PERFORM DemanarNomesComplerts.
+           PERFORM DemanarFilesPagina UNTIL WS-FilesPaginaValid
+             EQUAL "S".
+           COMPUTE WS-FilaMaxima = WS-FilesPerPagina + 6.
+           MOVE "NO" TO FiFitxer.
+           MOVE 6 TO Fila.
+           MOVE 5 TO Columna.
+           MOVE "GRABA.EXE" TO Programa.
+           MOVE "DEFAULT.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           MOVE "RESTAURA.EXE" TO Programa.
+           MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres.
+           CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+           CANCEL "COBDOS\COBDOS.EXE".
+           PERFORM Capcalera.
+           PERFORM Llistar UNTIL FiFitxer = "SI".
+           ACCEPT Tecla NO BEEP.
+           IF NOT SortidaPantalla CLOSE FitxerSortida END-IF.
+           PERFORM Sortir.
+
+        DemanarSortida.
+           MOVE "P" TO TipusSortida.
+           DISPLAY "Sortida: (P)antalla (I)mpressora (F)itxer: " LINE 2
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT TipusSortida LINE 2 POSITION 50 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+           IF SortidaImpressora
+             MOVE "PRN" TO WS-NomFitxerSortida
+             OPEN OUTPUT FitxerSortida
+           END-IF.
+           IF SortidaFitxer
+             DISPLAY "Nom del fitxer de sortida: " LINE 3 POSITION 5
+               CONTROL "FCOLOR=GREY, BCOLOR=WHITE"
+             ACCEPT WS-NomFitxerSortida LINE 3 POSITION 33 CONTROL
+               "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP
+             OPEN OUTPUT FitxerSortida
+           END-IF.
+
+        DemanarNomesComplerts.
+           MOVE "N" TO WS-NomesComplerts.
+           DISPLAY "Nomes Viatges Exhaurits (S/N): " LINE 4 POSITION 5
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-NomesComplerts LINE 4 POSITION 37 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE, UPPER" NO BEEP.
+
+        DemanarFilesPagina.
+           DISPLAY "Files per pagina a mostrar (1-11): " LINE 1
+             POSITION 5 CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           ACCEPT WS-FilesPerPagina LINE 1 POSITION 42 CONTROL
+             "FCOLOR=GREY, BCOLOR=WHITE" NO BEEP.
+           IF WS-FilesPerPagina > 0 AND WS-FilesPerPagina <=
+             WS-FilesPerPaginaMaxima
+             MOVE "S" TO WS-FilesPaginaValid
+           END-IF.
+
+        Capcalera.
+           DISPLAY "CODI" LINE 4 POSITION 6
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "TITOL DEL VIATGE" LINE 4 POSITION 20
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "TOTALS" LINE 4 POSITION 50
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "OCUPADES" LINE 4 POSITION 58
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+           DISPLAY "% OCUP" LINE 4 POSITION 68
+             CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+
+        Llistar.
+           READ CatalegViatges NEXT RECORD,
+              AT END MOVE "SI" TO FiFitxer.
+           IF FiFitxer = "NO"
+             IF PlacesTotals EQUAL 0
+               MOVE PlacesDisponibles TO WS-PlacesBase
+             ELSE
+               MOVE PlacesTotals TO WS-PlacesBase
+             END-IF
+             COMPUTE WS-PlacesOcupades = WS-PlacesBase -
+               PlacesDisponibles
+             IF WS-PlacesBase EQUAL 0
+               MOVE 0 TO WS-PercOcupacio
+             ELSE
+               COMPUTE WS-PercOcupacio = (WS-PlacesOcupades * 100) /
+                 WS-PlacesBase
+             END-IF
+             IF (WS-NomesComplerts NOT EQUAL "S") OR
+                (PlacesDisponibles EQUAL 0)
+               PERFORM ImprimirLinia
+             END-IF
+           END-IF.
+
+        ImprimirLinia.
+           MOVE WS-PlacesBase TO ED-PlacesBase.
+           MOVE WS-PlacesOcupades TO ED-PlacesOcupades.
+           MOVE WS-PercOcupacio TO ED-PercOcupacio.
+           DISPLAY CodiViatge LINE Fila POSITION Columna
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY Titol LINE Fila POSITION 20
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY ED-PlacesBase LINE Fila POSITION 52
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY ED-PlacesOcupades LINE Fila POSITION 61
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           DISPLAY ED-PercOcupacio LINE Fila POSITION 70
+             CONTROL "FCOLOR=GREY, BCOLOR=WHITE".
+           IF NOT SortidaPantalla
+             STRING CodiViatge DELIMITED BY SIZE " " DELIMITED BY
+               SIZE Titol DELIMITED BY SIZE " " DELIMITED BY SIZE
+               ED-PlacesBase DELIMITED BY SIZE " " DELIMITED BY SIZE
+               ED-PlacesOcupades DELIMITED BY SIZE " " DELIMITED BY
+               SIZE ED-PercOcupacio DELIMITED BY SIZE INTO LiniaSortida
+             WRITE LiniaSortida
+           END-IF.
+           ADD 1 TO Fila.
+           IF Fila = WS-FilaMaxima
+             ACCEPT Tecla NO BEEP
+             MOVE "RESTAURA.EXE" TO Programa
+             MOVE "SCR\LLISTATS.SCR 0 1 20 75" TO Parametres
+             CALL "COBDOS\COBDOS.EXE" USING
+                 Estat-Shell Errorlevel Programa Parametres
+             CANCEL "COBDOS\COBDOS.EXE"
+             MOVE 6 TO Fila
+             PERFORM Capcalera
+           END-IF.
+
+        Sortir.
+           EXIT PROGRAM.
