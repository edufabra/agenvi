@@ -0,0 +1,6 @@
+           SELECT FitxerNotificacions ASSIGN TO RANDOM "NOTIFICA.AGV"
+            ORGANIZATION IS INDEXED
+            RECORD KEY IS NumeroNotificacio
+            ALTERNATE RECORD KEY IS ClauNotificacio WITH DUPLICATES
+            ACCESS MODE IS DYNAMIC
+            FILE STATUS IS EstatFitxerNotificacions.
