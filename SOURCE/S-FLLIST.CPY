@@ -0,0 +1,3 @@
+            SELECT FitxerSortida ASSIGN TO WS-NomFitxerSortida
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS EstatFitxerSortida.
